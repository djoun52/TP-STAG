@@ -0,0 +1,251 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    AGEALRT.
+000030 AUTHOR.        SERVICE ETUDES.
+000040 INSTALLATION.  SITE FORMATION.
+000050 DATE-WRITTEN.  09/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  AGEALRT  -  ALERTE DES STAGIAIRES PROCHES DE LA LIMITE D'AGE  *
+000090*               (FSTAG03) - SIGNALE CEUX QUI ATTEIGNENT OU VONT  *
+000100*               BIENTOT ATTEINDRE LA BORNE AGE-MAX (AGELIM.cpy)  *
+000110*****************************************************************
+000120*  HISTORIQUE DES MODIFICATIONS                                 *
+000130*  09/08/2026  SE  CREATION DU PROGRAMME                        *
+000140*****************************************************************
+000150 ENVIRONMENT DIVISION.
+000160 CONFIGURATION SECTION.
+000170 SOURCE-COMPUTER. IBM-390.
+000180 OBJECT-COMPUTER. IBM-390.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT FSTAG03-FILE   ASSIGN TO FSTAG03
+000220            ORGANIZATION   INDEXED
+000230            ACCESS MODE    SEQUENTIAL
+000240            RECORD KEY     E-NUMERO
+000250            FILE STATUS    WS-FSTAG-STATUS.
+000260     SELECT RAPPORT-FILE   ASSIGN TO RAPPORT
+000270            ORGANIZATION   LINE SEQUENTIAL.
+000280*
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  FSTAG03-FILE.
+000320*   DESCRIPTION DU FICHIER KSD DES STAGIAIRES
+000330     COPY FSTAG.
+000340*
+000350 FD  RAPPORT-FILE
+000360     RECORDING MODE F.
+000370 01  RAPPORT-REC           PIC X(133).
+000380*
+000390 WORKING-STORAGE SECTION.
+000400*   BORNES D'AGE ADMISES A L'INSCRIPTION - LA BORNE HAUTE SERT
+000410*   AUSSI DE REFERENCE POUR CETTE ALERTE
+000420     COPY AGELIM.
+000430 77  WS-FSTAG-STATUS       PIC X(02).
+000440 77  WS-EOF                PIC X(01)     VALUE 'N'.
+000450     88  FIN-FICHIER                     VALUE 'Y'.
+000460 77  WS-PAGE-COMPTEUR      PIC 9(04) COMP VALUE ZERO.
+000470 77  WS-LIGNE-COMPTEUR     PIC 9(02) COMP VALUE ZERO.
+000480 77  WS-LIGNES-PAGE        PIC 9(02) COMP VALUE 55.
+000490 77  WS-NB-ALERTES         PIC 9(04) COMP VALUE ZERO.
+000500 77  WS-SEUIL-ALERTE       PIC 99.
+000510*   DATE DU JOUR ET CALCUL D'AGE EXACT (JOUR/MOIS/ANNEE)
+000520 77  WS-DATE-JOUR          PIC 9(08).
+000530 77  WS-ANNEE-COUR         PIC 9(04).
+000540 77  WS-ANNEE-NAIS         PIC 9(04).
+000550 77  WS-AGE                PIC 99.
+000560 77  WS-MMJJ-NAIS          PIC 9(04).
+000570 77  WS-MMJJ-JOUR          PIC 9(04).
+000580 77  WS-DATE-NAISS-TMP     PIC 9(08).
+000590*
+000600 01  LIGNE-ENTETE1.
+000610     05  FILLER            PIC X(01)     VALUE SPACE.
+000620     05  FILLER            PIC X(30)
+000630            VALUE 'ALERTE LIMITE D AGE'.
+000640     05  FILLER            PIC X(70)     VALUE SPACE.
+000650     05  FILLER            PIC X(05)     VALUE 'PAGE '.
+000660     05  LE1-PAGE          PIC ZZZ9.
+000670*
+000680 01  LIGNE-ENTETE2.
+000690     05  FILLER            PIC X(01)     VALUE SPACE.
+000700     05  FILLER            PIC X(30)
+000710                          VALUE 'SEUIL D''ALERTE: AGE SUPERIEUR'.
+000720     05  FILLER            PIC X(01)     VALUE SPACE.
+000730     05  FILLER            PIC X(03)     VALUE 'OU '.
+000740     05  FILLER            PIC X(05)     VALUE 'EGAL '.
+000750     05  FILLER            PIC X(02)     VALUE 'A '.
+000760     05  LE2-SEUIL         PIC Z9.
+000770     05  FILLER            PIC X(04)     VALUE ' ANS'.
+000780*
+000790 01  LIGNE-ENTETE3.
+000800     05  FILLER            PIC X(01)     VALUE SPACE.
+000810     05  FILLER            PIC X(04)     VALUE 'NUM.'.
+000820     05  FILLER            PIC X(03)     VALUE SPACE.
+000830     05  FILLER            PIC X(25)     VALUE 'NOM'.
+000840     05  FILLER            PIC X(01)     VALUE SPACE.
+000850     05  FILLER            PIC X(25)     VALUE 'PRENOM'.
+000860     05  FILLER            PIC X(01)     VALUE SPACE.
+000870     05  FILLER            PIC X(10)     VALUE 'NAISSANCE'.
+000880     05  FILLER            PIC X(01)     VALUE SPACE.
+000890     05  FILLER            PIC X(03)     VALUE 'AGE'.
+000900*
+000910 01  LIGNE-VIDE            PIC X(133)    VALUE SPACE.
+000920*
+000930 01  LIGNE-DETAIL.
+000940     05  FILLER            PIC X(01)     VALUE SPACE.
+000950     05  LD-NUMERO         PIC 9(04).
+000960     05  FILLER            PIC X(03)     VALUE SPACE.
+000970     05  LD-NOM            PIC X(25).
+000980     05  FILLER            PIC X(01)     VALUE SPACE.
+000990     05  LD-PRENOM         PIC X(25).
+001000     05  FILLER            PIC X(01)     VALUE SPACE.
+001010     05  LD-DATE-NAISS     PIC X(10).
+001020     05  FILLER            PIC X(01)     VALUE SPACE.
+001030     05  LD-AGE            PIC Z9.
+001040*
+001050 01  LIGNE-AUCUNE-ALERTE   PIC X(133).
+001060*
+001070 PROCEDURE DIVISION.
+001080 0000-MAINLINE.
+001090*----------------*
+001100     PERFORM 1000-INITIALISATION THRU 1000-EXIT.
+001110     PERFORM 2000-TRAITEMENT     THRU 2000-EXIT.
+001120     PERFORM 9000-TERMINAISON    THRU 9000-EXIT.
+001130     STOP RUN.
+001140*
+001150*****************************************************************
+001160*  1000  -  OUVERTURE DES FICHIERS ET CALCUL DE LA DATE DU JOUR  *
+001170*****************************************************************
+001180 1000-INITIALISATION.
+001190*--------------------*
+001200     ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+001210     MOVE WS-DATE-JOUR(1:4) TO WS-ANNEE-COUR.
+001220     MOVE WS-DATE-JOUR(5:2) TO WS-MMJJ-JOUR(1:2).
+001230     MOVE WS-DATE-JOUR(7:2) TO WS-MMJJ-JOUR(3:2).
+001240     SUBTRACT 1 FROM AGE-MAX GIVING WS-SEUIL-ALERTE.
+001250     OPEN INPUT  FSTAG03-FILE.
+001260     OPEN OUTPUT RAPPORT-FILE.
+001270     MOVE ZERO TO WS-PAGE-COMPTEUR WS-LIGNE-COMPTEUR
+001280                  WS-NB-ALERTES.
+001290 1000-EXIT.
+001300     EXIT.
+001310*
+001320*****************************************************************
+001330*  2000  -  PARCOURS DU FICHIER, EDITION DES STAGIAIRES DONT     *
+001340*            L'AGE EXACT ATTEINT OU DEPASSE LE SEUIL D'ALERTE    *
+001350*****************************************************************
+001360 2000-TRAITEMENT.
+001370*----------------*
+001380     MOVE 'N' TO WS-EOF.
+001390     READ FSTAG03-FILE
+001400         AT END MOVE 'Y' TO WS-EOF
+001410     END-READ.
+001411     IF NOT FIN-FICHIER AND WS-FSTAG-STATUS NOT = '00'
+001412        PERFORM 9500-ERREUR-FSTAG THRU 9500-EXIT
+001413     END-IF.
+001420     PERFORM UNTIL FIN-FICHIER
+001430        PERFORM 2100-CALCULE-AGE THRU 2100-EXIT
+001440        IF WS-AGE >= WS-SEUIL-ALERTE
+001450           MOVE E-NUMERO     TO LD-NUMERO
+001460           MOVE E-NOM        TO LD-NOM
+001470           MOVE E-PRENOM     TO LD-PRENOM
+001480           MOVE E-DATE-NAISS TO WS-DATE-NAISS-TMP
+001490           PERFORM 2300-FORMATE-DATE THRU 2300-EXIT
+001500           MOVE WS-AGE       TO LD-AGE
+001510           PERFORM 2400-IMPRIME-LIGNE THRU 2400-EXIT
+001520           ADD 1 TO WS-NB-ALERTES
+001530        END-IF
+001540        READ FSTAG03-FILE
+001550            AT END MOVE 'Y' TO WS-EOF
+001560        END-READ
+001561        IF NOT FIN-FICHIER AND WS-FSTAG-STATUS NOT = '00'
+001562           PERFORM 9500-ERREUR-FSTAG THRU 9500-EXIT
+001563        END-IF
+001570     END-PERFORM.
+001580     IF WS-NB-ALERTES = ZERO
+001590        MOVE SPACE TO LIGNE-AUCUNE-ALERTE
+001600        MOVE 'AUCUN STAGIAIRE AU-DESSUS DU SEUIL D''ALERTE'
+001610             TO LIGNE-AUCUNE-ALERTE(2:44)
+001620        WRITE RAPPORT-REC FROM LIGNE-AUCUNE-ALERTE
+001630             AFTER ADVANCING 1
+001640     END-IF.
+001650 2000-EXIT.
+001660     EXIT.
+001670*
+001680*****************************************************************
+001690*  2100  -  AGE EXACT (JOUR/MOIS/ANNEE) DU STAGIAIRE COURANT -   *
+001700*            MEME CALCUL QUE CELUI FAIT A LA SAISIE (INF1CI3)    *
+001710*****************************************************************
+001720 2100-CALCULE-AGE.
+001730*-----------------*
+001740     MOVE E-DATE-NAISS(5:4) TO WS-ANNEE-NAIS.
+001750     SUBTRACT WS-ANNEE-NAIS FROM WS-ANNEE-COUR GIVING WS-AGE.
+001760     MOVE E-DATE-NAISS(3:2) TO WS-MMJJ-NAIS(1:2).
+001770     MOVE E-DATE-NAISS(1:2) TO WS-MMJJ-NAIS(3:2).
+001780     IF WS-MMJJ-JOUR < WS-MMJJ-NAIS
+001790        SUBTRACT 1 FROM WS-AGE
+001800     END-IF.
+001810 2100-EXIT.
+001820     EXIT.
+001830*
+001840*****************************************************************
+001850*  2300  -  MISE EN FORME JJ/MM/AAAA DE LA DATE DE NAISSANCE     *
+001860*****************************************************************
+001870 2300-FORMATE-DATE.
+001880*------------------*
+001890     STRING WS-DATE-NAISS-TMP(1:2) '/'
+001900            WS-DATE-NAISS-TMP(3:2) '/'
+001910            WS-DATE-NAISS-TMP(5:4)
+001920            DELIMITED BY SIZE INTO LD-DATE-NAISS.
+001930 2300-EXIT.
+001940     EXIT.
+001950*
+001960*****************************************************************
+001970*  2400  -  IMPRESSION D'UNE LIGNE, AVEC SAUT DE PAGE AUTOMATIQUE
+001980*****************************************************************
+001990 2400-IMPRIME-LIGNE.
+002000*------------------*
+002010     IF WS-PAGE-COMPTEUR = ZERO
+002020        OR WS-LIGNE-COMPTEUR > WS-LIGNES-PAGE
+002030        PERFORM 2500-NOUVELLE-PAGE THRU 2500-EXIT
+002040     END-IF.
+002050     WRITE RAPPORT-REC FROM LIGNE-DETAIL AFTER ADVANCING 1.
+002060     ADD 1 TO WS-LIGNE-COMPTEUR.
+002070 2400-EXIT.
+002080     EXIT.
+002090*
+002100 2500-NOUVELLE-PAGE.
+002110*------------------*
+002120     ADD 1 TO WS-PAGE-COMPTEUR.
+002130     MOVE WS-PAGE-COMPTEUR TO LE1-PAGE.
+002140     MOVE WS-SEUIL-ALERTE  TO LE2-SEUIL.
+002150     WRITE RAPPORT-REC FROM LIGNE-ENTETE1 AFTER ADVANCING PAGE.
+002160     WRITE RAPPORT-REC FROM LIGNE-ENTETE2 AFTER ADVANCING 2.
+002170     WRITE RAPPORT-REC FROM LIGNE-ENTETE3 AFTER ADVANCING 2.
+002180     WRITE RAPPORT-REC FROM LIGNE-VIDE    AFTER ADVANCING 1.
+002190     MOVE ZERO TO WS-LIGNE-COMPTEUR.
+002200 2500-EXIT.
+002210     EXIT.
+002220*
+002221*****************************************************************
+002222*  9500  -  ERREUR D'ENTREE/SORTIE SUR FSTAG03 - LE CODE STATUT  *
+002223*            EST TRACE ET LE TRAITEMENT EST INTERROMPU           *
+002224*****************************************************************
+002225 9500-ERREUR-FSTAG.
+002226*------------------*
+002227     DISPLAY 'AGEALRT - ERREUR E/S FSTAG03 - CODE STATUT '
+002228             WS-FSTAG-STATUS.
+002229     MOVE 16 TO RETURN-CODE.
+002230     PERFORM 9000-TERMINAISON THRU 9000-EXIT.
+002231     STOP RUN.
+002232 9500-EXIT.
+002233     EXIT.
+002234*
+002240*****************************************************************
+002241*  9000  -  FERMETURE DES FICHIERS                               *
+002250*****************************************************************
+002260 9000-TERMINAISON.
+002270*-----------------*
+002280     CLOSE FSTAG03-FILE.
+002290     CLOSE RAPPORT-FILE.
+002300 9000-EXIT.
+002310     EXIT.

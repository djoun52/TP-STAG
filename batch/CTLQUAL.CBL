@@ -0,0 +1,255 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CTLQUAL.
+000030 AUTHOR.        SERVICE ETUDES.
+000040 INSTALLATION.  SITE FORMATION.
+000050 DATE-WRITTEN.  09/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  CTLQUAL  -  CONTROLE QUALITE DES DONNEES DU FICHIER FSTAG03  *
+000090*               SIGNALE LES ENREGISTREMENTS INCOMPLETS OU       *
+000100*               INCOHERENTS (RECOLEMENT DE DONNEES)             *
+000110*****************************************************************
+000120*  HISTORIQUE DES MODIFICATIONS                                 *
+000130*  09/08/2026  SE  CREATION DU PROGRAMME                        *
+000140*****************************************************************
+000150 ENVIRONMENT DIVISION.
+000160 CONFIGURATION SECTION.
+000170 SOURCE-COMPUTER. IBM-390.
+000180 OBJECT-COMPUTER. IBM-390.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT FSTAG03-FILE   ASSIGN TO FSTAG03
+000220            ORGANIZATION   INDEXED
+000230            ACCESS MODE    SEQUENTIAL
+000240            RECORD KEY     E-NUMERO
+000250            FILE STATUS    WS-FSTAG-STATUS.
+000260     SELECT RAPPORT-FILE   ASSIGN TO RAPPORT
+000270            ORGANIZATION   LINE SEQUENTIAL.
+000280*
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  FSTAG03-FILE.
+000320*   DESCRIPTION DU FICHIER KSD DES STAGIAIRES
+000330     COPY FSTAG.
+000340*
+000350 FD  RAPPORT-FILE
+000360     RECORDING MODE F.
+000370 01  RAPPORT-REC           PIC X(133).
+000380*
+000390 WORKING-STORAGE SECTION.
+000400 77  WS-FSTAG-STATUS       PIC X(02).
+000410 77  WS-EOF                PIC X(01)     VALUE 'N'.
+000420     88  FIN-FICHIER                     VALUE 'Y'.
+000430 77  WS-PAGE-COMPTEUR      PIC 9(04) COMP VALUE ZERO.
+000440 77  WS-LIGNE-COMPTEUR     PIC 9(02) COMP VALUE ZERO.
+000450 77  WS-LIGNES-PAGE        PIC 9(02) COMP VALUE 55.
+000460 77  WS-NB-STAGIAIRES      PIC 9(04) COMP VALUE ZERO.
+000470 77  WS-NB-ANOMALIES       PIC 9(04) COMP VALUE ZERO.
+000480*   CONVERSION JJMMAAAA -> AAAAMMJJ POUR COMPARAISON CHRONOLOGIQUE
+000490 77  WS-DATE-DEBUT-CONV    PIC 9(08).
+000500 77  WS-DATE-FIN-CONV      PIC 9(08).
+000510*
+000520 01  LIGNE-ENTETE1.
+000530     05  FILLER            PIC X(01)     VALUE SPACE.
+000540     05  FILLER            PIC X(40)
+000550            VALUE 'CONTROLE QUALITE DES DONNEES - FSTAG03'.
+000560     05  FILLER            PIC X(60)     VALUE SPACE.
+000570     05  FILLER            PIC X(05)     VALUE 'PAGE '.
+000580     05  LE1-PAGE          PIC ZZZ9.
+000590*
+000600 01  LIGNE-ENTETE2.
+000610     05  FILLER            PIC X(01)     VALUE SPACE.
+000620     05  FILLER            PIC X(04)     VALUE 'NUM.'.
+000630     05  FILLER            PIC X(03)     VALUE SPACE.
+000640     05  FILLER            PIC X(25)     VALUE 'NOM'.
+000650     05  FILLER            PIC X(01)     VALUE SPACE.
+000660     05  FILLER            PIC X(25)     VALUE 'PRENOM'.
+000670     05  FILLER            PIC X(01)     VALUE SPACE.
+000680     05  FILLER            PIC X(40)     VALUE 'ANOMALIE'.
+000690*
+000700 01  LIGNE-VIDE            PIC X(133)    VALUE SPACE.
+000710*
+000720 01  LIGNE-DETAIL.
+000730     05  FILLER            PIC X(01)     VALUE SPACE.
+000740     05  LD-NUMERO         PIC 9(04).
+000750     05  FILLER            PIC X(03)     VALUE SPACE.
+000760     05  LD-NOM            PIC X(25).
+000770     05  FILLER            PIC X(01)     VALUE SPACE.
+000780     05  LD-PRENOM         PIC X(25).
+000790     05  FILLER            PIC X(01)     VALUE SPACE.
+000800     05  LD-ANOMALIE       PIC X(40).
+000810*
+000820 01  LIGNE-BILAN.
+000830     05  FILLER            PIC X(01)     VALUE SPACE.
+000840     05  FILLER            PIC X(30)
+000850            VALUE 'STAGIAIRES CONTROLES : '.
+000860     05  LB-NB-STAGIAIRES  PIC ZZZ9.
+000870     05  FILLER            PIC X(30)
+000880            VALUE '     ANOMALIES RELEVEES : '.
+000890     05  LB-NB-ANOMALIES   PIC ZZZ9.
+000900*
+000910 PROCEDURE DIVISION.
+000920 0000-MAINLINE.
+000930*----------------*
+000940     PERFORM 1000-INITIALISATION THRU 1000-EXIT.
+000950     PERFORM 2000-TRAITEMENT     THRU 2000-EXIT.
+000960     PERFORM 9000-TERMINAISON    THRU 9000-EXIT.
+000970     STOP RUN.
+000980*
+000990*****************************************************************
+001000*  1000  -  OUVERTURE DES FICHIERS                               *
+001010*****************************************************************
+001020 1000-INITIALISATION.
+001030*--------------------*
+001040     OPEN INPUT  FSTAG03-FILE.
+001050     OPEN OUTPUT RAPPORT-FILE.
+001060     MOVE ZERO TO WS-PAGE-COMPTEUR WS-LIGNE-COMPTEUR
+001070                  WS-NB-STAGIAIRES WS-NB-ANOMALIES.
+001080 1000-EXIT.
+001090     EXIT.
+001100*
+001110*****************************************************************
+001120*  2000  -  PARCOURS DU FICHIER ET CONTROLE DE CHAQUE STAGIAIRE  *
+001130*****************************************************************
+001140 2000-TRAITEMENT.
+001150*----------------*
+001160     MOVE 'N' TO WS-EOF.
+001170     READ FSTAG03-FILE
+001180         AT END MOVE 'Y' TO WS-EOF
+001190     END-READ.
+001191     IF NOT FIN-FICHIER AND WS-FSTAG-STATUS NOT = '00'
+001192        PERFORM 9500-ERREUR-FSTAG THRU 9500-EXIT
+001193     END-IF.
+001200     PERFORM UNTIL FIN-FICHIER
+001210        ADD 1 TO WS-NB-STAGIAIRES
+001220        PERFORM 2100-CONTROLE-STAGIAIRE THRU 2100-EXIT
+001230        READ FSTAG03-FILE
+001240            AT END MOVE 'Y' TO WS-EOF
+001250        END-READ
+001251        IF NOT FIN-FICHIER AND WS-FSTAG-STATUS NOT = '00'
+001252           PERFORM 9500-ERREUR-FSTAG THRU 9500-EXIT
+001253        END-IF
+001260     END-PERFORM.
+001270     IF WS-PAGE-COMPTEUR = ZERO
+001280        PERFORM 2500-NOUVELLE-PAGE THRU 2500-EXIT
+001290     END-IF.
+001300     WRITE RAPPORT-REC FROM LIGNE-VIDE   AFTER ADVANCING 2.
+001310     MOVE WS-NB-STAGIAIRES TO LB-NB-STAGIAIRES.
+001320     MOVE WS-NB-ANOMALIES  TO LB-NB-ANOMALIES.
+001330     WRITE RAPPORT-REC FROM LIGNE-BILAN  AFTER ADVANCING 1.
+001340 2000-EXIT.
+001350     EXIT.
+001360*
+001370*****************************************************************
+001380*  2100  -  CONTROLES DE COHERENCE APPLIQUES A UN ENREGISTREMENT *
+001390*            CHAQUE ANOMALIE DETECTEE DONNE LIEU A UNE LIGNE     *
+001400*****************************************************************
+001410 2100-CONTROLE-STAGIAIRE.
+001420*-------------------------*
+001430     MOVE E-NUMERO  TO LD-NUMERO.
+001440     MOVE E-NOM     TO LD-NOM.
+001450     MOVE E-PRENOM  TO LD-PRENOM.
+001460     IF E-NOM = SPACE
+001470        MOVE 'NOM MANQUANT' TO LD-ANOMALIE
+001480        PERFORM 2400-IMPRIME-LIGNE THRU 2400-EXIT
+001490     END-IF.
+001500     IF E-PRENOM = SPACE
+001510        MOVE 'PRENOM MANQUANT' TO LD-ANOMALIE
+001520        PERFORM 2400-IMPRIME-LIGNE THRU 2400-EXIT
+001530     END-IF.
+001540     IF E-DATE-NAISS = ZERO
+001550        MOVE 'DATE DE NAISSANCE MANQUANTE' TO LD-ANOMALIE
+001560        PERFORM 2400-IMPRIME-LIGNE THRU 2400-EXIT
+001570     END-IF.
+001580     IF E-DATE-DEBUT = ZERO
+001590        MOVE 'DATE DE DEBUT DE STAGE MANQUANTE' TO LD-ANOMALIE
+001600        PERFORM 2400-IMPRIME-LIGNE THRU 2400-EXIT
+001610     END-IF.
+001620     IF E-CODE-SESSION = SPACE
+001630        MOVE 'CODE SESSION/COHORTE MANQUANT' TO LD-ANOMALIE
+001640        PERFORM 2400-IMPRIME-LIGNE THRU 2400-EXIT
+001650     END-IF.
+001660     IF E-CODEP NOT NUMERIC
+001670        MOVE 'CODE POSTAL NON NUMERIQUE' TO LD-ANOMALIE
+001680        PERFORM 2400-IMPRIME-LIGNE THRU 2400-EXIT
+001690     END-IF.
+001700     IF E-EMAIL = SPACE
+001710        MOVE 'ADRESSE EMAIL MANQUANTE' TO LD-ANOMALIE
+001720        PERFORM 2400-IMPRIME-LIGNE THRU 2400-EXIT
+001730     END-IF.
+001740     PERFORM 2150-CONTROLE-CHRONOLOGIE THRU 2150-EXIT.
+001750 2100-EXIT.
+001760     EXIT.
+001770*
+001780*****************************************************************
+001790*  2150  -  COHERENCE CHRONOLOGIQUE DEBUT/FIN PREVUE DE STAGE -  *
+001800*            COMPARAISON EN AAAAMMJJ (LA DATE STOCKEE EST EN     *
+001810*            JJMMAAAA, NON COMPARABLE TELLE QUELLE)              *
+001820*****************************************************************
+001830 2150-CONTROLE-CHRONOLOGIE.
+001840*-------------------------*
+001850     IF E-DATE-DEBUT NOT = ZERO AND E-DATE-FIN-PREVUE NOT = ZERO
+001860        MOVE E-DATE-DEBUT(5:4)      TO WS-DATE-DEBUT-CONV(1:4)
+001870        MOVE E-DATE-DEBUT(3:2)      TO WS-DATE-DEBUT-CONV(5:2)
+001880        MOVE E-DATE-DEBUT(1:2)      TO WS-DATE-DEBUT-CONV(7:2)
+001890        MOVE E-DATE-FIN-PREVUE(5:4) TO WS-DATE-FIN-CONV(1:4)
+001900        MOVE E-DATE-FIN-PREVUE(3:2) TO WS-DATE-FIN-CONV(5:2)
+001910        MOVE E-DATE-FIN-PREVUE(1:2) TO WS-DATE-FIN-CONV(7:2)
+001920        IF WS-DATE-FIN-CONV < WS-DATE-DEBUT-CONV
+001930           MOVE 'DATE DE FIN PREVUE ANTERIEURE AU DEBUT'
+001940                TO LD-ANOMALIE
+001950           PERFORM 2400-IMPRIME-LIGNE THRU 2400-EXIT
+001960        END-IF
+001970     END-IF.
+001980 2150-EXIT.
+001990     EXIT.
+002000*
+002010*****************************************************************
+002020*  2400  -  IMPRESSION D'UNE LIGNE, AVEC SAUT DE PAGE AUTOMATIQUE
+002030*****************************************************************
+002040 2400-IMPRIME-LIGNE.
+002050*------------------*
+002060     IF WS-PAGE-COMPTEUR = ZERO
+002070        OR WS-LIGNE-COMPTEUR > WS-LIGNES-PAGE
+002080        PERFORM 2500-NOUVELLE-PAGE THRU 2500-EXIT
+002090     END-IF.
+002100     WRITE RAPPORT-REC FROM LIGNE-DETAIL AFTER ADVANCING 1.
+002110     ADD 1 TO WS-LIGNE-COMPTEUR.
+002120     ADD 1 TO WS-NB-ANOMALIES.
+002130 2400-EXIT.
+002140     EXIT.
+002150*
+002160 2500-NOUVELLE-PAGE.
+002170*------------------*
+002180     ADD 1 TO WS-PAGE-COMPTEUR.
+002190     MOVE WS-PAGE-COMPTEUR TO LE1-PAGE.
+002200     WRITE RAPPORT-REC FROM LIGNE-ENTETE1 AFTER ADVANCING PAGE.
+002210     WRITE RAPPORT-REC FROM LIGNE-ENTETE2 AFTER ADVANCING 2.
+002220     WRITE RAPPORT-REC FROM LIGNE-VIDE    AFTER ADVANCING 1.
+002230     MOVE ZERO TO WS-LIGNE-COMPTEUR.
+002240 2500-EXIT.
+002250     EXIT.
+002260*
+002261*****************************************************************
+002262*  9500  -  ERREUR D'ENTREE/SORTIE SUR FSTAG03 - LE CODE STATUT  *
+002263*            EST TRACE ET LE TRAITEMENT EST INTERROMPU           *
+002264*****************************************************************
+002265 9500-ERREUR-FSTAG.
+002266*------------------*
+002267     DISPLAY 'CTLQUAL - ERREUR E/S FSTAG03 - CODE STATUT '
+002268             WS-FSTAG-STATUS.
+002269     MOVE 16 TO RETURN-CODE.
+002270     PERFORM 9000-TERMINAISON THRU 9000-EXIT.
+002271     STOP RUN.
+002272 9500-EXIT.
+002273     EXIT.
+002274*
+002280*****************************************************************
+002285*  9000  -  FERMETURE DES FICHIERS                               *
+002290*****************************************************************
+002300 9000-TERMINAISON.
+002310*-----------------*
+002320     CLOSE FSTAG03-FILE.
+002330     CLOSE RAPPORT-FILE.
+002340 9000-EXIT.
+002350     EXIT.

@@ -0,0 +1,214 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DISTDEP.
+000030 AUTHOR.        SERVICE ETUDES.
+000040 INSTALLATION.  SITE FORMATION.
+000050 DATE-WRITTEN.  09/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  DISTDEP  -  REPARTITION DES STAGIAIRES (FSTAG03) PAR          *
+000090*                DEPARTEMENT LIMITROPHE, EN NOMBRE ET EN         *
+000100*                POURCENTAGE DE L'EFFECTIF TOTAL - COMPLEMENT    *
+000110*                SYNTHETIQUE DE STATDEP (QUI CROISE EN PLUS AVEC *
+000120*                LA TRANCHE D'AGE)                               *
+000130*****************************************************************
+000140*  HISTORIQUE DES MODIFICATIONS                                 *
+000150*  09/08/2026  SE  CREATION DU PROGRAMME                        *
+000160*****************************************************************
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SOURCE-COMPUTER. IBM-390.
+000200 OBJECT-COMPUTER. IBM-390.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT FSTAG03-FILE   ASSIGN TO FSTAG03
+000240            ORGANIZATION   INDEXED
+000250            ACCESS MODE    SEQUENTIAL
+000260            RECORD KEY     E-NUMERO
+000270            FILE STATUS    WS-FSTAG-STATUS.
+000280     SELECT RAPPORT-FILE   ASSIGN TO RAPPORT
+000290            ORGANIZATION   LINE SEQUENTIAL.
+000300*
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  FSTAG03-FILE.
+000340*   DESCRIPTION DU FICHIER KSD DES STAGIAIRES
+000350     COPY FSTAG.
+000360*
+000370 FD  RAPPORT-FILE
+000380     RECORDING MODE F.
+000390 01  RAPPORT-REC           PIC X(133).
+000400*
+000410 WORKING-STORAGE SECTION.
+000420*   TABLE DES DEPARTEMENTS LIMITROPHES - MEME COPYBOOK PARTAGE
+000430*   QUE LA SAISIE (INF1CI3 / INF3CI3) ET STATDEP
+000440     COPY DEPTAB.
+000450 77  WS-FSTAG-STATUS       PIC X(02).
+000460 77  WS-EOF                PIC X(01)     VALUE 'N'.
+000470     88  FIN-FICHIER                     VALUE 'Y'.
+000480 77  WS-PAGE-COMPTEUR      PIC 9(04) COMP VALUE ZERO.
+000490 77  WS-CPT                PIC 9(02) COMP.
+000500 77  CHECK-DEP-LIM         PIC X(01).
+000510     88  DEP-TROUVE                      VALUE 'T'.
+000520*
+000530 01  WS-STATS-DEPT OCCURS 10 TIMES.
+000540     05  SD-NB             PIC 9(06) COMP VALUE ZERO.
+000550*
+000560 77  WS-NB-AUTRES          PIC 9(06) COMP VALUE ZERO.
+000570 77  WS-NB-TOTAL           PIC 9(06) COMP VALUE ZERO.
+000580 77  WS-PCT                PIC 999V9.
+000590*
+000600 01  LIGNE-ENTETE1.
+000610     05  FILLER            PIC X(01)     VALUE SPACE.
+000620     05  FILLER            PIC X(45)
+000630            VALUE 'REPARTITION STAGIAIRES PAR DEPARTEMENT'.
+000640     05  FILLER            PIC X(51)     VALUE SPACE.
+000650     05  FILLER            PIC X(05)     VALUE 'PAGE '.
+000660     05  LE1-PAGE          PIC ZZZ9.
+000670*
+000680 01  LIGNE-ENTETE2.
+000690     05  FILLER            PIC X(01)     VALUE SPACE.
+000700     05  FILLER            PIC X(11)     VALUE 'DEPARTEMENT'.
+000710     05  FILLER            PIC X(04)     VALUE SPACE.
+000720     05  FILLER            PIC X(07)     VALUE 'EFFECT.'.
+000730     05  FILLER            PIC X(04)     VALUE SPACE.
+000740     05  FILLER            PIC X(01)     VALUE '%'.
+000750*
+000760 01  LIGNE-VIDE            PIC X(133)    VALUE SPACE.
+000770*
+000780 01  LIGNE-DETAIL.
+000790     05  LD-LIBELLE        PIC X(15).
+000800     05  LD-NB             PIC ZZZZ9.
+000810     05  FILLER            PIC X(04)     VALUE SPACE.
+000820     05  LD-PCT            PIC ZZ9.9.
+000830     05  FILLER            PIC X(01)     VALUE '%'.
+000840*
+000850 PROCEDURE DIVISION.
+000860 0000-MAINLINE.
+000870*----------------*
+000880     PERFORM 1000-INITIALISATION THRU 1000-EXIT.
+000890     PERFORM 2000-TRAITEMENT     THRU 2000-EXIT.
+000900     PERFORM 8000-EDITION        THRU 8000-EXIT.
+000910     PERFORM 9000-TERMINAISON    THRU 9000-EXIT.
+000920     STOP RUN.
+000930*
+000940*****************************************************************
+000950*  1000  -  OUVERTURE DES FICHIERS                               *
+000960*****************************************************************
+000970 1000-INITIALISATION.
+000980*--------------------*
+000990     OPEN INPUT  FSTAG03-FILE.
+001000     OPEN OUTPUT RAPPORT-FILE.
+001010     MOVE ZERO TO WS-PAGE-COMPTEUR.
+001020 1000-EXIT.
+001030     EXIT.
+001040*
+001050*****************************************************************
+001060*  2000  -  PARCOURS DU FICHIER ET CUMUL DES EFFECTIFS PAR       *
+001070*            DEPARTEMENT LIMITROPHE (TABLE DEPTAB)               *
+001080*****************************************************************
+001090 2000-TRAITEMENT.
+001100*----------------*
+001110     MOVE 'N' TO WS-EOF.
+001120     READ FSTAG03-FILE
+001130         AT END MOVE 'Y' TO WS-EOF
+001140     END-READ.
+001141     IF NOT FIN-FICHIER AND WS-FSTAG-STATUS NOT = '00'
+001142        PERFORM 9500-ERREUR-FSTAG THRU 9500-EXIT
+001143     END-IF.
+001150     PERFORM UNTIL FIN-FICHIER
+001160        ADD 1 TO WS-NB-TOTAL
+001170        MOVE 'F' TO CHECK-DEP-LIM
+001180        MOVE ZERO TO WS-CPT
+001190        PERFORM VARYING WS-CPT FROM 1 BY 1
+001195           UNTIL WS-CPT > DEPTAB-MAX
+001200           IF DP(WS-CPT) NOT = 00 AND DP(WS-CPT) = E-CODEP(1:2)
+001210              MOVE 'T' TO CHECK-DEP-LIM
+001220           END-IF
+001230           IF DEP-TROUVE
+001240              EXIT PERFORM
+001250           END-IF
+001260        END-PERFORM
+001270        IF DEP-TROUVE
+001280           ADD 1 TO SD-NB(WS-CPT)
+001290        ELSE
+001300           ADD 1 TO WS-NB-AUTRES
+001310        END-IF
+001320        READ FSTAG03-FILE
+001330            AT END MOVE 'Y' TO WS-EOF
+001340        END-READ
+001341        IF NOT FIN-FICHIER AND WS-FSTAG-STATUS NOT = '00'
+001342           PERFORM 9500-ERREUR-FSTAG THRU 9500-EXIT
+001343        END-IF
+001350     END-PERFORM.
+001360 2000-EXIT.
+001370     EXIT.
+001380*
+001390*****************************************************************
+001400*  8000  -  EDITION DU RAPPORT : UNE LIGNE PAR DEPARTEMENT       *
+001410*            LIMITROPHE CONNU, UNE LIGNE "AUTRES", UNE LIGNE     *
+001420*            TOTAL GENERAL (100,0%)                              *
+001430*****************************************************************
+001440 8000-EDITION.
+001450*-------------*
+001460     PERFORM 8100-NOUVELLE-PAGE THRU 8100-EXIT.
+001470     IF WS-NB-TOTAL = ZERO
+001480        MOVE 1 TO WS-NB-TOTAL
+001490     END-IF.
+001500     MOVE ZERO TO WS-CPT.
+001510     PERFORM VARYING WS-CPT FROM 1 BY 1 UNTIL WS-CPT > DEPTAB-MAX
+001520        IF DP(WS-CPT) NOT = 00
+001530           MOVE SPACE       TO LD-LIBELLE
+001540           MOVE DP(WS-CPT)  TO LD-LIBELLE(1:2)
+001550           MOVE SD-NB(WS-CPT) TO LD-NB
+001560           COMPUTE WS-PCT ROUNDED =
+001570                   (SD-NB(WS-CPT) * 100) / WS-NB-TOTAL
+001580           MOVE WS-PCT TO LD-PCT
+001590           WRITE RAPPORT-REC FROM LIGNE-DETAIL AFTER ADVANCING 1
+001600        END-IF
+001610     END-PERFORM.
+001620     MOVE 'AUTRES'    TO LD-LIBELLE.
+001630     MOVE WS-NB-AUTRES TO LD-NB.
+001640     COMPUTE WS-PCT ROUNDED = (WS-NB-AUTRES * 100) / WS-NB-TOTAL.
+001650     MOVE WS-PCT TO LD-PCT.
+001660     WRITE RAPPORT-REC FROM LIGNE-DETAIL AFTER ADVANCING 1.
+001670     WRITE RAPPORT-REC FROM LIGNE-VIDE   AFTER ADVANCING 1.
+001680     MOVE 'TOTAL GENERAL'  TO LD-LIBELLE.
+001690     MOVE WS-NB-TOTAL      TO LD-NB.
+001700     MOVE 100.0            TO LD-PCT.
+001710     WRITE RAPPORT-REC FROM LIGNE-DETAIL AFTER ADVANCING 1.
+001720 8000-EXIT.
+001730     EXIT.
+001740*
+001750 8100-NOUVELLE-PAGE.
+001760*------------------*
+001770     ADD 1 TO WS-PAGE-COMPTEUR.
+001780     MOVE WS-PAGE-COMPTEUR TO LE1-PAGE.
+001790     WRITE RAPPORT-REC FROM LIGNE-ENTETE1 AFTER ADVANCING PAGE.
+001800     WRITE RAPPORT-REC FROM LIGNE-ENTETE2 AFTER ADVANCING 2.
+001810     WRITE RAPPORT-REC FROM LIGNE-VIDE    AFTER ADVANCING 1.
+001820 8100-EXIT.
+001830     EXIT.
+001840*
+001841*****************************************************************
+001842*  9500  -  ERREUR D'ENTREE/SORTIE SUR FSTAG03 - LE CODE STATUT  *
+001843*            EST TRACE ET LE TRAITEMENT EST INTERROMPU           *
+001844*****************************************************************
+001845 9500-ERREUR-FSTAG.
+001846*------------------*
+001847     DISPLAY 'DISTDEP - ERREUR E/S FSTAG03 - CODE STATUT '
+001848             WS-FSTAG-STATUS.
+001849     MOVE 16 TO RETURN-CODE.
+001850     PERFORM 9000-TERMINAISON THRU 9000-EXIT.
+001851     STOP RUN.
+001852 9500-EXIT.
+001853     EXIT.
+001854*
+001860*****************************************************************
+001865*  9000  -  FERMETURE DES FICHIERS                               *
+001870*****************************************************************
+001880 9000-TERMINAISON.
+001890*-----------------*
+001900     CLOSE FSTAG03-FILE.
+001910     CLOSE RAPPORT-FILE.
+001920 9000-EXIT.
+001930     EXIT.

@@ -0,0 +1,301 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ETATLST.
+000030 AUTHOR.        SERVICE ETUDES.
+000040 INSTALLATION.  SITE FORMATION.
+000050 DATE-WRITTEN.  09/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  ETATLST  -  EDITION DE LA LISTE DES STAGIAIRES (FSTAG03)     *
+000090*               TRI PAR NUMERO OU PAR NOM SELON LA CARTE SYSIN  *
+000100*****************************************************************
+000110*  HISTORIQUE DES MODIFICATIONS                                 *
+000120*  09/08/2026  SE  CREATION DU PROGRAMME                        *
+000130*****************************************************************
+000140 ENVIRONMENT DIVISION.
+000150 CONFIGURATION SECTION.
+000160 SOURCE-COMPUTER. IBM-390.
+000170 OBJECT-COMPUTER. IBM-390.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT FSTAG03-FILE   ASSIGN TO FSTAG03
+000210            ORGANIZATION   INDEXED
+000220            ACCESS MODE    SEQUENTIAL
+000230            RECORD KEY     E-NUMERO
+000240            FILE STATUS    WS-FSTAG-STATUS.
+000250     SELECT SYSIN-FILE     ASSIGN TO SYSIN
+000260            ORGANIZATION   LINE SEQUENTIAL.
+000270     SELECT RAPPORT-FILE   ASSIGN TO RAPPORT
+000280            ORGANIZATION   LINE SEQUENTIAL.
+000290     SELECT TRI-FILE       ASSIGN TO TRIWK01.
+000300*
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  FSTAG03-FILE.
+000340*   DESCRIPTION DU FICHIER KSD DES STAGIAIRES
+000350     COPY FSTAG.
+000360*
+000370 FD  SYSIN-FILE
+000380     RECORDING MODE F.
+000390 01  SYSIN-REC.
+000400     05  SI-TRI            PIC X(01).
+000410     05  FILLER            PIC X(79).
+000420*
+000430 FD  RAPPORT-FILE
+000440     RECORDING MODE F.
+000450 01  RAPPORT-REC           PIC X(133).
+000460*
+000470 SD  TRI-FILE.
+000480 01  TRI-REC.
+000490     05  TR-NOM            PIC X(25).
+000500     05  TR-NUMERO         PIC 9(04).
+000510     05  TR-PRENOM         PIC X(25).
+000520     05  TR-VILLE          PIC X(30).
+000530     05  TR-CODEP          PIC X(05).
+000540     05  TR-DATE-NAISS     PIC 9(08).
+000550*
+000560 WORKING-STORAGE SECTION.
+000570 77  WS-FSTAG-STATUS       PIC X(02).
+000580 77  WS-EOF                PIC X(01)     VALUE 'N'.
+000590     88  FIN-FICHIER                     VALUE 'Y'.
+000600 77  WS-TRI                PIC X(01)     VALUE 'N'.
+000610     88  TRI-PAR-NOM                     VALUE 'O'.
+000620     88  TRI-PAR-NUMERO                  VALUE 'N'.
+000630 77  WS-PAGE-COMPTEUR      PIC 9(04) COMP VALUE ZERO.
+000640 77  WS-LIGNE-COMPTEUR     PIC 9(02) COMP VALUE ZERO.
+000650 77  WS-LIGNES-PAGE        PIC 9(02) COMP VALUE 55.
+000660 77  WS-DATE-NAISS-TMP     PIC 9(08).
+000670*
+000680 01  LIGNE-ENTETE1.
+000690     05  FILLER            PIC X(01)     VALUE SPACE.
+000700     05  FILLER            PIC X(40)
+000710                           VALUE 'LISTE DES STAGIAIRES - FSTAG03'.
+000720     05  FILLER            PIC X(60)     VALUE SPACE.
+000730     05  FILLER            PIC X(05)     VALUE 'PAGE '.
+000740     05  LE1-PAGE          PIC ZZZ9.
+000750*
+000760 01  LIGNE-ENTETE2.
+000770     05  FILLER            PIC X(01)     VALUE SPACE.
+000780     05  FILLER            PIC X(04)     VALUE 'NUM.'.
+000790     05  FILLER            PIC X(03)     VALUE SPACE.
+000800     05  FILLER            PIC X(25)     VALUE 'NOM'.
+000810     05  FILLER            PIC X(01)     VALUE SPACE.
+000820     05  FILLER            PIC X(25)     VALUE 'PRENOM'.
+000830     05  FILLER            PIC X(01)     VALUE SPACE.
+000840     05  FILLER            PIC X(30)     VALUE 'VILLE'.
+000850     05  FILLER            PIC X(01)     VALUE SPACE.
+000860     05  FILLER            PIC X(05)     VALUE 'CP'.
+000870     05  FILLER            PIC X(01)     VALUE SPACE.
+000880     05  FILLER            PIC X(10)     VALUE 'NAISSANCE'.
+000890*
+000900 01  LIGNE-VIDE            PIC X(133)    VALUE SPACE.
+000910*
+000920 01  LIGNE-DETAIL.
+000930     05  FILLER            PIC X(01)     VALUE SPACE.
+000940     05  LD-NUMERO         PIC 9(04).
+000950     05  FILLER            PIC X(03)     VALUE SPACE.
+000960     05  LD-NOM            PIC X(25).
+000970     05  FILLER            PIC X(01)     VALUE SPACE.
+000980     05  LD-PRENOM         PIC X(25).
+000990     05  FILLER            PIC X(01)     VALUE SPACE.
+001000     05  LD-VILLE          PIC X(30).
+001010     05  FILLER            PIC X(01)     VALUE SPACE.
+001020     05  LD-CODEP          PIC X(05).
+001030     05  FILLER            PIC X(01)     VALUE SPACE.
+001040     05  LD-DATE-NAISS     PIC X(10).
+001050*
+001060 PROCEDURE DIVISION.
+001070 0000-MAINLINE.
+001080*----------------*
+001090     PERFORM 1000-INITIALISATION THRU 1000-EXIT.
+001100     PERFORM 2000-TRAITEMENT     THRU 2000-EXIT.
+001110     PERFORM 9000-TERMINAISON    THRU 9000-EXIT.
+001120     STOP RUN.
+001130*
+001140*****************************************************************
+001150*  1000  -  OUVERTURE DES FICHIERS ET LECTURE DE LA CARTE SYSIN *
+001160*            (COLONNE 1 = 'O' TRI PAR NOM, SINON TRI PAR NUMERO)*
+001170*****************************************************************
+001180 1000-INITIALISATION.
+001190*--------------------*
+001200     OPEN INPUT  SYSIN-FILE.
+001210     READ SYSIN-FILE
+001220         AT END     CONTINUE
+001230         NOT AT END
+001240             IF SI-TRI = 'O' OR SI-TRI = 'o'
+001250                MOVE 'O' TO WS-TRI
+001260             END-IF
+001270     END-READ.
+001280     CLOSE SYSIN-FILE.
+001290     OPEN OUTPUT RAPPORT-FILE.
+001300     MOVE ZERO TO WS-PAGE-COMPTEUR WS-LIGNE-COMPTEUR.
+001310 1000-EXIT.
+001320     EXIT.
+001330*
+001340*****************************************************************
+001350*  2000  -  AIGUILLAGE SELON LE TRI DEMANDE                     *
+001360*****************************************************************
+001370 2000-TRAITEMENT.
+001380*----------------*
+001390     IF TRI-PAR-NOM
+001400        PERFORM 2100-TRI-PAR-NOM    THRU 2100-EXIT
+001410     ELSE
+001420        PERFORM 2200-TRI-PAR-NUMERO THRU 2200-EXIT
+001430     END-IF.
+001440 2000-EXIT.
+001450     EXIT.
+001460*
+001470*****************************************************************
+001480*  2100  -  EDITION TRIEE PAR NOM (TRI COBOL SUR FICHIER TRIWK) *
+001490*****************************************************************
+001500 2100-TRI-PAR-NOM.
+001510*-----------------*
+001520     SORT TRI-FILE ON ASCENDING KEY TR-NOM
+001530         INPUT  PROCEDURE 2110-ALIMENTE-TRI THRU 2110-EXIT
+001540         OUTPUT PROCEDURE 2120-EDITE-TRIE   THRU 2120-EXIT.
+001550 2100-EXIT.
+001560     EXIT.
+001570*
+001580 2110-ALIMENTE-TRI.
+001590*------------------*
+001600     OPEN INPUT FSTAG03-FILE.
+001610     MOVE 'N' TO WS-EOF.
+001620     READ FSTAG03-FILE
+001630         AT END MOVE 'Y' TO WS-EOF
+001640     END-READ.
+001641     IF NOT FIN-FICHIER AND WS-FSTAG-STATUS NOT = '00'
+001642        PERFORM 9500-ERREUR-FSTAG THRU 9500-EXIT
+001643     END-IF.
+001650     PERFORM UNTIL FIN-FICHIER
+001660        MOVE E-NUMERO     TO TR-NUMERO
+001670        MOVE E-NOM        TO TR-NOM
+001680        MOVE E-PRENOM     TO TR-PRENOM
+001690        MOVE E-VILLE      TO TR-VILLE
+001700        MOVE E-CODEP      TO TR-CODEP
+001710        MOVE E-DATE-NAISS TO TR-DATE-NAISS
+001720        RELEASE TRI-REC
+001730        READ FSTAG03-FILE
+001740            AT END MOVE 'Y' TO WS-EOF
+001750        END-READ
+001751        IF NOT FIN-FICHIER AND WS-FSTAG-STATUS NOT = '00'
+001752           PERFORM 9500-ERREUR-FSTAG THRU 9500-EXIT
+001753        END-IF
+001760     END-PERFORM.
+001770     CLOSE FSTAG03-FILE.
+001780 2110-EXIT.
+001790     EXIT.
+001800*
+001810 2120-EDITE-TRIE.
+001820*------------------*
+001830     MOVE 'N' TO WS-EOF.
+001840     RETURN TRI-FILE
+001850         AT END MOVE 'Y' TO WS-EOF
+001860     END-RETURN.
+001870     PERFORM UNTIL FIN-FICHIER
+001880        MOVE TR-NUMERO     TO LD-NUMERO
+001890        MOVE TR-NOM        TO LD-NOM
+001900        MOVE TR-PRENOM     TO LD-PRENOM
+001910        MOVE TR-VILLE      TO LD-VILLE
+001920        MOVE TR-CODEP      TO LD-CODEP
+001930        MOVE TR-DATE-NAISS TO WS-DATE-NAISS-TMP
+001940        PERFORM 2300-FORMATE-DATE THRU 2300-EXIT
+001950        PERFORM 2400-IMPRIME-LIGNE THRU 2400-EXIT
+001960        RETURN TRI-FILE
+001970            AT END MOVE 'Y' TO WS-EOF
+001980        END-RETURN
+001990     END-PERFORM.
+002000 2120-EXIT.
+002010     EXIT.
+002020*
+002030*****************************************************************
+002040*  2200  -  EDITION DANS L'ORDRE NATUREL DU FICHIER (PAR NUMERO)*
+002050*****************************************************************
+002060 2200-TRI-PAR-NUMERO.
+002070*---------------------*
+002080     OPEN INPUT FSTAG03-FILE.
+002090     MOVE 'N' TO WS-EOF.
+002100     READ FSTAG03-FILE
+002110         AT END MOVE 'Y' TO WS-EOF
+002120     END-READ.
+002121     IF NOT FIN-FICHIER AND WS-FSTAG-STATUS NOT = '00'
+002122        PERFORM 9500-ERREUR-FSTAG THRU 9500-EXIT
+002123     END-IF.
+002130     PERFORM UNTIL FIN-FICHIER
+002140        MOVE E-NUMERO     TO LD-NUMERO
+002150        MOVE E-NOM        TO LD-NOM
+002160        MOVE E-PRENOM     TO LD-PRENOM
+002170        MOVE E-VILLE      TO LD-VILLE
+002180        MOVE E-CODEP      TO LD-CODEP
+002190        MOVE E-DATE-NAISS TO WS-DATE-NAISS-TMP
+002200        PERFORM 2300-FORMATE-DATE THRU 2300-EXIT
+002210        PERFORM 2400-IMPRIME-LIGNE THRU 2400-EXIT
+002220        READ FSTAG03-FILE
+002230            AT END MOVE 'Y' TO WS-EOF
+002240        END-READ
+002241        IF NOT FIN-FICHIER AND WS-FSTAG-STATUS NOT = '00'
+002242           PERFORM 9500-ERREUR-FSTAG THRU 9500-EXIT
+002243        END-IF
+002250     END-PERFORM.
+002260     CLOSE FSTAG03-FILE.
+002270 2200-EXIT.
+002280     EXIT.
+002290*
+002300*****************************************************************
+002310*  2300  -  MISE EN FORME JJ/MM/AAAA DE LA DATE DE NAISSANCE    *
+002320*****************************************************************
+002330 2300-FORMATE-DATE.
+002340*------------------*
+002350     STRING WS-DATE-NAISS-TMP(1:2) '/'
+002360            WS-DATE-NAISS-TMP(3:2) '/'
+002370            WS-DATE-NAISS-TMP(5:4)
+002380            DELIMITED BY SIZE INTO LD-DATE-NAISS.
+002390 2300-EXIT.
+002400     EXIT.
+002410*
+002420*****************************************************************
+002430*  2400  -  IMPRESSION D'UNE LIGNE, AVEC SAUT DE PAGE AUTOMATIQUE
+002440*****************************************************************
+002450 2400-IMPRIME-LIGNE.
+002460*------------------*
+002470     IF WS-PAGE-COMPTEUR = ZERO
+002480        OR WS-LIGNE-COMPTEUR > WS-LIGNES-PAGE
+002490        PERFORM 2500-NOUVELLE-PAGE THRU 2500-EXIT
+002500     END-IF.
+002510     WRITE RAPPORT-REC FROM LIGNE-DETAIL AFTER ADVANCING 1.
+002520     ADD 1 TO WS-LIGNE-COMPTEUR.
+002530 2400-EXIT.
+002540     EXIT.
+002550*
+002560 2500-NOUVELLE-PAGE.
+002570*------------------*
+002580     ADD 1 TO WS-PAGE-COMPTEUR.
+002590     MOVE WS-PAGE-COMPTEUR TO LE1-PAGE.
+002600     WRITE RAPPORT-REC FROM LIGNE-ENTETE1 AFTER ADVANCING PAGE.
+002610     WRITE RAPPORT-REC FROM LIGNE-ENTETE2 AFTER ADVANCING 2.
+002620     WRITE RAPPORT-REC FROM LIGNE-VIDE    AFTER ADVANCING 1.
+002630     MOVE ZERO TO WS-LIGNE-COMPTEUR.
+002640 2500-EXIT.
+002650     EXIT.
+002660*
+002661*****************************************************************
+002662*  9500  -  ERREUR D'ENTREE/SORTIE SUR FSTAG03 - LE CODE STATUT  *
+002663*            EST TRACE ET LE TRAITEMENT EST INTERROMPU           *
+002664*****************************************************************
+002665 9500-ERREUR-FSTAG.
+002666*------------------*
+002667     DISPLAY 'ETATLST - ERREUR E/S FSTAG03 - CODE STATUT '
+002668             WS-FSTAG-STATUS.
+002669     CLOSE FSTAG03-FILE.
+002671     MOVE 16 TO RETURN-CODE.
+002672     PERFORM 9000-TERMINAISON THRU 9000-EXIT.
+002673     STOP RUN.
+002674 9500-EXIT.
+002675     EXIT.
+002676*
+002680*****************************************************************
+002685*  9000  -  FERMETURE DES FICHIERS                              *
+002690*****************************************************************
+002700 9000-TERMINAISON.
+002710*-----------------*
+002720     CLOSE RAPPORT-FILE.
+002730 9000-EXIT.
+002740     EXIT.

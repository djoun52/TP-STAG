@@ -0,0 +1,184 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ETIQSTAG.
+000030 AUTHOR.        SERVICE ETUDES.
+000040 INSTALLATION.  SITE FORMATION.
+000050 DATE-WRITTEN.  09/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  ETIQSTAG  -  EDITION DES ETIQUETTES D'ADRESSE DES STAGIAIRES  *
+000090*                (FSTAG03) POUR UN PUBLIPOSTAGE - UNE ETIQUETTE  *
+000100*                DE 6 LIGNES PAR STAGIAIRE, LES STAGIAIRES SANS  *
+000110*                ADRESSE EXPLOITABLE (NOM OU ADRESSE MANQUANTS)  *
+000120*                SONT ECARTES ET COMPTABILISES SUR LE BILAN      *
+000130*****************************************************************
+000140*  HISTORIQUE DES MODIFICATIONS                                 *
+000150*  09/08/2026  SE  CREATION DU PROGRAMME                        *
+000160*****************************************************************
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SOURCE-COMPUTER. IBM-390.
+000200 OBJECT-COMPUTER. IBM-390.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT FSTAG03-FILE   ASSIGN TO FSTAG03
+000240            ORGANIZATION   INDEXED
+000250            ACCESS MODE    SEQUENTIAL
+000260            RECORD KEY     E-NUMERO
+000270            FILE STATUS    WS-FSTAG-STATUS.
+000280     SELECT ETIQ-FILE      ASSIGN TO ETIQEXP
+000290            ORGANIZATION   LINE SEQUENTIAL.
+000300     SELECT RAPPORT-FILE   ASSIGN TO RAPPORT
+000310            ORGANIZATION   LINE SEQUENTIAL.
+000320*
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  FSTAG03-FILE.
+000360*   DESCRIPTION DU FICHIER KSD DES STAGIAIRES
+000370     COPY FSTAG.
+000380*
+000390 FD  ETIQ-FILE
+000400     RECORDING MODE F.
+000410 01  ETIQ-REC              PIC X(40).
+000420*
+000430 FD  RAPPORT-FILE
+000440     RECORDING MODE F.
+000450 01  RAPPORT-REC           PIC X(133).
+000460*
+000470 WORKING-STORAGE SECTION.
+000480 77  WS-FSTAG-STATUS       PIC X(02).
+000490 77  WS-EOF                PIC X(01)     VALUE 'N'.
+000500     88  FIN-FICHIER                     VALUE 'Y'.
+000510 77  WS-NB-LUS             PIC 9(06) COMP VALUE ZERO.
+000520 77  WS-NB-ETIQUETTES      PIC 9(06) COMP VALUE ZERO.
+000530 77  WS-NB-ECARTES         PIC 9(06) COMP VALUE ZERO.
+000540*
+000550 01  ETIQ-LIGNE-VIDE       PIC X(40)     VALUE SPACE.
+000560*
+000570 01  LIGNE-ENTETE1.
+000580     05  FILLER            PIC X(01)     VALUE SPACE.
+000590     05  FILLER            PIC X(50)
+000600                     VALUE 'EDITION ETIQUETTES ADRESSE - FSTAG03'.
+000610*
+000620 01  LIGNE-VIDE            PIC X(133)    VALUE SPACE.
+000630*
+000640 01  LIGNE-BILAN.
+000650     05  FILLER            PIC X(01)     VALUE SPACE.
+000660     05  FILLER            PIC X(15)     VALUE 'LUS         : '.
+000670     05  LB-NB-LUS         PIC ZZZ9.
+000680     05  FILLER            PIC X(15)     VALUE SPACE.
+000690     05  FILLER            PIC X(15)     VALUE 'ETIQUETTES  : '.
+000700     05  LB-NB-ETIQUETTES  PIC ZZZ9.
+000710     05  FILLER            PIC X(15)     VALUE SPACE.
+000720     05  FILLER            PIC X(15)     VALUE 'ECARTES     : '.
+000730     05  LB-NB-ECARTES     PIC ZZZ9.
+000740*
+000750 PROCEDURE DIVISION.
+000760 0000-MAINLINE.
+000770*----------------*
+000780     PERFORM 1000-INITIALISATION THRU 1000-EXIT.
+000790     PERFORM 2000-TRAITEMENT     THRU 2000-EXIT.
+000800     PERFORM 9000-TERMINAISON    THRU 9000-EXIT.
+000810     STOP RUN.
+000820*
+000830*****************************************************************
+000840*  1000  -  OUVERTURE DES FICHIERS ET EDITION DE L'ENTETE        *
+000850*****************************************************************
+000860 1000-INITIALISATION.
+000870*--------------------*
+000880     OPEN INPUT  FSTAG03-FILE.
+000890     OPEN OUTPUT ETIQ-FILE.
+000900     OPEN OUTPUT RAPPORT-FILE.
+000910     WRITE RAPPORT-REC FROM LIGNE-ENTETE1 AFTER ADVANCING PAGE.
+000920     WRITE RAPPORT-REC FROM LIGNE-VIDE    AFTER ADVANCING 1.
+000930 1000-EXIT.
+000940     EXIT.
+000950*
+000960*****************************************************************
+000970*  2000  -  PARCOURS DU FICHIER ET EDITION D'UNE ETIQUETTE PAR   *
+000980*            STAGIAIRE DISPOSANT D'UNE ADRESSE EXPLOITABLE       *
+000990*****************************************************************
+001000 2000-TRAITEMENT.
+001010*----------------*
+001020     MOVE 'N' TO WS-EOF.
+001030     READ FSTAG03-FILE
+001040         AT END MOVE 'Y' TO WS-EOF
+001050     END-READ.
+001051     IF NOT FIN-FICHIER AND WS-FSTAG-STATUS NOT = '00'
+001052        PERFORM 9500-ERREUR-FSTAG THRU 9500-EXIT
+001053     END-IF.
+001060     PERFORM UNTIL FIN-FICHIER
+001070        ADD 1 TO WS-NB-LUS
+001080        IF E-NOM = SPACE OR E-ADR1 = SPACE OR E-CODEP = SPACE
+001090                        OR E-VILLE = SPACE
+001100           ADD 1 TO WS-NB-ECARTES
+001110        ELSE
+001120           PERFORM 2100-EDITE-ETIQUETTE THRU 2100-EXIT
+001130           ADD 1 TO WS-NB-ETIQUETTES
+001140        END-IF
+001150        READ FSTAG03-FILE
+001160            AT END MOVE 'Y' TO WS-EOF
+001170        END-READ
+001171        IF NOT FIN-FICHIER AND WS-FSTAG-STATUS NOT = '00'
+001172           PERFORM 9500-ERREUR-FSTAG THRU 9500-EXIT
+001173        END-IF
+001180     END-PERFORM.
+001190 2000-EXIT.
+001200     EXIT.
+001210*
+001220*****************************************************************
+001230*  2100  -  EDITION D'UNE ETIQUETTE DE 6 LIGNES (NOM/PRENOM,     *
+001240*            ADRESSE, COMPLEMENT D'ADRESSE, CODE POSTAL/VILLE,   *
+001250*            2 LIGNES BLANCHES DE SEPARATION)                   *
+001260*****************************************************************
+001270 2100-EDITE-ETIQUETTE.
+001280*---------------------*
+001290     MOVE ETIQ-LIGNE-VIDE TO ETIQ-REC.
+001300     STRING E-PRENOM DELIMITED BY SPACE ' '
+001310            E-NOM    DELIMITED BY SIZE INTO ETIQ-REC.
+001320     WRITE ETIQ-REC.
+001330     MOVE ETIQ-LIGNE-VIDE TO ETIQ-REC.
+001340     MOVE E-ADR1 TO ETIQ-REC.
+001350     WRITE ETIQ-REC.
+001360     IF E-ADR2 NOT = SPACE
+001370        MOVE ETIQ-LIGNE-VIDE TO ETIQ-REC
+001380        MOVE E-ADR2 TO ETIQ-REC
+001390        WRITE ETIQ-REC
+001400     END-IF.
+001410     MOVE ETIQ-LIGNE-VIDE TO ETIQ-REC.
+001420     STRING E-CODEP DELIMITED BY SIZE ' '
+001430            E-VILLE DELIMITED BY SIZE INTO ETIQ-REC.
+001440     WRITE ETIQ-REC.
+001450     MOVE ETIQ-LIGNE-VIDE TO ETIQ-REC.
+001460     WRITE ETIQ-REC.
+001470     WRITE ETIQ-REC.
+001480 2100-EXIT.
+001490     EXIT.
+001500*
+001501*****************************************************************
+001502*  9500  -  ERREUR D'ENTREE/SORTIE SUR FSTAG03 - LE CODE STATUT  *
+001503*            EST TRACE ET LE TRAITEMENT EST INTERROMPU           *
+001504*****************************************************************
+001505 9500-ERREUR-FSTAG.
+001506*------------------*
+001507     DISPLAY 'ETIQSTAG - ERREUR E/S FSTAG03 - CODE STATUT '
+001508             WS-FSTAG-STATUS.
+001509     MOVE 16 TO RETURN-CODE.
+001510     PERFORM 9000-TERMINAISON THRU 9000-EXIT.
+001511     STOP RUN.
+001512 9500-EXIT.
+001513     EXIT.
+001514*
+001520*****************************************************************
+001521*  9000  -  BILAN ET FERMETURE DES FICHIERS                     *
+001530*****************************************************************
+001540 9000-TERMINAISON.
+001550*-----------------*
+001560     MOVE WS-NB-LUS        TO LB-NB-LUS.
+001570     MOVE WS-NB-ETIQUETTES TO LB-NB-ETIQUETTES.
+001580     MOVE WS-NB-ECARTES    TO LB-NB-ECARTES.
+001590     WRITE RAPPORT-REC FROM LIGNE-BILAN AFTER ADVANCING 2.
+001600     CLOSE FSTAG03-FILE.
+001610     CLOSE ETIQ-FILE.
+001620     CLOSE RAPPORT-FILE.
+001630 9000-EXIT.
+001640     EXIT.

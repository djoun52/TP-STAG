@@ -0,0 +1,145 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    EXPPAIE.
+000030 AUTHOR.        SERVICE ETUDES.
+000040 INSTALLATION.  SITE FORMATION.
+000050 DATE-WRITTEN.  09/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  EXPPAIE  -  EXTRACTION DES STAGIAIRES (FSTAG03) POUR ENVOI    *
+000090*               AU SYSTEME DE PAIE/INDEMNITES - UN ENREGISTRE-   *
+000100*               MENT ENTETE, UN PAR STAGIAIRE, UN ENREGISTREMENT *
+000110*               FIN AVEC LE COMPTE TOTAL                        *
+000120*****************************************************************
+000130*  HISTORIQUE DES MODIFICATIONS                                 *
+000140*  09/08/2026  SE  CREATION DU PROGRAMME                        *
+000150*****************************************************************
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 SOURCE-COMPUTER. IBM-390.
+000190 OBJECT-COMPUTER. IBM-390.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT FSTAG03-FILE   ASSIGN TO FSTAG03
+000230            ORGANIZATION   INDEXED
+000240            ACCESS MODE    SEQUENTIAL
+000250            RECORD KEY     E-NUMERO
+000260            FILE STATUS    WS-FSTAG-STATUS.
+000270     SELECT PAIE-FILE      ASSIGN TO PAIEXP
+000280            ORGANIZATION   LINE SEQUENTIAL.
+000290*
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  FSTAG03-FILE.
+000330*   DESCRIPTION DU FICHIER KSD DES STAGIAIRES
+000340     COPY FSTAG.
+000350*
+000360 FD  PAIE-FILE
+000370     RECORDING MODE F.
+000380 01  PAIE-REC              PIC X(80).
+000390*
+000400 WORKING-STORAGE SECTION.
+000410 77  WS-FSTAG-STATUS       PIC X(02).
+000420 77  WS-EOF                PIC X(01)     VALUE 'N'.
+000430     88  FIN-FICHIER                     VALUE 'Y'.
+000440 77  WS-NB-STAGIAIRES      PIC 9(06) COMP VALUE ZERO.
+000450 77  WS-DATE-JOUR          PIC 9(08).
+000460*
+000470 01  PAIE-ENTETE.
+000480     05  PE-TYPE           PIC X(01)     VALUE 'E'.
+000490     05  PE-NOM-FICHIER    PIC X(08)     VALUE 'TPSTAG'.
+000500     05  FILLER            PIC X(01)     VALUE SPACE.
+000510     05  PE-DATE-EXPORT    PIC 9(08).
+000520     05  FILLER            PIC X(62)     VALUE SPACE.
+000530*
+000540 01  PAIE-DETAIL.
+000550     05  PD-TYPE           PIC X(01)     VALUE 'D'.
+000560     05  PD-NUMERO         PIC 9(04).
+000570     05  FILLER            PIC X(01)     VALUE SPACE.
+000580     05  PD-NOM            PIC X(25).
+000590     05  FILLER            PIC X(01)     VALUE SPACE.
+000600     05  PD-PRENOM         PIC X(25).
+000610     05  FILLER            PIC X(01)     VALUE SPACE.
+000620     05  PD-DATE-NAISS     PIC 9(08).
+000630     05  FILLER            PIC X(14)     VALUE SPACE.
+000640*
+000650 01  PAIE-FIN.
+000660     05  PF-TYPE           PIC X(01)     VALUE 'F'.
+000670     05  PF-NB-STAGIAIRES  PIC 9(06).
+000680     05  FILLER            PIC X(73)     VALUE SPACE.
+000690*
+000700 PROCEDURE DIVISION.
+000710 0000-MAINLINE.
+000720*----------------*
+000730     PERFORM 1000-INITIALISATION THRU 1000-EXIT.
+000740     PERFORM 2000-TRAITEMENT     THRU 2000-EXIT.
+000750     PERFORM 9000-TERMINAISON    THRU 9000-EXIT.
+000760     STOP RUN.
+000770*
+000780*****************************************************************
+000790*  1000  -  OUVERTURE DES FICHIERS ET ECRITURE DE L'ENTETE       *
+000800*****************************************************************
+000810 1000-INITIALISATION.
+000820*--------------------*
+000830     ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+000840     OPEN INPUT  FSTAG03-FILE.
+000850     OPEN OUTPUT PAIE-FILE.
+000860     MOVE WS-DATE-JOUR TO PE-DATE-EXPORT.
+000870     WRITE PAIE-REC FROM PAIE-ENTETE.
+000880 1000-EXIT.
+000890     EXIT.
+000900*
+000910*****************************************************************
+000920*  2000  -  PARCOURS DU FICHIER ET EXTRACTION D'UN ENREGISTRE-   *
+000930*            MENT DETAIL PAR STAGIAIRE                          *
+000940*****************************************************************
+000950 2000-TRAITEMENT.
+000960*----------------*
+000970     MOVE 'N' TO WS-EOF.
+000980     READ FSTAG03-FILE
+000990         AT END MOVE 'Y' TO WS-EOF
+001000     END-READ.
+001001     IF NOT FIN-FICHIER AND WS-FSTAG-STATUS NOT = '00'
+001002        PERFORM 9500-ERREUR-FSTAG THRU 9500-EXIT
+001003     END-IF.
+001010     PERFORM UNTIL FIN-FICHIER
+001020        MOVE E-NUMERO     TO PD-NUMERO
+001030        MOVE E-NOM        TO PD-NOM
+001040        MOVE E-PRENOM     TO PD-PRENOM
+001050        MOVE E-DATE-NAISS TO PD-DATE-NAISS
+001060        WRITE PAIE-REC FROM PAIE-DETAIL
+001070        ADD 1 TO WS-NB-STAGIAIRES
+001080        READ FSTAG03-FILE
+001090            AT END MOVE 'Y' TO WS-EOF
+001100        END-READ
+001101        IF NOT FIN-FICHIER AND WS-FSTAG-STATUS NOT = '00'
+001102           PERFORM 9500-ERREUR-FSTAG THRU 9500-EXIT
+001103        END-IF
+001110     END-PERFORM.
+001120     MOVE WS-NB-STAGIAIRES TO PF-NB-STAGIAIRES.
+001130     WRITE PAIE-REC FROM PAIE-FIN.
+001140 2000-EXIT.
+001150     EXIT.
+001160*
+001161*****************************************************************
+001162*  9500  -  ERREUR D'ENTREE/SORTIE SUR FSTAG03 - LE CODE STATUT  *
+001163*            EST TRACE ET LE TRAITEMENT EST INTERROMPU           *
+001164*****************************************************************
+001165 9500-ERREUR-FSTAG.
+001166*------------------*
+001167     DISPLAY 'EXPPAIE - ERREUR E/S FSTAG03 - CODE STATUT '
+001168             WS-FSTAG-STATUS.
+001169     MOVE 16 TO RETURN-CODE.
+001170     PERFORM 9000-TERMINAISON THRU 9000-EXIT.
+001171     STOP RUN.
+001172 9500-EXIT.
+001173     EXIT.
+001174*
+001180*****************************************************************
+001181*  9000  -  FERMETURE DES FICHIERS                               *
+001182*****************************************************************
+001200 9000-TERMINAISON.
+001210*-----------------*
+001220     CLOSE FSTAG03-FILE.
+001230     CLOSE PAIE-FILE.
+001240 9000-EXIT.
+001250     EXIT.

@@ -0,0 +1,285 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    IMPSTAG.
+000030 AUTHOR.        SERVICE ETUDES.
+000040 INSTALLATION.  SITE FORMATION.
+000050 DATE-WRITTEN.  09/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  IMPSTAG  -  IMPORT EN MASSE DE STAGIAIRES DANS FSTAG03,       *
+000090*               A PARTIR D'UN FICHIER SEQUENTIEL FOURNI PAR LES  *
+000100*               COORDINATEURS DE FORMATION                      *
+000110*****************************************************************
+000120*  HISTORIQUE DES MODIFICATIONS                                 *
+000130*  09/08/2026  SE  CREATION DU PROGRAMME                        *
+000140*****************************************************************
+000150 ENVIRONMENT DIVISION.
+000160 CONFIGURATION SECTION.
+000170 SOURCE-COMPUTER. IBM-390.
+000180 OBJECT-COMPUTER. IBM-390.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT FSTAG03-FILE   ASSIGN TO FSTAG03
+000220            ORGANIZATION   INDEXED
+000230            ACCESS MODE    RANDOM
+000240            RECORD KEY     E-NUMERO
+000250            FILE STATUS    WS-FSTAG-STATUS.
+000260     SELECT IMPORT-FILE    ASSIGN TO IMPORT
+000270            ORGANIZATION   LINE SEQUENTIAL.
+000280     SELECT RAPPORT-FILE   ASSIGN TO RAPPORT
+000290            ORGANIZATION   LINE SEQUENTIAL.
+000300*
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  FSTAG03-FILE.
+000340*   DESCRIPTION DU FICHIER KSD DES STAGIAIRES
+000350     COPY FSTAG.
+000360*
+000370 FD  IMPORT-FILE
+000380     RECORDING MODE F.
+000390*   FICHIER FOURNI PAR LES COORDINATEURS DE FORMATION
+000400 01  IMPORT-REC.
+000410     05  IM-NUMERO         PIC 9(04).
+000420     05  IM-NOM            PIC X(25).
+000430     05  IM-PRENOM         PIC X(25).
+000440     05  IM-ADR1           PIC X(30).
+000450     05  IM-CODEP          PIC X(05).
+000460     05  IM-VILLE          PIC X(30).
+000470     05  IM-DATE-NAISS     PIC 9(08).
+000480     05  IM-EMAIL          PIC X(40).
+000490     05  IM-DATE-DEBUT     PIC 9(08).
+000500     05  IM-DATE-FIN       PIC 9(08).
+000510     05  IM-CODE-SESSION   PIC X(10).
+000520*
+000530 FD  RAPPORT-FILE
+000540     RECORDING MODE F.
+000550 01  RAPPORT-REC           PIC X(133).
+000560*
+000570 WORKING-STORAGE SECTION.
+000580 77  WS-FSTAG-STATUS       PIC X(02).
+000590 77  WS-EOF                PIC X(01)     VALUE 'N'.
+000600     88  FIN-FICHIER                     VALUE 'Y'.
+000610 77  WS-PAGE-COMPTEUR      PIC 9(04) COMP VALUE ZERO.
+000620 77  WS-LIGNE-COMPTEUR     PIC 9(02) COMP VALUE ZERO.
+000630 77  WS-LIGNES-PAGE        PIC 9(02) COMP VALUE 55.
+000640 77  WS-NB-LUS             PIC 9(04) COMP VALUE ZERO.
+000650 77  WS-NB-IMPORTES        PIC 9(04) COMP VALUE ZERO.
+000660 77  WS-NB-REJETES         PIC 9(04) COMP VALUE ZERO.
+000670 77  WS-MOTIF-REJET        PIC X(40).
+000680 77  WS-REJET              PIC X(01).
+000690     88  ENREG-REJETE                    VALUE 'O'.
+000700*
+000710 01  LIGNE-ENTETE1.
+000720     05  FILLER            PIC X(01)     VALUE SPACE.
+000730     05  FILLER            PIC X(40)
+000740            VALUE 'IMPORT DES STAGIAIRES - FSTAG03'.
+000750     05  FILLER            PIC X(60)     VALUE SPACE.
+000760     05  FILLER            PIC X(05)     VALUE 'PAGE '.
+000770     05  LE1-PAGE          PIC ZZZ9.
+000780*
+000790 01  LIGNE-ENTETE2.
+000800     05  FILLER            PIC X(01)     VALUE SPACE.
+000810     05  FILLER            PIC X(04)     VALUE 'NUM.'.
+000820     05  FILLER            PIC X(03)     VALUE SPACE.
+000830     05  FILLER            PIC X(25)     VALUE 'NOM'.
+000840     05  FILLER            PIC X(01)     VALUE SPACE.
+000850     05  FILLER            PIC X(25)     VALUE 'PRENOM'.
+000860     05  FILLER            PIC X(01)     VALUE SPACE.
+000870     05  FILLER            PIC X(40)     VALUE 'MOTIF DE REJET'.
+000880*
+000890 01  LIGNE-VIDE            PIC X(133)    VALUE SPACE.
+000900*
+000910 01  LIGNE-DETAIL.
+000920     05  FILLER            PIC X(01)     VALUE SPACE.
+000930     05  LD-NUMERO         PIC 9(04).
+000940     05  FILLER            PIC X(03)     VALUE SPACE.
+000950     05  LD-NOM            PIC X(25).
+000960     05  FILLER            PIC X(01)     VALUE SPACE.
+000970     05  LD-PRENOM         PIC X(25).
+000980     05  FILLER            PIC X(01)     VALUE SPACE.
+000990     05  LD-MOTIF          PIC X(40).
+001000*
+001010 01  LIGNE-BILAN.
+001020     05  FILLER            PIC X(01)     VALUE SPACE.
+001030     05  FILLER            PIC X(15)     VALUE 'LUS         : '.
+001040     05  LB-NB-LUS         PIC ZZZ9.
+001050     05  FILLER            PIC X(15)     VALUE SPACE.
+001060     05  FILLER            PIC X(15)     VALUE 'IMPORTES    : '.
+001070     05  LB-NB-IMPORTES    PIC ZZZ9.
+001080     05  FILLER            PIC X(15)     VALUE SPACE.
+001090     05  FILLER            PIC X(15)     VALUE 'REJETES     : '.
+001100     05  LB-NB-REJETES     PIC ZZZ9.
+001140*
+001150 PROCEDURE DIVISION.
+001160 0000-MAINLINE.
+001170*----------------*
+001180     PERFORM 1000-INITIALISATION THRU 1000-EXIT.
+001190     PERFORM 2000-TRAITEMENT     THRU 2000-EXIT.
+001200     PERFORM 9000-TERMINAISON    THRU 9000-EXIT.
+001210     STOP RUN.
+001220*
+001230*****************************************************************
+001240*  1000  -  OUVERTURE DES FICHIERS                               *
+001250*****************************************************************
+001260 1000-INITIALISATION.
+001270*--------------------*
+001280     OPEN INPUT  IMPORT-FILE.
+001290     OPEN I-O    FSTAG03-FILE.
+001300     OPEN OUTPUT RAPPORT-FILE.
+001310     MOVE ZERO TO WS-PAGE-COMPTEUR WS-LIGNE-COMPTEUR
+001320                  WS-NB-LUS WS-NB-IMPORTES WS-NB-REJETES.
+001330 1000-EXIT.
+001340     EXIT.
+001350*
+001360*****************************************************************
+001370*  2000  -  LECTURE DU FICHIER COORDINATEURS ET CHARGEMENT       *
+001380*****************************************************************
+001390 2000-TRAITEMENT.
+001400*----------------*
+001410     MOVE 'N' TO WS-EOF.
+001420     READ IMPORT-FILE
+001430         AT END MOVE 'Y' TO WS-EOF
+001440     END-READ.
+001450     PERFORM UNTIL FIN-FICHIER
+001460        ADD 1 TO WS-NB-LUS
+001470        PERFORM 2100-CONTROLE-IMPORT THRU 2100-EXIT
+001480        READ IMPORT-FILE
+001490            AT END MOVE 'Y' TO WS-EOF
+001500        END-READ
+001510     END-PERFORM.
+001520     IF WS-PAGE-COMPTEUR = ZERO
+001530        PERFORM 2500-NOUVELLE-PAGE THRU 2500-EXIT
+001540     END-IF.
+001550     WRITE RAPPORT-REC FROM LIGNE-VIDE  AFTER ADVANCING 2.
+001560     MOVE WS-NB-LUS      TO LB-NB-LUS.
+001570     MOVE WS-NB-IMPORTES TO LB-NB-IMPORTES.
+001580     MOVE WS-NB-REJETES  TO LB-NB-REJETES.
+001590     WRITE RAPPORT-REC FROM LIGNE-BILAN AFTER ADVANCING 1.
+001600 2000-EXIT.
+001610     EXIT.
+001620*
+001630*****************************************************************
+001640*  2100  -  CONTROLE D'UN ENREGISTREMENT IMPORTE PUIS ECRITURE   *
+001650*            DANS FSTAG03 SI LES CONTROLES SONT SATISFAITS       *
+001660*****************************************************************
+001670 2100-CONTROLE-IMPORT.
+001680*-------------------*
+001690     MOVE 'N' TO WS-REJET.
+001700     MOVE SPACE TO WS-MOTIF-REJET.
+001710     IF IM-NUMERO = ZERO
+001720        MOVE 'O' TO WS-REJET
+001730        MOVE 'NUMERO DE STAGIAIRE MANQUANT' TO WS-MOTIF-REJET
+001740     END-IF.
+001750     IF NOT ENREG-REJETE AND IM-NOM = SPACE
+001760        MOVE 'O' TO WS-REJET
+001770        MOVE 'NOM MANQUANT' TO WS-MOTIF-REJET
+001780     END-IF.
+001790     IF NOT ENREG-REJETE AND IM-PRENOM = SPACE
+001800        MOVE 'O' TO WS-REJET
+001810        MOVE 'PRENOM MANQUANT' TO WS-MOTIF-REJET
+001820     END-IF.
+001830     IF NOT ENREG-REJETE AND IM-DATE-DEBUT = ZERO
+001840        MOVE 'O' TO WS-REJET
+001850        MOVE 'DATE DE DEBUT DE STAGE MANQUANTE' TO WS-MOTIF-REJET
+001860     END-IF.
+001870     IF NOT ENREG-REJETE AND IM-CODE-SESSION = SPACE
+001880        MOVE 'O' TO WS-REJET
+001890        MOVE 'CODE SESSION/COHORTE MANQUANT' TO WS-MOTIF-REJET
+001900     END-IF.
+001910     IF NOT ENREG-REJETE
+001920        PERFORM 2150-ECRITURE-STAGIAIRE THRU 2150-EXIT
+001930     END-IF.
+001940     IF ENREG-REJETE
+001950        MOVE IM-NUMERO  TO LD-NUMERO
+001960        MOVE IM-NOM     TO LD-NOM
+001970        MOVE IM-PRENOM  TO LD-PRENOM
+001980        MOVE WS-MOTIF-REJET TO LD-MOTIF
+001990        PERFORM 2400-IMPRIME-LIGNE THRU 2400-EXIT
+002000        ADD 1 TO WS-NB-REJETES
+002010     END-IF.
+002020 2100-EXIT.
+002030     EXIT.
+002040*
+002050*****************************************************************
+002060*  2150  -  ECRITURE DE L'ENREGISTREMENT DANS FSTAG03 - UN       *
+002070*            NUMERO DEJA PRESENT EST TRAITE COMME UN REJET       *
+002080*****************************************************************
+002090 2150-ECRITURE-STAGIAIRE.
+002100*-------------------------*
+002110     MOVE IM-NUMERO       TO E-NUMERO.
+002120     MOVE IM-NOM          TO E-NOM.
+002130     MOVE IM-PRENOM       TO E-PRENOM.
+002140     MOVE IM-ADR1         TO E-ADR1.
+002150     MOVE SPACE           TO E-ADR2.
+002160     MOVE IM-CODEP        TO E-CODEP.
+002170     MOVE IM-VILLE        TO E-VILLE.
+002180     MOVE SPACE           TO E-TELDOM E-TELPOR.
+002181     MOVE SPACES          TO E-TEL-URGENCE.
+002190     MOVE IM-DATE-NAISS   TO E-DATE-NAISS.
+002200     MOVE IM-EMAIL        TO E-EMAIL.
+002210     MOVE IM-DATE-DEBUT   TO E-DATE-DEBUT.
+002220     MOVE IM-DATE-FIN     TO E-DATE-FIN-PREVUE.
+002230     MOVE IM-CODE-SESSION TO E-CODE-SESSION.
+002240     WRITE E-STAGIAIRE
+002250         INVALID KEY
+002260             MOVE 'O' TO WS-REJET
+002270             MOVE 'NUMERO DE STAGIAIRE DEJA EXISTANT'
+002280                  TO WS-MOTIF-REJET
+002290         NOT INVALID KEY
+002295             IF WS-FSTAG-STATUS = '00'
+002300                ADD 1 TO WS-NB-IMPORTES
+002301             ELSE
+002302                PERFORM 9500-ERREUR-FSTAG THRU 9500-EXIT
+002303             END-IF
+002310     END-WRITE.
+002320 2150-EXIT.
+002330     EXIT.
+002340*
+002350*****************************************************************
+002360*  2400  -  IMPRESSION D'UNE LIGNE DE REJET, AVEC SAUT DE PAGE   *
+002370*****************************************************************
+002380 2400-IMPRIME-LIGNE.
+002390*------------------*
+002400     IF WS-PAGE-COMPTEUR = ZERO
+002410        OR WS-LIGNE-COMPTEUR > WS-LIGNES-PAGE
+002420        PERFORM 2500-NOUVELLE-PAGE THRU 2500-EXIT
+002430     END-IF.
+002440     WRITE RAPPORT-REC FROM LIGNE-DETAIL AFTER ADVANCING 1.
+002450     ADD 1 TO WS-LIGNE-COMPTEUR.
+002460 2400-EXIT.
+002470     EXIT.
+002480*
+002490 2500-NOUVELLE-PAGE.
+002500*------------------*
+002510     ADD 1 TO WS-PAGE-COMPTEUR.
+002520     MOVE WS-PAGE-COMPTEUR TO LE1-PAGE.
+002530     WRITE RAPPORT-REC FROM LIGNE-ENTETE1 AFTER ADVANCING PAGE.
+002540     WRITE RAPPORT-REC FROM LIGNE-ENTETE2 AFTER ADVANCING 2.
+002550     WRITE RAPPORT-REC FROM LIGNE-VIDE    AFTER ADVANCING 1.
+002560     MOVE ZERO TO WS-LIGNE-COMPTEUR.
+002570 2500-EXIT.
+002580     EXIT.
+002590*
+002591*****************************************************************
+002592*  9500  -  ERREUR D'ENTREE/SORTIE SUR FSTAG03 - LE CODE STATUT  *
+002593*            EST TRACE ET LE TRAITEMENT EST INTERROMPU           *
+002594*****************************************************************
+002595 9500-ERREUR-FSTAG.
+002596*------------------*
+002597     DISPLAY 'IMPSTAG - ERREUR E/S FSTAG03 - CODE STATUT '
+002598             WS-FSTAG-STATUS.
+002599     MOVE 16 TO RETURN-CODE.
+002600     PERFORM 9000-TERMINAISON THRU 9000-EXIT.
+002601     STOP RUN.
+002602 9500-EXIT.
+002603     EXIT.
+002604*
+002610*****************************************************************
+002611*  9000  -  FERMETURE DES FICHIERS                               *
+002620*****************************************************************
+002630 9000-TERMINAISON.
+002640*-----------------*
+002650     CLOSE IMPORT-FILE.
+002660     CLOSE FSTAG03-FILE.
+002670     CLOSE RAPPORT-FILE.
+002680 9000-EXIT.
+002690     EXIT.

@@ -0,0 +1,296 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    STATDEP.
+000030 AUTHOR.        SERVICE ETUDES.
+000040 INSTALLATION.  SITE FORMATION.
+000050 DATE-WRITTEN.  09/08/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  STATDEP  -  STATISTIQUES DES STAGIAIRES (FSTAG03) PAR         *
+000090*               DEPARTEMENT LIMITROPHE ET PAR TRANCHE D'AGE      *
+000100*****************************************************************
+000110*  HISTORIQUE DES MODIFICATIONS                                 *
+000120*  09/08/2026  SE  CREATION DU PROGRAMME                        *
+000130*****************************************************************
+000140 ENVIRONMENT DIVISION.
+000150 CONFIGURATION SECTION.
+000160 SOURCE-COMPUTER. IBM-390.
+000170 OBJECT-COMPUTER. IBM-390.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT FSTAG03-FILE   ASSIGN TO FSTAG03
+000210            ORGANIZATION   INDEXED
+000220            ACCESS MODE    SEQUENTIAL
+000230            RECORD KEY     E-NUMERO
+000240            FILE STATUS    WS-FSTAG-STATUS.
+000250     SELECT RAPPORT-FILE   ASSIGN TO RAPPORT
+000260            ORGANIZATION   LINE SEQUENTIAL.
+000270*
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  FSTAG03-FILE.
+000310*   DESCRIPTION DU FICHIER KSD DES STAGIAIRES
+000320     COPY FSTAG.
+000330*
+000340 FD  RAPPORT-FILE
+000350     RECORDING MODE F.
+000360 01  RAPPORT-REC           PIC X(133).
+000370*
+000380 WORKING-STORAGE SECTION.
+000390*   TABLE DES DEPARTEMENTS LIMITROPHES ET BORNES D'AGE - MEMES
+000400*   COPYBOOKS PARTAGES QUE LA SAISIE (INF1CI3 / INF3CI3)
+000410     COPY DEPTAB.
+000420     COPY AGELIM.
+000430 77  WS-FSTAG-STATUS       PIC X(02).
+000440 77  WS-EOF                PIC X(01)     VALUE 'N'.
+000450     88  FIN-FICHIER                     VALUE 'Y'.
+000460 77  WS-PAGE-COMPTEUR      PIC 9(04) COMP VALUE ZERO.
+000470 77  WS-CPT                PIC 9(02) COMP.
+000480 77  CHECK-DEP-LIM         PIC X(01).
+000490     88  DEP-TROUVE                      VALUE 'T'.
+000500 77  WS-CODE-DEP           PIC 99.
+000510*   DATE DU JOUR ET CALCUL D'AGE EXACT (JOUR/MOIS/ANNEE)
+000520 77  WS-DATE-JOUR          PIC 9(08).
+000530 77  WS-ANNEE-COUR         PIC 9(04).
+000540 77  WS-ANNEE-NAIS         PIC 9(04).
+000550 77  WS-AGE                PIC 99.
+000560 77  WS-MMJJ-NAIS          PIC 9(04).
+000570 77  WS-MMJJ-JOUR          PIC 9(04).
+000580*   BORNES DES 3 TRANCHES D'AGE, DERIVEES DE AGELIM.cpy
+000590 77  WS-BORNE1             PIC 99.
+000600 77  WS-BORNE2             PIC 99.
+000610 77  WS-BORNE-TMP          PIC 99.
+000610*
+000620 01  WS-STATS-DEPT OCCURS 10 TIMES.
+000630     05  SD-TR1            PIC 9(04) COMP VALUE ZERO.
+000640     05  SD-TR2            PIC 9(04) COMP VALUE ZERO.
+000650     05  SD-TR3            PIC 9(04) COMP VALUE ZERO.
+000660*
+000670 01  WS-STATS-AUTRES.
+000680     05  SA-TR1            PIC 9(04) COMP VALUE ZERO.
+000690     05  SA-TR2            PIC 9(04) COMP VALUE ZERO.
+000700     05  SA-TR3            PIC 9(04) COMP VALUE ZERO.
+000710*
+000720 01  WS-TOTAL-TR1          PIC 9(04) COMP VALUE ZERO.
+000730 01  WS-TOTAL-TR2          PIC 9(04) COMP VALUE ZERO.
+000740 01  WS-TOTAL-TR3          PIC 9(04) COMP VALUE ZERO.
+000750*
+000760 01  LIGNE-ENTETE1.
+000770     05  FILLER            PIC X(01)     VALUE SPACE.
+000780     05  FILLER            PIC X(38)
+000790                    VALUE 'STATISTIQUES PAR DEPARTEMENT ET AGE'.
+000800     05  FILLER            PIC X(58)     VALUE SPACE.
+000810     05  FILLER            PIC X(05)     VALUE 'PAGE '.
+000820     05  LE1-PAGE          PIC ZZZ9.
+000830*
+000840 01  LIGNE-ENTETE2.
+000850     05  FILLER            PIC X(01)     VALUE SPACE.
+000860     05  FILLER            PIC X(11)     VALUE 'DEPARTEMENT'.
+000870     05  FILLER            PIC X(04)     VALUE SPACE.
+000880     05  LE2-TR1           PIC X(11).
+000890     05  FILLER            PIC X(02)     VALUE SPACE.
+000900     05  LE2-TR2           PIC X(11).
+000910     05  FILLER            PIC X(02)     VALUE SPACE.
+000920     05  LE2-TR3           PIC X(11).
+000930     05  FILLER            PIC X(02)     VALUE SPACE.
+000940     05  FILLER            PIC X(05)     VALUE 'TOTAL'.
+000950*
+000960 01  LIGNE-VIDE            PIC X(133)    VALUE SPACE.
+000970*
+000980 01  LIGNE-DETAIL.
+000990     05  LD-LIBELLE        PIC X(15).
+001000     05  LD-TR1            PIC ZZZ9.
+001010     05  FILLER            PIC X(08)     VALUE SPACE.
+001020     05  LD-TR2            PIC ZZZ9.
+001030     05  FILLER            PIC X(08)     VALUE SPACE.
+001040     05  LD-TR3            PIC ZZZ9.
+001050     05  FILLER            PIC X(08)     VALUE SPACE.
+001060     05  LD-TOTAL          PIC ZZZ9.
+001070*
+001080 PROCEDURE DIVISION.
+001090 0000-MAINLINE.
+001100*----------------*
+001110     PERFORM 1000-INITIALISATION THRU 1000-EXIT.
+001120     PERFORM 2000-TRAITEMENT     THRU 2000-EXIT.
+001130     PERFORM 8000-EDITION        THRU 8000-EXIT.
+001140     PERFORM 9000-TERMINAISON    THRU 9000-EXIT.
+001150     STOP RUN.
+001160*
+001170*****************************************************************
+001180*  1000  -  OUVERTURE DES FICHIERS ET CALCUL DES BORNES D'AGE    *
+001190*****************************************************************
+001200 1000-INITIALISATION.
+001210*--------------------*
+001220     ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD.
+001230     MOVE WS-DATE-JOUR(1:4) TO WS-ANNEE-COUR.
+001240     MOVE WS-DATE-JOUR(5:2) TO WS-MMJJ-JOUR(1:2).
+001250     MOVE WS-DATE-JOUR(7:2) TO WS-MMJJ-JOUR(3:2).
+001260     COMPUTE WS-BORNE1 =
+001270             AGE-MIN + ((AGE-MAX - AGE-MIN) / 3).
+001280     COMPUTE WS-BORNE2 =
+001290             AGE-MIN + ((AGE-MAX - AGE-MIN) * 2 / 3).
+001300     OPEN INPUT  FSTAG03-FILE.
+001310     OPEN OUTPUT RAPPORT-FILE.
+001320     MOVE ZERO TO WS-PAGE-COMPTEUR.
+001330 1000-EXIT.
+001340     EXIT.
+001350*
+001360*****************************************************************
+001370*  2000  -  PARCOURS DU FICHIER ET CUMUL DES COMPTEURS           *
+001380*****************************************************************
+001390 2000-TRAITEMENT.
+001400*----------------*
+001410     MOVE 'N' TO WS-EOF.
+001420     READ FSTAG03-FILE
+001430         AT END MOVE 'Y' TO WS-EOF
+001440     END-READ.
+001441     IF NOT FIN-FICHIER AND WS-FSTAG-STATUS NOT = '00'
+001442        PERFORM 9500-ERREUR-FSTAG THRU 9500-EXIT
+001443     END-IF.
+001450     PERFORM UNTIL FIN-FICHIER
+001460        PERFORM 2100-CALCULE-AGE  THRU 2100-EXIT
+001470        PERFORM 2200-CUMULE-STATS THRU 2200-EXIT
+001480        READ FSTAG03-FILE
+001490            AT END MOVE 'Y' TO WS-EOF
+001500        END-READ
+001501        IF NOT FIN-FICHIER AND WS-FSTAG-STATUS NOT = '00'
+001502           PERFORM 9500-ERREUR-FSTAG THRU 9500-EXIT
+001503        END-IF
+001510     END-PERFORM.
+001520 2000-EXIT.
+001530     EXIT.
+001540*
+001550*****************************************************************
+001560*  2100  -  AGE EXACT (JOUR/MOIS/ANNEE) DU STAGIAIRE COURANT -   *
+001570*            MEME CALCUL QUE CELUI FAIT A LA SAISIE (INF1CI3)    *
+001580*****************************************************************
+001590 2100-CALCULE-AGE.
+001600*-----------------*
+001610     MOVE E-DATE-NAISS(5:4) TO WS-ANNEE-NAIS.
+001620     SUBTRACT WS-ANNEE-NAIS FROM WS-ANNEE-COUR GIVING WS-AGE.
+001630     MOVE E-DATE-NAISS(3:2) TO WS-MMJJ-NAIS(1:2).
+001640     MOVE E-DATE-NAISS(1:2) TO WS-MMJJ-NAIS(3:2).
+001650     IF WS-MMJJ-JOUR < WS-MMJJ-NAIS
+001660        SUBTRACT 1 FROM WS-AGE
+001670     END-IF.
+001680 2100-EXIT.
+001690     EXIT.
+001700*
+001710*****************************************************************
+001720*  2200  -  RECHERCHE DU DEPARTEMENT DANS LA TABLE DEPTAB ET     *
+001730*            INCREMENTATION DE LA TRANCHE D'AGE CORRESPONDANTE   *
+001740*****************************************************************
+001750 2200-CUMULE-STATS.
+001760*------------------*
+001770     MOVE 'F' TO CHECK-DEP-LIM.
+001780     MOVE ZERO TO WS-CPT.
+001790     PERFORM VARYING WS-CPT FROM 1 BY 1 UNTIL WS-CPT > DEPTAB-MAX
+001800        IF DP(WS-CPT) NOT = 00 AND DP(WS-CPT) = E-CODEP(1:2)
+001810           MOVE 'T' TO CHECK-DEP-LIM
+001820        END-IF
+001830        IF DEP-TROUVE
+001840           EXIT PERFORM
+001850        END-IF
+001860     END-PERFORM.
+001870     IF DEP-TROUVE
+001880        IF WS-AGE <= WS-BORNE1
+001890           ADD 1 TO SD-TR1(WS-CPT)  WS-TOTAL-TR1
+001900        ELSE
+001910           IF WS-AGE <= WS-BORNE2
+001920              ADD 1 TO SD-TR2(WS-CPT)  WS-TOTAL-TR2
+001930           ELSE
+001940              ADD 1 TO SD-TR3(WS-CPT)  WS-TOTAL-TR3
+001950           END-IF
+001960        END-IF
+001970     ELSE
+001980        IF WS-AGE <= WS-BORNE1
+001990           ADD 1 TO SA-TR1  WS-TOTAL-TR1
+002000        ELSE
+002010           IF WS-AGE <= WS-BORNE2
+002020              ADD 1 TO SA-TR2  WS-TOTAL-TR2
+002030           ELSE
+002040              ADD 1 TO SA-TR3  WS-TOTAL-TR3
+002050           END-IF
+002060        END-IF
+002070     END-IF.
+002080 2200-EXIT.
+002090     EXIT.
+002100*
+002110*****************************************************************
+002120*  8000  -  EDITION DU RAPPORT : UNE LIGNE PAR DEPARTEMENT       *
+002130*            LIMITROPHE CONNU, UNE LIGNE "AUTRES", UNE LIGNE     *
+002140*            TOTAL GENERAL                                      *
+002150*****************************************************************
+002160 8000-EDITION.
+002170*-------------*
+002180     PERFORM 8100-NOUVELLE-PAGE THRU 8100-EXIT.
+002190     MOVE ZERO TO WS-CPT.
+002200     PERFORM VARYING WS-CPT FROM 1 BY 1 UNTIL WS-CPT > DEPTAB-MAX
+002210        IF DP(WS-CPT) NOT = 00
+002220           MOVE SPACE       TO LD-LIBELLE
+002230           MOVE DP(WS-CPT)  TO LD-LIBELLE(1:2)
+002240           MOVE SD-TR1(WS-CPT) TO LD-TR1
+002250           MOVE SD-TR2(WS-CPT) TO LD-TR2
+002260           MOVE SD-TR3(WS-CPT) TO LD-TR3
+002270           COMPUTE LD-TOTAL = SD-TR1(WS-CPT) + SD-TR2(WS-CPT)
+002280                            + SD-TR3(WS-CPT)
+002290           WRITE RAPPORT-REC FROM LIGNE-DETAIL AFTER ADVANCING 1
+002300        END-IF
+002310     END-PERFORM.
+002320     MOVE 'AUTRES'    TO LD-LIBELLE
+002330     MOVE SA-TR1      TO LD-TR1
+002340     MOVE SA-TR2      TO LD-TR2
+002350     MOVE SA-TR3      TO LD-TR3
+002360     COMPUTE LD-TOTAL = SA-TR1 + SA-TR2 + SA-TR3.
+002370     WRITE RAPPORT-REC FROM LIGNE-DETAIL AFTER ADVANCING 1.
+002380     WRITE RAPPORT-REC FROM LIGNE-VIDE   AFTER ADVANCING 1.
+002390     MOVE 'TOTAL GENERAL' TO LD-LIBELLE
+002400     MOVE WS-TOTAL-TR1    TO LD-TR1
+002410     MOVE WS-TOTAL-TR2    TO LD-TR2
+002420     MOVE WS-TOTAL-TR3    TO LD-TR3
+002430     COMPUTE LD-TOTAL = WS-TOTAL-TR1 + WS-TOTAL-TR2
+002440                      + WS-TOTAL-TR3.
+002450     WRITE RAPPORT-REC FROM LIGNE-DETAIL AFTER ADVANCING 1.
+002460 8000-EXIT.
+002470     EXIT.
+002480*
+002490 8100-NOUVELLE-PAGE.
+002500*------------------*
+002510     ADD 1 TO WS-PAGE-COMPTEUR.
+002520     MOVE WS-PAGE-COMPTEUR TO LE1-PAGE.
+002530     STRING AGE-MIN '-' WS-BORNE1
+002540             DELIMITED BY SIZE INTO LE2-TR1.
+002580     COMPUTE WS-BORNE-TMP = WS-BORNE1 + 1.
+002590     STRING WS-BORNE-TMP '-' WS-BORNE2
+002600             DELIMITED BY SIZE INTO LE2-TR2.
+002610     COMPUTE WS-BORNE-TMP = WS-BORNE2 + 1.
+002620     STRING WS-BORNE-TMP '-' AGE-MAX
+002630             DELIMITED BY SIZE INTO LE2-TR3.
+002640     WRITE RAPPORT-REC FROM LIGNE-ENTETE1 AFTER ADVANCING PAGE.
+002650     WRITE RAPPORT-REC FROM LIGNE-ENTETE2 AFTER ADVANCING 2.
+002660     WRITE RAPPORT-REC FROM LIGNE-VIDE    AFTER ADVANCING 1.
+002670 8100-EXIT.
+002680     EXIT.
+002690*
+002691*****************************************************************
+002692*  9500  -  ERREUR D'ENTREE/SORTIE SUR FSTAG03 - LE CODE STATUT  *
+002693*            EST TRACE ET LE TRAITEMENT EST INTERROMPU           *
+002694*****************************************************************
+002695 9500-ERREUR-FSTAG.
+002696*------------------*
+002697     DISPLAY 'STATDEP - ERREUR E/S FSTAG03 - CODE STATUT '
+002698             WS-FSTAG-STATUS.
+002699     MOVE 16 TO RETURN-CODE.
+002700     PERFORM 9000-TERMINAISON THRU 9000-EXIT.
+002701     STOP RUN.
+002702 9500-EXIT.
+002703     EXIT.
+002704*
+002710*****************************************************************
+002711*  9000  -  FERMETURE DES FICHIERS                               *
+002712*****************************************************************
+002730 9000-TERMINAISON.
+002740*-----------------*
+002750     CLOSE FSTAG03-FILE.
+002760     CLOSE RAPPORT-FILE.
+002770 9000-EXIT.
+002780     EXIT.

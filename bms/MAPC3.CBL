@@ -13,6 +13,7 @@ TERM0   DFHMDF POS=(01,01),ATTRB=ASKIP,LENGTH=13,COLOR=NEUTRAL
         DFHMDF POS=(01,50),ATTRB=ASKIP,LENGTH=0
 DAT0    DFHMDF POS=(01,70),ATTRB=ASKIP,LENGTH=10
 TIM0    DFHMDF POS=(02,72),ATTRB=ASKIP,LENGTH=8
+OPID0   DFHMDF POS=(02,01),ATTRB=ASKIP,LENGTH=13
         DFHMDF POS=(04,10),                                            X
                ATTRB=ASKIP,LENGTH=25,                                  X
                INITIAL='1-CREATION D''UN STAGIAIRE'
@@ -35,7 +36,11 @@ NUM0    DFHMDF POS=(14,41),COLOR=YELLOW,                               X00000400
                ATTRB=(UNPROT,NUM,IC,FSET),LENGTH=1                      00000410
         DFHMDF POS=(14,43),ATTRB=ASKIP,LENGTH=0
         DFHMDF POS=(15,61),ATTRB=ASKIP,LENGTH=0
-MESS0   DFHMDF POS=(23,01),ATTRB=ASKIP,LENGTH=79,COLOR=RED  
+        DFHMDF POS=(17,10),ATTRB=ASKIP,LENGTH=25,                      X
+               INITIAL='STAGIAIRES ENREGISTRES : '
+NBT0    DFHMDF POS=(17,35),ATTRB=(ASKIP,FSET),LENGTH=4
+        DFHMDF POS=(17,39),ATTRB=ASKIP,LENGTH=0
+MESS0   DFHMDF POS=(23,01),ATTRB=ASKIP,LENGTH=79,COLOR=RED
         DFHMDF POS=(24,01),ATTRB=ASKIP,LENGTH=37,                      X
                INITIAL='PF12 - FIN         ENTER - VALIDATION'
 MAP1    DFHMDI COLUMN=1,LINE=1,SIZE=(24,80),MAPATTS=(COLOR,HILIGHT),   X00000210
@@ -47,6 +52,7 @@ TERM1   DFHMDF POS=(01,01),ATTRB=ASKIP,LENGTH=13
         DFHMDF POS=(01,51),ATTRB=ASKIP,LENGTH=0
 DAT1    DFHMDF POS=(01,70),ATTRB=ASKIP,LENGTH=10
 TIM1    DFHMDF POS=(02,72),ATTRB=ASKIP,LENGTH=8
+OPID1   DFHMDF POS=(02,01),ATTRB=ASKIP,LENGTH=13
         DFHMDF POS=(04,10),ATTRB=ASKIP,LENGTH=21,                      X
                INITIAL='NUMERO DE STAGIAIRE*:'
 NUM1    DFHMDF POS=(04,32),HILIGHT=UNDERLINE,                          X00000400
@@ -76,7 +82,12 @@ CP1     DFHMDF POS=(10,29),HILIGHT=UNDERLINE,                          X00000400
                INITIAL='VILLE :'
 VL1     DFHMDF POS=(10,46),HILIGHT=UNDERLINE,                          X00000400
                ATTRB=(UNPROT,IC,FSET),LENGTH=30
-        DFHMDF POS=(10,77),ATTRB=ASKIP,LENGTH=0   
+        DFHMDF POS=(10,77),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(12,10),ATTRB=ASKIP,LENGTH=7,                       X
+               INITIAL='EMAIL :'
+EM1     DFHMDF POS=(12,18),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(UNPROT,IC,FSET),LENGTH=40
+        DFHMDF POS=(12,59),ATTRB=ASKIP,LENGTH=0
         DFHMDF POS=(14,10),ATTRB=ASKIP,LENGTH=16,                      X
                INITIAL='TELEPHONE FIXE :'
 TF1     DFHMDF POS=(14,27),HILIGHT=UNDERLINE,                          X00000400
@@ -92,11 +103,40 @@ TM1     DFHMDF POS=(14,59),HILIGHT=UNDERLINE,                          X00000400
 DDN1    DFHMDF POS=(16,41),HILIGHT=UNDERLINE,                          X00000400
                ATTRB=(UNPROT,NUM,IC,FSET),LENGTH=8
         DFHMDF POS=(16,50),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(17,10),ATTRB=ASKIP,LENGTH=21,                      X
+               INITIAL='CODE SESSION/COHORTE:'
+COD1    DFHMDF POS=(17,32),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(UNPROT,IC,FSET),LENGTH=10
+        DFHMDF POS=(17,43),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(19,10),ATTRB=ASKIP,LENGTH=18,                      X
+               INITIAL='DEBUT (JJMMAAAA)*:'
+DEB1    DFHMDF POS=(19,29),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(UNPROT,NUM,IC,FSET),LENGTH=8
+        DFHMDF POS=(19,37),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(19,39),ATTRB=ASKIP,LENGTH=22,                      X
+               INITIAL='FIN PREVUE (JJMMAAAA):'
+FIN1    DFHMDF POS=(19,62),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(UNPROT,NUM,IC,FSET),LENGTH=8
+        DFHMDF POS=(19,70),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(20,10),ATTRB=ASKIP,LENGTH=11,                      X
+               INITIAL='ADRESSE 2 :'
+ADR21   DFHMDF POS=(20,22),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(UNPROT,IC,FSET),LENGTH=30
+        DFHMDF POS=(20,53),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(21,10),ATTRB=ASKIP,LENGTH=19,                      X
+               INITIAL='TELEPHONE URGENCE :'
+TU1     DFHMDF POS=(21,30),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(UNPROT,NUM,IC,FSET),LENGTH=10
+        DFHMDF POS=(21,41),ATTRB=ASKIP,LENGTH=0
 LCONF1  DFHMDF POS=(18,25),ATTRB=(ASKIP,DRK),LENGTH=33,                X00000400
                INITIAL='EST-CE QUE VOUS CONFIRMEZ ?(Y/N)'               00000300
 CONF1   DFHMDF POS=(18,59),ATTRB=(ASKIP,DRK,FSET),LENGTH=1,INITIAL='N'  00000400
-        DFHMDF POS=(18,61),ATTRB=ASKIP,LENGTH=0            
-MESS11  DFHMDF POS=(22,01),ATTRB=ASKIP,LENGTH=79,COLOR=RED        
+LVIS1   DFHMDF POS=(18,61),ATTRB=(ASKIP,DRK),LENGTH=11,                X
+               INITIAL='VISA 2E OP:'
+VIS1    DFHMDF POS=(18,73),HILIGHT=UNDERLINE,                          X
+               ATTRB=(ASKIP,DRK,FSET),LENGTH=3
+        DFHMDF POS=(18,77),ATTRB=ASKIP,LENGTH=0
+MESS11  DFHMDF POS=(22,01),ATTRB=ASKIP,LENGTH=79,COLOR=RED
 MESS12  DFHMDF POS=(23,01),ATTRB=ASKIP,LENGTH=79,COLOR=RED,            X
                INITIAL='----------------------------------------'
         DFHMDF POS=(24,01),ATTRB=ASKIP,LENGTH=54,                      X
@@ -111,15 +151,16 @@ TERM2   DFHMDF POS=(01,01),ATTRB=ASKIP,LENGTH=13
                DFHMDF POS=(01,55),ATTRB=ASKIP,LENGTH=0
 DAT2    DFHMDF POS=(01,70),ATTRB=ASKIP,LENGTH=10
 TIM2    DFHMDF POS=(02,72),ATTRB=ASKIP,LENGTH=8
+OPID2   DFHMDF POS=(02,01),ATTRB=ASKIP,LENGTH=13
         DFHMDF POS=(04,10),ATTRB=ASKIP,LENGTH=21,                      X
-               INITIAL='NUMERO DE STAGIAIRE*:'
+               INITIAL='NUMERO DE STAGIAIRE :'
 NUM2    DFHMDF POS=(04,32),HILIGHT=UNDERLINE,                          X00000400
-               ATTRB=(UNPROT,NUM,IC,FSET),LENGTH=4   
-        DFHMDF POS=(04,37),ATTRB=ASKIP,LENGTH=0       
+               ATTRB=(UNPROT,NUM,IC,FSET),LENGTH=4
+        DFHMDF POS=(04,37),ATTRB=ASKIP,LENGTH=0
         DFHMDF POS=(06,10),ATTRB=ASKIP,LENGTH=5,                       X00000211
-               INITIAL='NOM*:'
+               INITIAL='NOM :'
 NOM2    DFHMDF POS=(06,16),HILIGHT=UNDERLINE,                          X00000400
-               ATTRB=(ASKIP,FSET),LENGTH=25   
+               ATTRB=(UNPROT,FSET),LENGTH=25
         DFHMDF POS=(06,42),ATTRB=ASKIP,LENGTH=0       
         DFHMDF POS=(06,43),ATTRB=ASKIP,LENGTH=8,                       X
                INITIAL='PRENOM*:'
@@ -140,7 +181,12 @@ CP2     DFHMDF POS=(10,29),HILIGHT=UNDERLINE,                          X00000400
                INITIAL='VILLE :'
 VL2     DFHMDF POS=(10,46),HILIGHT=UNDERLINE,                          X00000400
                ATTRB=(ASKIP,FSET),LENGTH=30
-        DFHMDF POS=(10,77),ATTRB=ASKIP,LENGTH=0   
+        DFHMDF POS=(10,77),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(12,10),ATTRB=ASKIP,LENGTH=7,                       X
+               INITIAL='EMAIL :'
+EM2     DFHMDF POS=(12,18),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(ASKIP,FSET),LENGTH=40
+        DFHMDF POS=(12,59),ATTRB=ASKIP,LENGTH=0
         DFHMDF POS=(14,10),ATTRB=ASKIP,LENGTH=16,                      X
                INITIAL='TELEPHONE FIXE :'
 TF2     DFHMDF POS=(14,27),HILIGHT=UNDERLINE,                          X00000400
@@ -155,8 +201,33 @@ TM2     DFHMDF POS=(14,59),HILIGHT=UNDERLINE,                          X00000400
                INITIAL='DATE DE NAISSANCE (JJMMAAAA)*:'
 DDN2    DFHMDF POS=(16,41),HILIGHT=UNDERLINE,                          X00000400
                ATTRB=(ASKIP,FSET),LENGTH=8
-        DFHMDF POS=(16,50),ATTRB=ASKIP,LENGTH=0   
-MESS2   DFHMDF POS=(22,01),ATTRB=ASKIP,LENGTH=79,COLOR=RED        
+        DFHMDF POS=(16,50),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(17,10),ATTRB=ASKIP,LENGTH=21,                      X
+               INITIAL='CODE SESSION/COHORTE:'
+COD2    DFHMDF POS=(17,32),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(ASKIP,FSET),LENGTH=10
+        DFHMDF POS=(17,43),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(19,10),ATTRB=ASKIP,LENGTH=18,                      X
+               INITIAL='DEBUT (JJMMAAAA)*:'
+DEB2    DFHMDF POS=(19,29),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(ASKIP,FSET),LENGTH=8
+        DFHMDF POS=(19,37),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(19,39),ATTRB=ASKIP,LENGTH=22,                      X
+               INITIAL='FIN PREVUE (JJMMAAAA):'
+FIN2    DFHMDF POS=(19,62),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(ASKIP,FSET),LENGTH=8
+        DFHMDF POS=(19,70),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(20,10),ATTRB=ASKIP,LENGTH=11,                      X
+               INITIAL='ADRESSE 2 :'
+ADR22   DFHMDF POS=(20,22),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(ASKIP,FSET),LENGTH=30
+        DFHMDF POS=(20,53),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(21,10),ATTRB=ASKIP,LENGTH=19,                      X
+               INITIAL='TELEPHONE URGENCE :'
+TU2     DFHMDF POS=(21,30),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(ASKIP,FSET),LENGTH=10
+        DFHMDF POS=(21,41),ATTRB=ASKIP,LENGTH=0
+MESS2   DFHMDF POS=(22,01),ATTRB=ASKIP,LENGTH=79,COLOR=RED
         DFHMDF POS=(23,01),ATTRB=ASKIP,LENGTH=40,COLOR=RED,            X
                INITIAL='----------------------------------------'
         DFHMDF POS=(24,01),ATTRB=ASKIP,LENGTH=54,                      X
@@ -172,6 +243,7 @@ TERM3   DFHMDF POS=(01,01),ATTRB=ASKIP,LENGTH=13
 DAT3    DFHMDF POS=(01,70),ATTRB=ASKIP,LENGTH=10
 OPER3   DFHMDF POS=(02,01),ATTRB=ASKIP,LENGTH=34
 TIM3    DFHMDF POS=(02,72),ATTRB=ASKIP,LENGTH=8
+OPID3   DFHMDF POS=(02,36),ATTRB=ASKIP,LENGTH=13
         DFHMDF POS=(04,10),ATTRB=ASKIP,LENGTH=21,                      X
                INITIAL='NUMERO DE STAGIAIRE*:'
 NUM3    DFHMDF POS=(04,32),HILIGHT=UNDERLINE,                          X00000400
@@ -201,7 +273,12 @@ CP3     DFHMDF POS=(10,29),HILIGHT=UNDERLINE,                          X00000400
                INITIAL='VILLE :'
 VL3     DFHMDF POS=(10,46),HILIGHT=UNDERLINE,                          X00000400
                ATTRB=(ASKIP,FSET),LENGTH=30
-        DFHMDF POS=(10,77),ATTRB=ASKIP,LENGTH=0   
+        DFHMDF POS=(10,77),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(12,10),ATTRB=ASKIP,LENGTH=7,                       X
+               INITIAL='EMAIL :'
+EM3     DFHMDF POS=(12,18),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(ASKIP,FSET),LENGTH=40
+        DFHMDF POS=(12,59),ATTRB=ASKIP,LENGTH=0
         DFHMDF POS=(14,10),ATTRB=ASKIP,LENGTH=16,                      X
                INITIAL='TELEPHONE FIXE :'
 TF3     DFHMDF POS=(14,27),HILIGHT=UNDERLINE,                          X00000400
@@ -216,12 +293,37 @@ TM3     DFHMDF POS=(14,59),HILIGHT=UNDERLINE,                          X00000400
                INITIAL='DATE DE NAISSANCE (JJMMAAAA)*:'
 DDN3    DFHMDF POS=(16,41),HILIGHT=UNDERLINE,                          X00000400
                ATTRB=(ASKIP,FSET),LENGTH=8
-        DFHMDF POS=(16,50),ATTRB=ASKIP,LENGTH=0  
+        DFHMDF POS=(16,50),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(17,10),ATTRB=ASKIP,LENGTH=21,                      X
+               INITIAL='CODE SESSION/COHORTE:'
+COD3    DFHMDF POS=(17,32),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(ASKIP,FSET),LENGTH=10
+        DFHMDF POS=(17,43),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(19,10),ATTRB=ASKIP,LENGTH=18,                      X
+               INITIAL='DEBUT (JJMMAAAA)*:'
+DEB3    DFHMDF POS=(19,29),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(ASKIP,FSET),LENGTH=8
+        DFHMDF POS=(19,37),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(19,39),ATTRB=ASKIP,LENGTH=22,                      X
+               INITIAL='FIN PREVUE (JJMMAAAA):'
+FIN3    DFHMDF POS=(19,62),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(ASKIP,FSET),LENGTH=8
+        DFHMDF POS=(19,70),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(20,10),ATTRB=ASKIP,LENGTH=11,                      X
+               INITIAL='ADRESSE 2 :'
+ADR23   DFHMDF POS=(20,22),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(ASKIP,FSET),LENGTH=30
+        DFHMDF POS=(20,53),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(21,10),ATTRB=ASKIP,LENGTH=19,                      X
+               INITIAL='TELEPHONE URGENCE :'
+TU3     DFHMDF POS=(21,30),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(ASKIP,FSET),LENGTH=10
+        DFHMDF POS=(21,41),ATTRB=ASKIP,LENGTH=0
 LCONF3  DFHMDF POS=(18,25),ATTRB=(ASKIP,DRK),LENGTH=33,                X00000400
                INITIAL='EST-CE QUE VOUS CONFIRMEZ ?(Y/N)'               00000300
 CONF3   DFHMDF POS=(18,59),ATTRB=(ASKIP,DRK,FSET),LENGTH=1,INITIAL='N'  00000400
-        DFHMDF POS=(18,61),ATTRB=ASKIP,LENGTH=0 
-MESS31  DFHMDF POS=(22,01),ATTRB=ASKIP,LENGTH=79,COLOR=RED        
+        DFHMDF POS=(18,61),ATTRB=ASKIP,LENGTH=0
+MESS31  DFHMDF POS=(22,01),ATTRB=ASKIP,LENGTH=79,COLOR=RED
 MESS32  DFHMDF POS=(23,01),ATTRB=ASKIP,LENGTH=79,COLOR=RED,            X
                INITIAL='----------------------------------------'
         DFHMDF POS=(24,01),ATTRB=ASKIP,LENGTH=54,                      X
@@ -236,6 +338,7 @@ TERM4   DFHMDF POS=(01,01),ATTRB=ASKIP,LENGTH=13
         DFHMDF POS=(01,54),ATTRB=ASKIP,LENGTH=0
 DAT4    DFHMDF POS=(01,70),ATTRB=ASKIP,LENGTH=10
 TIM4    DFHMDF POS=(02,72),ATTRB=ASKIP,LENGTH=8
+OPID4   DFHMDF POS=(02,01),ATTRB=ASKIP,LENGTH=13
         DFHMDF POS=(04,10),ATTRB=ASKIP,LENGTH=21,                      X
                INITIAL='NUMERO DE STAGIAIRE*:'
 NUM4    DFHMDF POS=(04,32),HILIGHT=UNDERLINE,                          X00000400
@@ -265,7 +368,12 @@ CP4     DFHMDF POS=(10,29),HILIGHT=UNDERLINE,                          X00000400
                INITIAL='VILLE :'
 VL4     DFHMDF POS=(10,46),HILIGHT=UNDERLINE,                          X00000400
                ATTRB=(ASKIP,FSET),LENGTH=30
-        DFHMDF POS=(10,77),ATTRB=ASKIP,LENGTH=0   
+        DFHMDF POS=(10,77),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(12,10),ATTRB=ASKIP,LENGTH=7,                       X
+               INITIAL='EMAIL :'
+EM4     DFHMDF POS=(12,18),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(ASKIP,FSET),LENGTH=40
+        DFHMDF POS=(12,59),ATTRB=ASKIP,LENGTH=0
         DFHMDF POS=(14,10),ATTRB=ASKIP,LENGTH=16,                      X
                INITIAL='TELEPHONE FIXE :'
 TF4     DFHMDF POS=(14,27),HILIGHT=UNDERLINE,                          X00000400
@@ -280,12 +388,42 @@ TM4     DFHMDF POS=(14,59),HILIGHT=UNDERLINE,                          X00000400
                INITIAL='DATE DE NAISSANCE (JJMMAAAA)*:'
 DDN4    DFHMDF POS=(16,41),HILIGHT=UNDERLINE,                          X00000400
                ATTRB=(ASKIP,FSET),LENGTH=8
-        DFHMDF POS=(16,50),ATTRB=ASKIP,LENGTH=0  
+        DFHMDF POS=(16,50),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(17,10),ATTRB=ASKIP,LENGTH=21,                      X
+               INITIAL='CODE SESSION/COHORTE:'
+COD4    DFHMDF POS=(17,32),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(ASKIP,FSET),LENGTH=10
+        DFHMDF POS=(17,43),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(19,10),ATTRB=ASKIP,LENGTH=18,                      X
+               INITIAL='DEBUT (JJMMAAAA)*:'
+DEB4    DFHMDF POS=(19,29),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(ASKIP,FSET),LENGTH=8
+        DFHMDF POS=(19,37),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(19,39),ATTRB=ASKIP,LENGTH=22,                      X
+               INITIAL='FIN PREVUE (JJMMAAAA):'
+FIN4    DFHMDF POS=(19,62),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(ASKIP,FSET),LENGTH=8
+        DFHMDF POS=(19,70),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(20,10),ATTRB=ASKIP,LENGTH=11,                      X
+               INITIAL='ADRESSE 2 :'
+ADR24   DFHMDF POS=(20,22),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(ASKIP,FSET),LENGTH=30
+        DFHMDF POS=(20,53),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(21,10),ATTRB=ASKIP,LENGTH=19,                      X
+               INITIAL='MOTIF SUPPRESSION*:'
+MOT4    DFHMDF POS=(21,30),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(UNPROT,IC,FSET),LENGTH=20
+        DFHMDF POS=(21,51),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(21,53),ATTRB=ASKIP,LENGTH=9,                       X
+               INITIAL='URGENCE :'
+TU4     DFHMDF POS=(21,63),HILIGHT=UNDERLINE,                          X00000400
+               ATTRB=(ASKIP,FSET),LENGTH=10
+        DFHMDF POS=(21,74),ATTRB=ASKIP,LENGTH=0
 LCONF4  DFHMDF POS=(18,25),ATTRB=(ASKIP,DRK),LENGTH=33,                X00000400
                INITIAL='EST-CE QUE VOUS CONFIRMEZ ?(Y/N)'               00000300
 CONF4   DFHMDF POS=(18,59),ATTRB=(ASKIP,DRK,FSET),LENGTH=1,INITIAL='N'  00000400
-        DFHMDF POS=(18,61),ATTRB=ASKIP,LENGTH=0 
-MESS41  DFHMDF POS=(22,01),ATTRB=ASKIP,LENGTH=79,COLOR=RED        
+        DFHMDF POS=(18,61),ATTRB=ASKIP,LENGTH=0
+MESS41  DFHMDF POS=(22,01),ATTRB=ASKIP,LENGTH=79,COLOR=RED
 MESS42  DFHMDF POS=(23,01),ATTRB=ASKIP,LENGTH=79,COLOR=RED,            X
                INITIAL='----------------------------------------'
         DFHMDF POS=(24,01),ATTRB=ASKIP,LENGTH=54,                      X
@@ -300,17 +438,42 @@ TERM5   DFHMDF POS=(01,01),ATTRB=ASKIP,LENGTH=13
         DFHMDF POS=(01,47),ATTRB=ASKIP,LENGTH=0
 DAT5    DFHMDF POS=(01,70),ATTRB=ASKIP,LENGTH=10
 TIM5    DFHMDF POS=(02,72),ATTRB=ASKIP,LENGTH=8
+OPID5   DFHMDF POS=(02,01),ATTRB=ASKIP,LENGTH=13
         DFHMDF POS=(04,10),ATTRB=ASKIP,LENGTH=35,                      X
                INITIAL='N° DE STAGIAIRE DU DEBUT DE LISTING'
 NUM5    DFHMDF POS=(04,47),HILIGHT=UNDERLINE,                          X00000400
                ATTRB=(UNPROT,NUM,IC,FSET),LENGTH=4   
         DFHMDF POS=(04,52),ATTRB=ASKIP,LENGTH=0           
         DFHMDF POS=(04,60),ATTRB=ASKIP,LENGTH=4,INITIAL='PAGE'
-PAG5    DFHMDF POS=(04,65),ATTRB=ASKIP,LENGTH=5    
-        DFHMDF POS=(06,02),ATTRB=ASKIP,LENGTH=65,COLOR=YELLOW,         X00000211
+PAG5    DFHMDF POS=(04,65),ATTRB=ASKIP,LENGTH=5
+        DFHMDF POS=(04,70),ATTRB=ASKIP,LENGTH=4,INITIAL='ALL:'
+SPG5    DFHMDF POS=(04,74),HILIGHT=UNDERLINE,                          X
+               ATTRB=(UNPROT,NUM,FSET),LENGTH=2
+        DFHMDF POS=(04,77),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(05,10),ATTRB=ASKIP,LENGTH=6,                       X
+               INITIAL='VILLE:'
+FVL5    DFHMDF POS=(05,17),HILIGHT=UNDERLINE,                          X
+               ATTRB=(UNPROT,FSET),LENGTH=20
+        DFHMDF POS=(05,38),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(05,40),ATTRB=ASKIP,LENGTH=3,INITIAL='CP:'
+FCP5    DFHMDF POS=(05,44),HILIGHT=UNDERLINE,                          X
+               ATTRB=(UNPROT,FSET),LENGTH=5
+        DFHMDF POS=(05,50),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(05,52),ATTRB=ASKIP,LENGTH=4,INITIAL='AGE:'
+FAM5    DFHMDF POS=(05,57),HILIGHT=UNDERLINE,                          X
+               ATTRB=(UNPROT,NUM,FSET),LENGTH=2
+        DFHMDF POS=(05,59),ATTRB=ASKIP,LENGTH=1,INITIAL='-'
+FAX5    DFHMDF POS=(05,60),HILIGHT=UNDERLINE,                          X
+               ATTRB=(UNPROT,NUM,FSET),LENGTH=2
+        DFHMDF POS=(05,62),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(05,64),ATTRB=ASKIP,LENGTH=4,INITIAL='VIL:'
+COLVL5  DFHMDF POS=(05,69),HILIGHT=UNDERLINE,                          X
+               ATTRB=(UNPROT,FSET),LENGTH=1
+        DFHMDF POS=(05,71),ATTRB=ASKIP,LENGTH=0
+        DFHMDF POS=(06,02),ATTRB=ASKIP,LENGTH=79,COLOR=YELLOW,         X00000211
                INITIAL='IDENT |         NOM         |        PRENOM    X
-                  |  NE LE   |'
-LIG5    DFHMDF POS=(07,01),ATTRB=(ASKIP,FSET),LENGTH=79,OCCURS=10                      
+                  |  NE LE   | VILLE         |'
+LIG5    DFHMDF POS=(07,01),ATTRB=(ASKIP,FSET),LENGTH=79,OCCURS=10
 MESS5   DFHMDF POS=(22,01),ATTRB=ASKIP,LENGTH=79,COLOR=RED        
         DFHMDF POS=(23,01),ATTRB=ASKIP,LENGTH=79,COLOR=RED,            X
                INITIAL='-----------------------------------------------X

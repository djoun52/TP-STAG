@@ -0,0 +1,42 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT3.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 C-R                     PIC S9(8) COMP.
+       01 TD-QUEUE                PIC X(4) VALUE 'AUDT'.
+
+       LINKAGE SECTION.
+      *   DESCRIPTION DE L'ENREGISTREMENT D'AUDIT - MEME LAYOUT QUE
+      *   COPY AUDIT (WORKING-STORAGE DES PROGRAMMES APPELANTS) -
+      *   LE NOM DFHCOMMAREA EST OBLIGATOIRE ICI, C'EST LUI QUE CICS
+      *   ADRESSE IMPLICITEMENT SUR LA COMMAREA(AUDIT-REC) DU LINK
+       01  DFHCOMMAREA.
+           05  AU-NUMERO           PIC 9(4).
+           05  AU-ACTION           PIC X(1).
+               88  AU-CREATION                 VALUE 'C'.
+               88  AU-MODIFICATION             VALUE 'M'.
+               88  AU-SUPPRESSION              VALUE 'D'.
+           05  AU-OPERATEUR        PIC X(3).
+           05  AU-TERMINAL         PIC X(4).
+           05  AU-DATE             PIC X(10).
+           05  AU-HEURE            PIC X(8).
+
+       PROCEDURE DIVISION.
+       00000-INIT-PROGRAMME.
+      *---------------------*
+      *  DEPOT DE L'ENREGISTREMENT D'AUDIT SUR LA FILE D'ATTENTE TD
+      *  AUDT (ROUTEE VERS UN JEU EXTRAPARTITION PAR LA DCT) - UN
+      *  ECHEC ICI NE DOIT PAS FAIRE ECHOUER LA TRANSACTION APPELANTE,
+      *  L'AUDIT EST DONC EN MEILLEUR EFFORT (RESP NON TESTE)
+           EXEC CICS WRITEQ TD QUEUE  (TD-QUEUE)
+                             FROM     (DFHCOMMAREA)
+                             LENGTH   (LENGTH OF DFHCOMMAREA)
+                             RESP     (C-R)
+           END-EXEC
+           EXEC CICS RETURN END-EXEC
+           .

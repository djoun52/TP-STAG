@@ -22,22 +22,26 @@
        01 TEXT-ERREUR             PIC X(15).
        01 MON-PROG                PIC X(8) VALUE 'INF0CI3 '.
        01 SPERR                   PIC X(8) VALUE 'SPERR3  '.
-       01 MON-FICHIER             PIC X(8) VALUE 'FSTAG3  '.
+       01 MON-FICHIER             PIC X(8) VALUE 'FSTAG03 '.
        01 MA-MAP                  PIC X(8) VALUE 'MAP0    '.
        01 MON-MAPSET              PIC X(8) VALUE 'MAPC3   '.
        01 MA-TRX                  PIC X(4) VALUE 'T0C3'.
-       01 PROGLIST.
-         05 LIBELLE-PROG.
-           10 FILLER              PIC X(8) VALUE 'INF1CI3 '.
-           10 FILLER              PIC X(8) VALUE 'INF2CI3 '.
-           10 FILLER              PIC X(8) VALUE 'INF4CI3 '.
-           10 FILLER              PIC X(8) VALUE 'INF3CI3 '.
-           10 FILLER              PIC X(8) VALUE 'INF5CI3 '.
-         05 NOM-PROG REDEFINES LIBELLE-PROG.
-           10 PROG PIC X(8) OCCURS 5 TIMES.
        01 NUM-PROG PIC 9.
+       77 PT-IND                  PIC 9.
+       77 PT-IND-TROUVE           PIC 9.
+       77 PT-TROUVE               PIC X VALUE 'N'.
+       77 PT-PROG-TROUVE          PIC X(8).
        01 WS-NUMERO.
            05 WS-NUMERO9          PIC 9999.
+       01 BAS-DE-FICHIER          PIC 9(4) VALUE ZERO.
+       01 WS-COMPTE-STAG          PIC 9(4).
+      *   TABLE DES PROGRAMMES ACCESSIBLES DEPUIS LE MENU
+       COPY PROGTAB.
+      *   TABLE DES HABILITATIONS OPERATEUR (EQUIVALENT RACF MAISON)
+       COPY OPRTAB.
+       77 OP-IND                  PIC 99.
+       77 OP-TROUVE                PIC X VALUE 'N'.
+       77 OP-NIVEAU-TROUVE         PIC 9 VALUE ZERO.
       *   DESCRIPTION DE LA MAP
        COPY MAPC3.
 
@@ -99,18 +103,44 @@
            .
        21100-TRAIT-SPECIFIQUE.
       *----------------------*
-      *    ..............................
-      *    ..............................
-      *    ..............................
-      *    ..............................
+      *    TABLEAU DE BORD - NOMBRE DE STAGIAIRES ENREGISTRES
+           PERFORM 21150-COMPTE-STAGIAIRES
            EXIT
            .
+       21150-COMPTE-STAGIAIRES.
+      *------------------------*
+           MOVE ZERO TO WS-COMPTE-STAG
+           EXEC CICS STARTBR FILE   (MON-FICHIER)
+                              RIDFLD (BAS-DE-FICHIER)
+                              GTEQ
+                              RESP   (C-R)
+           END-EXEC
+           IF C-R = DFHRESP(NORMAL)
+              EXEC CICS READNEXT FILE   (MON-FICHIER)
+                                 INTO   (E-STAGIAIRE)
+                                 RIDFLD (BAS-DE-FICHIER)
+                                 RESP   (C-R)
+              END-EXEC
+              PERFORM UNTIL C-R NOT = DFHRESP(NORMAL)
+                 ADD 1 TO WS-COMPTE-STAG
+                 EXEC CICS READNEXT FILE   (MON-FICHIER)
+                                    INTO   (E-STAGIAIRE)
+                                    RIDFLD (BAS-DE-FICHIER)
+                                    RESP   (C-R)
+                 END-EXEC
+              END-PERFORM
+              EXEC CICS ENDBR FILE(MON-FICHIER) END-EXEC
+           END-IF
+           MOVE WS-COMPTE-STAG TO NBT0O
+           .
 
 
        22000-TRAIT-ENVOI.
       *-----------------*
            STRING EIBTRMID '/' MON-MAPSET DELIMITED BY SIZE
                   INTO TERM0O
+           STRING 'OPERATEUR:' EIBOPID DELIMITED BY SIZE
+                  INTO OPID0O
            EXEC CICS ASKTIME ABSTIME(WS-TIME) END-EXEC
            EXEC CICS FORMATTIME ABSTIME(WS-TIME)
                                DDMMYYYY(DAT0O)
@@ -175,14 +205,56 @@
                 PERFORM 91000-ERREUR-CICS
            END-EVALUATE
            MOVE NUM0I TO NUM-PROG
-           IF NUM0I NOT NUMERIC OR NUM0I < 1 OR NUM0I > 5
-               STRING 'ERREUR NUMERO INVALIDE' 
+           IF NUM0I NOT NUMERIC
+               STRING 'ERREUR NUMERO INVALIDE'
                       DELIMITED BY SIZE INTO MESS0O
                PERFORM 22000-TRAIT-ENVOI
            END-IF
-           MOVE PROG(NUM-PROG) TO PROG-SUIVANT
+           PERFORM 23150-RECHERCHE-PROG
+           IF PT-TROUVE NOT = 'Y'
+               STRING 'ERREUR NUMERO INVALIDE'
+                      DELIMITED BY SIZE INTO MESS0O
+               PERFORM 22000-TRAIT-ENVOI
+           END-IF
+           PERFORM 23160-CHECK-HABILITATION
+           IF OP-NIVEAU-TROUVE < PT-NIVEAU(PT-IND-TROUVE)
+               STRING 'ACCES NON AUTORISE POUR CET OPERATEUR'
+                      DELIMITED BY SIZE INTO MESS0O
+               PERFORM 22000-TRAIT-ENVOI
+           END-IF
+           MOVE PT-PROG-TROUVE TO PROG-SUIVANT
            PERFORM 23050-PROG-SUIVANT
            .
+       23150-RECHERCHE-PROG.
+      *---------------------*
+      *  RECHERCHE DE L'OPTION DE MENU DANS LA TABLE PROGTAB
+           MOVE 'N' TO PT-TROUVE
+           MOVE SPACE TO PT-PROG-TROUVE
+           MOVE ZERO TO PT-IND-TROUVE
+           PERFORM VARYING PT-IND FROM 1 BY 1 UNTIL PT-IND > 9
+              IF PT-NUMERO(PT-IND) = NUM-PROG AND
+                 PT-PROGRAMME(PT-IND) NOT = SPACE
+                 MOVE 'Y' TO PT-TROUVE
+                 MOVE PT-PROGRAMME(PT-IND) TO PT-PROG-TROUVE
+                 MOVE PT-IND TO PT-IND-TROUVE
+              END-IF
+           END-PERFORM
+           .
+      *  RECHERCHE DU NIVEAU D'HABILITATION DE L'OPERATEUR CONNECTE
+      *  (EIBOPID) DANS LA TABLE OPRTAB - OPERATEUR INCONNU = NIVEAU 0
+      *  (AUCUN ACCES)
+       23160-CHECK-HABILITATION.
+      *---------------------*
+           MOVE 'N' TO OP-TROUVE
+           MOVE ZERO TO OP-NIVEAU-TROUVE
+           PERFORM VARYING OP-IND FROM 1 BY 1 UNTIL OP-IND > OPRTAB-MAX
+              IF OP-OPERATEUR(OP-IND) = EIBOPID AND
+                 OP-OPERATEUR(OP-IND) NOT = SPACE
+                 MOVE 'Y' TO OP-TROUVE
+                 MOVE OP-NIVEAU(OP-IND) TO OP-NIVEAU-TROUVE
+              END-IF
+           END-PERFORM
+           .
        23200-TRAIT-FIN.
       *---------------*
            MOVE 'FIN DE LA TRANSACTION' TO MESSAGE-TXT

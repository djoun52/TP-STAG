@@ -4,6 +4,10 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-390.
        OBJECT-COMPUTER. IBM-390.
+       SPECIAL-NAMES.
+      *  CARACTERES ADMIS DANS NOM/PRENOM (LETTRES, ESPACE, TIRET) -
+      *  REJETTE CHIFFRES ET AUTRE PONCTUATION A LA SAISIE
+           CLASS NOM-VALIDE IS 'A' THRU 'Z' 'a' THRU 'z' SPACE '-'.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -24,7 +28,9 @@
        01 MON-PROG                PIC X(8) VALUE 'INF1CI3 '.
        01 PROGMENU                PIC X(8) VALUE 'INF0CI3 '.
        01 SPERR                   PIC X(8) VALUE 'SPERR3  '.
+       01 AUDIT                   PIC X(8) VALUE 'AUDIT3  '.
        01 MON-FICHIER             PIC X(8) VALUE 'FSTAG03 '.
+       01 MON-FICHIER-NOM         PIC X(8) VALUE 'FSTAGNOM'.
        01 MA-MAP                  PIC X(8) VALUE 'MAP1    '.
        01 MON-MAPSET              PIC X(8) VALUE 'MAPC3   '.
        01 MA-TRX                  PIC X(4) VALUE 'T1C3'.
@@ -34,25 +40,45 @@
        01 DAT-9                   PIC 9(4).
        01 DAT                     PIC 9(8).
        01 AGE-OK                  PIC 9999.
+       01 WS-DATE-CHK             PIC 9(8).
+       01 WS-DATE-INVALIDE        PIC X.
+      *  LISTE D'ATTENTE DES CANDIDATS "PRESQUE" DANS LES BORNES D'AGE
+      *  (UN AN AU-DESSUS OU EN-DESSOUS) - FILE D'ATTENTE TD ATTE
+      *  ROUTEE VERS UN JEU EXTRAPARTITION PAR LA DCT
+       77 WS-AGE-QUASI-BAS         PIC 99.
+       77 WS-AGE-QUASI-HAUT        PIC 99.
+       01 TD-QUEUE-ATTE            PIC X(4) VALUE 'ATTE'.
+       01 LIGNE-ATTENTE            PIC X(80).
        01 WS-NUMERO.
            05 WS-NUMERO9          PIC 9999.
-       01 TABLE-DEP-LIM.
-          05 VALUE 67 PIC 99.
-          05 VALUE 68 PIC 99.
-          05 VALUE 88 PIC 99.
-          05 VALUE 54 PIC 99.
-          05 VALUE 57 PIC 99.
-       01 REDEFINES TABLE-DEP-LIM.
-         05  OCCURS 5.
-           10 DP  PIC 99.
+       01 HAUT-DE-FICHIER         PIC 9(4) VALUE 9999.
+      *   TABLE DES DEPARTEMENTS LIMITROPHES ADMIS
+       COPY DEPTAB.
        77  CPT              PIC 99.
        77  CHECK-DEP-LIM    PIC X.
+       77  CHECK-DEP-PROCHE PIC X.
+       77  CP1-DEPT-NUM     PIC 99.
+       77  WS-DEPT-PROCHE-BAS   PIC 99.
+       77  WS-DEPT-PROCHE-HAUT  PIC 99.
+      *   TABLE DE CONTROLE VILLE / CODE POSTAL
+       COPY VILTAB.
+       77  CPT-VIL          PIC 99.
+       77  CHECK-VIL-CP     PIC X.
+      *   BORNES D'AGE ADMISES A L'INSCRIPTION
+       COPY AGELIM.
+       01 MMJJ-NAIS               PIC 9(4).
+       01 MMJJ-JOUR               PIC 9(4).
+       77 CPT-AROBASE             PIC 99.
+       77 DUP-TROUVE              PIC X.
+       01 WS-NOM-BR               PIC X(25).
 
       *   DESCRIPTION DE LA MAP
        COPY MAPC3.
 
       *   DESCRIPTION DU FICHIER KSD                         *
        COPY FSTAG.
+      *   DESCRIPTION DE L'ENREGISTREMENT D'AUDIT
+       COPY AUDIT.
       *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
        01  MESSAGE-TXT            PIC X(79).
 
@@ -122,6 +148,8 @@
       *-----------------*
            STRING EIBTRMID '/' MON-MAPSET DELIMITED BY SIZE
                   INTO TERM1O
+           STRING 'OPERATEUR:' EIBOPID DELIMITED BY SIZE
+                  INTO OPID1O
            EXEC CICS ASKTIME ABSTIME(WS-TIME) END-EXEC
            EXEC CICS FORMATTIME ABSTIME(WS-TIME)
                                DDMMYYYY(DAT1O)
@@ -202,29 +230,38 @@
 
        23300-CHECK-INPUT.
       *------------------*  
-      *  CHECK NUMERO STAGIAIRE 
-           IF NUM1I = LOW-VALUE 
-              STRING 'NUMERO DE STAGIAIRE OBLIGATOIRE'
-                  DELIMITED BY SIZE INTO MESS11O
-              PERFORM  22000-TRAIT-ENVOI
+      *  CHECK NUMERO STAGIAIRE - LAISSE VIDE, IL EST ATTRIBUE
+      *  AUTOMATIQUEMENT (SUCCESSEUR DU PLUS GRAND NUMERO EN FICHIER)
+           IF NUM1I = LOW-VALUE
+              PERFORM 23310-GENERE-NUMERO
            END-IF
-           IF NUM1I < 1000 OR NUM1I > 5000
-              STRING 'LE NUMERO DU STAGAIRE DOIT ETRE ENTRE 1000' 
-                      ' ET 5000' DELIMITED BY SIZE INTO MESS11O
+           IF NUM1I < 1000 OR NUM1I > 9999
+              STRING 'LE NUMERO DU STAGAIRE DOIT ETRE ENTRE 1000'
+                      ' ET 9999' DELIMITED BY SIZE INTO MESS11O
               PERFORM  22000-TRAIT-ENVOI
-           END-IF 
+           END-IF
       *  CHECK NOM STAGIAIRE
-           IF NOM1I = LOW-VALUE 
+           IF NOM1I = LOW-VALUE
               STRING 'NOM DU STAGIAIRE OBLIGATOIRE'
                   DELIMITED BY SIZE INTO MESS11O
               PERFORM  22000-TRAIT-ENVOI
            END-IF
+           IF NOM1I IS NOT NOM-VALIDE
+              STRING 'NOM DU STAGIAIRE INVALIDE (LETTRES SEULEMENT)'
+                  DELIMITED BY SIZE INTO MESS11O
+              PERFORM  22000-TRAIT-ENVOI
+           END-IF
       *  CHECK PRENOM STAGIAIRE
-           IF PNM1I = LOW-VALUE 
+           IF PNM1I = LOW-VALUE
               STRING 'PRENOM DU STAGIAIRE OBLIGATOIRE'
                   DELIMITED BY SIZE INTO MESS11O
               PERFORM  22000-TRAIT-ENVOI
            END-IF
+           IF PNM1I IS NOT NOM-VALIDE
+              STRING 'PRENOM DU STAGIAIRE INVALIDE (LETTRES SEULEMENT)'
+                  DELIMITED BY SIZE INTO MESS11O
+              PERFORM  22000-TRAIT-ENVOI
+           END-IF
 
       * CHECK SI VILLE OU ADRESSE INPUT SONT REMPLIS DE BLANC     
            IF ADS1I = SPACES THEN
@@ -250,41 +287,106 @@
       *  CHECK DEPARTEMANT LIMITROPHE   
            IF CP1I NOT = LOW-VALUE 
              MOVE 'F' TO CHECK-DEP-LIM
-             PERFORM VARYING CPT FROM 1 BY 1 UNTIL CPT > 5 
-               IF DP(CPT) = CP1I(1:2)
+             PERFORM VARYING CPT FROM 1 BY 1 UNTIL CPT > DEPTAB-MAX
+               IF DP(CPT) NOT = 00 AND DP(CPT) = CP1I(1:2)
                  MOVE 'T' TO CHECK-DEP-LIM              
                END-IF
              END-PERFORM
              IF CHECK-DEP-LIM  = 'F'
-                STRING 'DEPARTEMENT NON LIMITROPHE'
+                MOVE CP1I(1:2) TO CP1-DEPT-NUM
+                MOVE 'F' TO CHECK-DEP-PROCHE
+                PERFORM VARYING CPT FROM 1 BY 1 UNTIL CPT > DEPTAB-MAX
+                  IF DP(CPT) NOT = 00
+                     COMPUTE WS-DEPT-PROCHE-BAS  = DP(CPT) - 1
+                     COMPUTE WS-DEPT-PROCHE-HAUT = DP(CPT) + 1
+                     IF CP1-DEPT-NUM = WS-DEPT-PROCHE-BAS OR
+                        CP1-DEPT-NUM = WS-DEPT-PROCHE-HAUT
+                        MOVE 'T' TO CHECK-DEP-PROCHE
+                     END-IF
+                  END-IF
+                END-PERFORM
+                IF CHECK-DEP-PROCHE = 'T'
+                   PERFORM 23335-LISTE-ATTENTE-DEP
+                   STRING 'DEPARTEMENT PROCHE DE LA LIMITE - CANDIDAT'
+                          ' PLACE EN LISTE D''ATTENTE' DELIMITED BY
+                          SIZE INTO MESS11O
+                ELSE
+                   STRING 'DEPARTEMENT NON LIMITROPHE'
+                       DELIMITED BY SIZE INTO MESS11O
+                END-IF
+                PERFORM  22000-TRAIT-ENVOI
+             END-IF
+           END-IF
+      *  CHECK COHERENCE VILLE / CODE POSTAL (VILLES CONNUES SEULEMENT)
+           IF CP1I NOT = LOW-VALUE AND VL1I NOT = LOW-VALUE
+             MOVE 'T' TO CHECK-VIL-CP
+             PERFORM VARYING CPT-VIL FROM 1 BY 1
+                                     UNTIL CPT-VIL > VILTAB-MAX
+               IF VC-VILLE(CPT-VIL) NOT = SPACE AND
+                  VC-VILLE(CPT-VIL) = VL1I AND
+                  VC-DEPT(CPT-VIL) NOT = CP1I(1:2)
+                 MOVE 'F' TO CHECK-VIL-CP
+               END-IF
+             END-PERFORM
+             IF CHECK-VIL-CP = 'F'
+                STRING 'CODE POSTAL INCOHERENT AVEC LA VILLE'
                     DELIMITED BY SIZE INTO MESS11O
-                PERFORM  22000-TRAIT-ENVOI            
+                PERFORM  22000-TRAIT-ENVOI
              END-IF
            END-IF
-      *  CHECK TELEPHONE 
-           IF TF1I NOT = LOW-VALUE 
+      *  CHECK TELEPHONE
+           IF TF1I NOT = LOW-VALUE
              MOVE TF1I TO NUM-TEL
-             IF NUM-TEL(1:2) NOT = 01 AND NOT = 02 AND NOT = 03 AND 
-                   NOT = 04 AND NOT = 05 THEN
+             IF NUM-TEL(1:2) NOT = 01 AND NOT = 02 AND NOT = 03 AND
+                   NOT = 04 AND NOT = 05 AND NOT = 09 THEN
                 STRING 'LE NUMERO DU TELEPHONE FIXE DOIT COMMENCE PAR'
-                       ' 01 OU 02 OU 03 OU 04 OU 05' 
+                       ' 01 OU 02 OU 03 OU 04 OU 05 OU 09'
                       DELIMITED BY SIZE INTO MESS11O
-                MOVE '  ' TO TF1I(1:2)   
+                MOVE '  ' TO TF1I(1:2)
                 PERFORM  22000-TRAIT-ENVOI
              END-IF
-           END-IF 
-           IF TM1I NOT = LOW-VALUE 
+           END-IF
+           IF TM1I NOT = LOW-VALUE
              MOVE TM1I TO NUM-TEL
              IF NUM-TEL(1:2) NOT = 06 AND NOT = 07
                 STRING 'LE NUMERO DU TELEPHONE MOBILE DOIT COMMENCE PAR'
-                       ' 06 OU 07' 
+                       ' 06 OU 07'
                       DELIMITED BY SIZE INTO MESS11O
-                MOVE '  ' TO TM1I(1:2)   
+                MOVE '  ' TO TM1I(1:2)
                 PERFORM  22000-TRAIT-ENVOI
              END-IF
-           END-IF 
-      *  CHECK DATE DE NAISSANCE 
-           IF DDN1I = LOW-VALUE 
+           END-IF
+      *  CHECK TELEPHONE URGENCE (FIXE OU MOBILE)
+           IF TU1I NOT = LOW-VALUE
+             MOVE TU1I TO NUM-TEL
+             IF NUM-TEL(1:2) NOT = 01 AND NOT = 02 AND NOT = 03 AND
+                   NOT = 04 AND NOT = 05 AND NOT = 06 AND NOT = 07
+                   AND NOT = 09 THEN
+                STRING 'LE NUMERO DU TELEPHONE URGENCE DOIT COMMENCE'
+                       ' PAR 01 02 03 04 05 06 07 OU 09'
+                      DELIMITED BY SIZE INTO MESS11O
+                MOVE '  ' TO TU1I(1:2)
+                PERFORM  22000-TRAIT-ENVOI
+             END-IF
+           END-IF
+      *  CHECK EMAIL
+           IF EM1I NOT = LOW-VALUE AND NOT = SPACES
+             MOVE ZERO TO CPT-AROBASE
+             INSPECT EM1I TALLYING CPT-AROBASE FOR ALL '@'
+             IF CPT-AROBASE NOT = 1 OR EM1I(1:1) = '@'
+                STRING 'ADRESSE EMAIL INVALIDE'
+                      DELIMITED BY SIZE INTO MESS11O
+                PERFORM  22000-TRAIT-ENVOI
+             END-IF
+           END-IF
+      *  CHECK CODE SESSION/COHORTE
+           IF COD1I = LOW-VALUE
+              STRING 'CODE SESSION/COHORTE OBLIGATOIRE'
+                  DELIMITED BY SIZE INTO MESS11O
+              PERFORM  22000-TRAIT-ENVOI
+           END-IF
+      *  CHECK DATE DE NAISSANCE
+           IF DDN1I = LOW-VALUE
               STRING 'DATE DE NAISSANCE DU STAGIAIRE OBLIGATOIRE'
                   DELIMITED BY SIZE INTO MESS11O
               PERFORM  22000-TRAIT-ENVOI
@@ -324,13 +426,197 @@
            MOVE DDN-9(5:4) TO ADN-9
            MOVE DAT(1:4)   TO DAT-9
            SUBTRACT ADN-9 FROM DAT-9 GIVING AGE-OK
-           IF AGE-OK < 17 OR AGE-OK > 30              
-              STRING 'ANNEE DE NAISSANCE INVALIDE ' DAT-9 ' '  AGE-OK
+      *  AGE EXACT (JOUR/MOIS) - L'ANNIVERSAIRE N'EST PAS ENCORE PASSE
+      *  CETTE ANNEE SI LE MOIS/JOUR DU JOUR EST ANTERIEUR A CELUI DE
+      *  LA NAISSANCE, AUQUEL CAS ON RETRANCHE UN AN A LA DIFFERENCE
+      *  D'ANNEES BRUTE CI-DESSUS
+           MOVE DDN-9(3:2) TO MMJJ-NAIS(1:2)
+           MOVE DDN-9(1:2) TO MMJJ-NAIS(3:2)
+           MOVE DAT(5:2)   TO MMJJ-JOUR(1:2)
+           MOVE DAT(7:2)   TO MMJJ-JOUR(3:2)
+           IF MMJJ-JOUR < MMJJ-NAIS
+              SUBTRACT 1 FROM AGE-OK
+           END-IF
+           IF AGE-OK < AGE-MIN OR AGE-OK > AGE-MAX
+              COMPUTE WS-AGE-QUASI-BAS  = AGE-MIN - 1
+              COMPUTE WS-AGE-QUASI-HAUT = AGE-MAX + 1
+              IF AGE-OK = WS-AGE-QUASI-BAS OR AGE-OK = WS-AGE-QUASI-HAUT
+                 PERFORM 23330-LISTE-ATTENTE
+                 STRING 'HORS BORNES D''AGE - CANDIDAT PLACE EN '
+                        'LISTE D''ATTENTE' DELIMITED BY SIZE
+                        INTO MESS11O
+              ELSE
+                 STRING 'ANNEE DE NAISSANCE INVALIDE ' DAT-9 ' '  AGE-OK
+                     DELIMITED BY SIZE INTO MESS11O
+              END-IF
+              PERFORM  22000-TRAIT-ENVOI
+           END-IF
+      *  CHECK DATE DE DEBUT DE STAGE
+           IF DEB1I = LOW-VALUE
+              STRING 'DATE DE DEBUT DE STAGE OBLIGATOIRE'
                   DELIMITED BY SIZE INTO MESS11O
               PERFORM  22000-TRAIT-ENVOI
            END-IF
-           . 
-           
+           MOVE DEB1I TO WS-DATE-CHK
+           PERFORM 23320-CHECK-JOUR-MOIS
+           IF WS-DATE-INVALIDE = 'O'
+              STRING 'DATE DE DEBUT DE STAGE INVALIDE'
+                  DELIMITED BY SIZE INTO MESS11O
+              PERFORM  22000-TRAIT-ENVOI
+           END-IF
+      *  CHECK DATE DE FIN PREVUE (FACULTATIVE)
+           IF FIN1I NOT = LOW-VALUE
+              MOVE FIN1I TO WS-DATE-CHK
+              PERFORM 23320-CHECK-JOUR-MOIS
+              IF WS-DATE-INVALIDE = 'O'
+                 STRING 'DATE DE FIN PREVUE INVALIDE'
+                     DELIMITED BY SIZE INTO MESS11O
+                 PERFORM  22000-TRAIT-ENVOI
+              END-IF
+           END-IF
+           PERFORM 23305-CHECK-DOUBLON
+           .
+
+      *  RECHERCHE D'UN HOMONYME (MEME NOM, MEME PRENOM, MEME DATE DE
+      *  NAISSANCE) PARMI LES STAGIAIRES DEJA ENREGISTRES, VIA L'INDEX
+      *  ALTERNATIF SUR E-NOM (AIX FSTAGNOM DEFINI DANS LE FCT) - LE
+      *  NOM SAISI N'EST PAS OBLIGATOIREMENT UNIQUE, IL FAUT DONC
+      *  PARCOURIR TOUS LES HOMONYMES POUR COMPARER PRENOM ET DATE
+       23305-CHECK-DOUBLON.
+      *----------------------*
+           MOVE 'N' TO DUP-TROUVE
+           MOVE NOM1I TO WS-NOM-BR
+           EXEC CICS STARTBR FILE   (MON-FICHIER-NOM)
+                              RIDFLD (WS-NOM-BR)
+                              KEYLENGTH(LENGTH OF E-NOM)
+                              GTEQ
+                              RESP   (C-R)
+           END-EXEC
+           IF C-R = DFHRESP(NORMAL)
+              EXEC CICS READNEXT FILE   (MON-FICHIER-NOM)
+                                 INTO   (E-STAGIAIRE)
+                                 RIDFLD (WS-NOM-BR)
+                                 KEYLENGTH(LENGTH OF E-NOM)
+                                 RESP   (C-R)
+              END-EXEC
+              PERFORM UNTIL C-R NOT = DFHRESP(NORMAL)
+                      OR E-NOM NOT = NOM1I OR DUP-TROUVE = 'Y'
+                 IF E-PRENOM = PNM1I AND E-DATE-NAISS = DDN-9
+                    MOVE 'Y' TO DUP-TROUVE
+                 ELSE
+                    EXEC CICS READNEXT FILE   (MON-FICHIER-NOM)
+                                       INTO   (E-STAGIAIRE)
+                                       RIDFLD (WS-NOM-BR)
+                                       KEYLENGTH(LENGTH OF E-NOM)
+                                       RESP   (C-R)
+                    END-EXEC
+                 END-IF
+              END-PERFORM
+              EXEC CICS ENDBR FILE(MON-FICHIER-NOM) END-EXEC
+           END-IF
+           IF DUP-TROUVE = 'Y'
+              STRING 'STAGIAIRE DEJA ENREGISTRE (HOMONYME)'
+                    DELIMITED BY SIZE INTO MESS11O
+              PERFORM  22000-TRAIT-ENVOI
+           END-IF
+           .
+
+      *  ATTRIBUTION AUTOMATIQUE DU NUMERO DE STAGIAIRE - RECHERCHE
+      *  DU PLUS GRAND NUMERO DEJA UTILISE PAR PARCOURS ARRIERE DU
+      *  FICHIER, PUIS +1
+       23310-GENERE-NUMERO.
+      *---------------------*
+           EXEC CICS STARTBR FILE   (MON-FICHIER)
+                              RIDFLD (HAUT-DE-FICHIER)
+                              GTEQ
+                              RESP   (C-R)
+           END-EXEC
+           EXEC CICS READPREV FILE (MON-FICHIER)
+                               INTO (E-STAGIAIRE)
+                               RIDFLD(HAUT-DE-FICHIER)
+                               RESP  (C-R)
+           END-EXEC
+           EVALUATE C-R
+              WHEN DFHRESP(NORMAL)
+                 ADD 1 TO E-NUMERO GIVING WS-NUMERO9
+              WHEN OTHER
+                 MOVE 1000 TO WS-NUMERO9
+           END-EVALUATE
+           EXEC CICS ENDBR FILE(MON-FICHIER) END-EXEC
+           MOVE WS-NUMERO9 TO NUM1I
+           .
+
+      *  VERIFIE LA VALIDITE JOUR/MOIS D'UNE DATE AU FORMAT JJMMAAAA
+      *  DEJA DEPOSEE DANS WS-DATE-CHK - POSITIONNE WS-DATE-INVALIDE
+      *  A 'O' SI LE JOUR OU LE MOIS EST HORS BORNES
+       23320-CHECK-JOUR-MOIS.
+      *---------------------*
+           MOVE 'N' TO WS-DATE-INVALIDE
+           IF WS-DATE-CHK(1:2) < 01
+              MOVE 'O' TO WS-DATE-INVALIDE
+           END-IF
+           IF (WS-DATE-CHK(3:2) = '01' OR = '03' OR = '05' OR = '07'
+           OR = '08' OR = '10' OR = '12') AND WS-DATE-CHK(1:2) > 31
+              MOVE 'O' TO WS-DATE-INVALIDE
+           END-IF
+           IF WS-DATE-CHK(3:2) = '02' AND WS-DATE-CHK(1:2) > 29
+              MOVE 'O' TO WS-DATE-INVALIDE
+           END-IF
+           IF (WS-DATE-CHK(3:2) = '04' OR = '06' OR = '09' OR = '11')
+              AND WS-DATE-CHK(1:2) > 30
+              MOVE 'O' TO WS-DATE-INVALIDE
+           END-IF
+           IF WS-DATE-CHK(3:2) > 12
+              MOVE 'O' TO WS-DATE-INVALIDE
+           END-IF
+           .
+
+      *  DEPOT DES COORDONNEES D'UN CANDIDAT "PRESQUE" DANS LES
+      *  BORNES D'AGE SUR LA FILE D'ATTENTE TD ATTE, POUR RAPPEL DES
+      *  QU'UNE PLACE SE LIBERE - MEILLEUR EFFORT, COMME AUDIT3
+       23330-LISTE-ATTENTE.
+      *---------------------*
+           MOVE SPACES TO LIGNE-ATTENTE
+           STRING NOM1I DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  PNM1I DELIMITED BY SIZE
+                  ' NE(E) LE ' DELIMITED BY SIZE
+                  DDN1I DELIMITED BY SIZE
+                  ' AGE ' DELIMITED BY SIZE
+                  AGE-OK DELIMITED BY SIZE
+                  ' TEL ' DELIMITED BY SIZE
+                  TF1I DELIMITED BY SIZE
+                  INTO LIGNE-ATTENTE
+           EXEC CICS WRITEQ TD QUEUE  (TD-QUEUE-ATTE)
+                             FROM     (LIGNE-ATTENTE)
+                             LENGTH   (LENGTH OF LIGNE-ATTENTE)
+                             RESP     (C-R)
+           END-EXEC
+           .
+
+      *  DEPOT DES COORDONNEES D'UN CANDIDAT DE DEPARTEMENT "PRESQUE"
+      *  LIMITROPHE (A UN DEPARTEMENT DE DEPTAB) SUR LA FILE D'ATTENTE
+      *  TD ATTE - MEME PRINCIPE QUE 23330-LISTE-ATTENTE POUR L'AGE
+       23335-LISTE-ATTENTE-DEP.
+      *---------------------*
+           MOVE SPACES TO LIGNE-ATTENTE
+           STRING NOM1I DELIMITED BY SIZE
+                  ' ' DELIMITED BY SIZE
+                  PNM1I DELIMITED BY SIZE
+                  ' DEPARTEMENT ' DELIMITED BY SIZE
+                  CP1I(1:2) DELIMITED BY SIZE
+                  ' VILLE ' DELIMITED BY SIZE
+                  VL1I DELIMITED BY SIZE
+                  ' TEL ' DELIMITED BY SIZE
+                  TF1I DELIMITED BY SIZE
+                  INTO LIGNE-ATTENTE
+           EXEC CICS WRITEQ TD QUEUE  (TD-QUEUE-ATTE)
+                             FROM     (LIGNE-ATTENTE)
+                             LENGTH   (LENGTH OF LIGNE-ATTENTE)
+                             RESP     (C-R)
+           END-EXEC
+           .
+
        23400-ECRITURE.
       *------------------* 
            
@@ -347,13 +633,19 @@
              MOVE DFHBMASF   TO NOM1A
              MOVE DFHBMASF   TO PNM1A 
              MOVE DFHBMASF   TO ADS1A
+             MOVE DFHBMASF   TO ADR21A
              MOVE DFHBMASF   TO CP1A
              MOVE DFHBMASF   TO VL1A
              MOVE DFHBMASF   TO TF1A
              MOVE DFHBMASF   TO TM1A
              MOVE DFHBMASF   TO DDN1A
+             MOVE DFHBMASF   TO COD1A
+             MOVE DFHBMASF   TO DEB1A
+             MOVE DFHBMASF   TO FIN1A
              MOVE DFHBMASK   TO LCONF1A
              MOVE DFHBMFSE   TO CONF1A
+             MOVE DFHBMASK   TO LVIS1A
+             MOVE DFHBMFSE   TO VIS1A
              MOVE '1'        TO ETAPE
              PERFORM  22000-TRAIT-ENVOI
            END-IF 
@@ -365,21 +657,51 @@
                INTO MESS11O
              PERFORM  23400-ECRITURE
            END-IF
+      *  DOUBLE VISA : LA CREATION EST SOUMISE, EN PLUS DE LA
+      *  CONFIRMATION DE L'OPERATEUR SAISISSEUR, AU VISA D'UN SECOND
+      *  OPERATEUR (SON IDENTIFIANT), DIFFERENT DE CELUI CONNECTE SUR
+      *  LE TERMINAL
+           IF CONF1I = 'Y' AND VIS1I = LOW-VALUE
+             STRING 'VISA D''UN SECOND OPERATEUR OBLIGATOIRE'
+               DELIMITED BY SIZE INTO MESS11O
+             PERFORM  23400-ECRITURE
+           END-IF
+           IF CONF1I = 'Y' AND VIS1I = EIBOPID
+             STRING 'LE VISA DOIT ETRE SAISI PAR UN AUTRE OPERATEUR'
+               DELIMITED BY SIZE INTO MESS11O
+             PERFORM  23400-ECRITURE
+           END-IF
            IF CONF1I = 'Y'
              MOVE NUM1I TO E-NUMERO
              MOVE NOM1I TO E-NOM
              MOVE PNM1I TO E-PRENOM
              MOVE DDN1I TO E-DATE-NAISS
+             MOVE COD1I TO E-CODE-SESSION
              IF TF1I NOT = LOW-VALUE 
                MOVE TF1I TO  E-TELDOM
              END-IF
-             IF TM1I NOT = LOW-VALUE 
+             IF TM1I NOT = LOW-VALUE
                MOVE TM1I TO  E-TELPOR
              END-IF
+             IF TU1I NOT = LOW-VALUE
+               MOVE TU1I TO  E-TEL-URGENCE
+             END-IF
+             IF EM1I NOT = LOW-VALUE
+               MOVE EM1I TO E-EMAIL
+             END-IF
              IF CP1I NOT = LOW-VALUE
                 MOVE ADS1I TO E-ADR1
-                MOVE CP1I  TO E-CODEP  
-                MOVE VL1I  TO E-VILLE  
+                MOVE CP1I  TO E-CODEP
+                MOVE VL1I  TO E-VILLE
+             END-IF
+             IF ADR21I NOT = LOW-VALUE
+                MOVE ADR21I TO E-ADR2
+             END-IF
+             MOVE DEB1I TO E-DATE-DEBUT
+             IF FIN1I NOT = LOW-VALUE
+                MOVE FIN1I TO E-DATE-FIN-PREVUE
+             ELSE
+                MOVE ZERO TO E-DATE-FIN-PREVUE
              END-IF
 
              EXEC CICS WRITE FILE  (MON-FICHIER)
@@ -389,10 +711,12 @@
              END-EXEC
              EVALUATE C-R 
                WHEN DFHRESP(NORMAL)
+                 MOVE 'C' TO AU-ACTION
+                 PERFORM 80500-APPEL-AUDIT
                  STRING 'STAGIARE ' NUM1I ' CREE' DELIMITED BY SIZE
                        INTO MESSPROG
                  MOVE PROGMENU TO PROG-SUIVANT
-                 PERFORM 23050-PROG-SUIVANT                
+                 PERFORM 23050-PROG-SUIVANT
                WHEN DFHRESP(DUPREC)
                  MOVE 'STAGIARE DEJA EXISTANT' TO MESS11O 
                  MOVE ' ' TO ETAPE
@@ -418,12 +742,19 @@
                              NOM1I
                              PNM1I
                              ADS1I
+                             ADR21I
                              CP1I
                              VL1I
+                             EM1I
                              TF1I
                              TM1I
+                             TU1I
                              DDN1I
-           . 
+                             COD1I
+                             DEB1I
+                             FIN1I
+                             VIS1I
+           .
        80000-APPEL-SPERR.
       *------------------*
            EXEC CICS LINK PROGRAM (SPERR)
@@ -444,6 +775,26 @@
              PERFORM 22000-TRAIT-ENVOI
            END-IF
            .
+       80500-APPEL-AUDIT.
+      *------------------*
+      *  TRACE DE L'OPERATION DANS LA PISTE D'AUDIT (QUI, QUAND, SUR
+      *  QUEL STAGIAIRE) - CF AUDIT3
+           MOVE E-NUMERO   TO AU-NUMERO
+           MOVE EIBOPID    TO AU-OPERATEUR
+           MOVE EIBTRMID   TO AU-TERMINAL
+           EXEC CICS ASKTIME ABSTIME(WS-TIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-TIME)
+                               DDMMYYYY(AU-DATE)
+                               DATESEP ('/')
+                               TIME    (AU-HEURE)
+                               TIMESEP(':')
+           END-EXEC
+           EXEC CICS LINK PROGRAM (AUDIT)
+                          COMMAREA(AUDIT-REC)
+                          LENGTH  (LENGTH OF AUDIT-REC)
+                          RESP    (C-R)
+           END-EXEC
+           .
        90000-ERR-TOUCHE.
       *----------------*
            MOVE 'TOUCHE DE FONCTION INVALIDE' TO MESS11I

@@ -24,11 +24,17 @@
        01 PROGMENU                PIC X(8) VALUE 'INF0CI3 '.
        01 SPERR                   PIC X(8) VALUE 'SPERR3  '.
        01 MON-FICHIER             PIC X(8) VALUE 'FSTAG03 '.
+       01 MON-FICHIER-NOM         PIC X(8) VALUE 'FSTAGNOM'.
        01 MA-MAP                  PIC X(8) VALUE 'MAP2    '.
        01 MON-MAPSET              PIC X(8) VALUE 'MAPC3   '.
        01 MA-TRX                  PIC X(4) VALUE 'T2C3'.
        01 WS-NUMERO.
            05 WS-NUMERO9          PIC 9999.
+      *   FILE D'ATTENTE TD POUR L'IMPRESSION DE LA FICHE STAGIAIRE
+      *   (ROUTEE VERS UN JEU EXTRAPARTITION PAR LA DCT)
+       01 TD-QUEUE-IMPR           PIC X(4) VALUE 'IMPR'.
+       01 LIGNE-IMPRESSION        PIC X(80).
+       01 LIGNE-IMPRESSION-VIDE   PIC X(80) VALUE SPACES.
       *   DESCRIPTION DE LA MAP
        COPY MAPC3.
 
@@ -101,6 +107,8 @@
       *-----------------*
            STRING EIBTRMID '/' MON-MAPSET DELIMITED BY SIZE
                   INTO TERM2O
+           STRING 'OPERATEUR:' EIBOPID DELIMITED BY SIZE
+                  INTO OPID2O
            EXEC CICS ASKTIME ABSTIME(WS-TIME) END-EXEC
            EXEC CICS FORMATTIME ABSTIME(WS-TIME)
                                DDMMYYYY(DAT2O)
@@ -130,7 +138,9 @@
                    PERFORM 23100-TRAIT-ENTER
               WHEN DFHPF3
                    MOVE PROGMENU TO PROG-SUIVANT
-                   PERFORM 23050-PROG-SUIVANT 
+                   PERFORM 23050-PROG-SUIVANT
+              WHEN DFHPF6
+                   PERFORM 23500-IMPRESSION
               WHEN DFHPF12
                    PERFORM 23900-TRAIT-FIN
               WHEN OTHER
@@ -163,12 +173,16 @@
               WHEN OTHER
                 PERFORM 91000-ERREUR-CICS
            END-EVALUATE
-           IF NUM2I = LOW-VALUE 
-              STRING 'INDIQUE LE NUMERO DE STAGIAIRE '
+           IF NUM2I = LOW-VALUE AND NOM2I = LOW-VALUE
+              STRING 'INDIQUE LE NUMERO OU LE NOM '
                   DELIMITED BY SIZE INTO MESS2O
               PERFORM  22000-TRAIT-ENVOI
            END-IF
-           PERFORM 23400-LECTURE
+           IF NUM2I NOT = LOW-VALUE
+              PERFORM 23400-LECTURE
+           ELSE
+              PERFORM 23450-LECTURE-PAR-NOM
+           END-IF
            .
 
        23400-LECTURE.
@@ -178,16 +192,46 @@
                           INTO  (E-STAGIAIRE)
                           RESP  (C-R)
            END-EXEC
+           PERFORM 23480-AFFICHE-RESULTAT
+           .
+
+      *  RECHERCHE PAR NOM, VIA L'INDEX ALTERNATIF SUR E-NOM (AIX
+      *  FSTAGNOM DEFINI DANS LE FCT) - RAMENE LE PREMIER HOMONYME
+      *  DANS L'ORDRE DU CHEMIN D'ACCES
+       23450-LECTURE-PAR-NOM.
+      *----------------------*
+           EXEC CICS READ FILE  (MON-FICHIER-NOM)
+                          RIDFLD(NOM2I)
+                          KEYLENGTH(LENGTH OF E-NOM)
+                          INTO  (E-STAGIAIRE)
+                          RESP  (C-R)
+           END-EXEC
+           PERFORM 23480-AFFICHE-RESULTAT
+           .
+
+       23480-AFFICHE-RESULTAT.
+      *----------------------*
            EVALUATE C-R
              WHEN DFHRESP(NORMAL)
+               MOVE E-NUMERO     TO NUM2I
                MOVE E-NOM        TO NOM2I
                MOVE E-PRENOM     TO PNM2I
                MOVE E-DATE-NAISS TO DDN2I
+               MOVE E-CODE-SESSION TO COD2I
                MOVE E-TELDOM     TO TF2I
                MOVE E-TELPOR     TO TM2I
+               MOVE E-TEL-URGENCE TO TU2I
                MOVE E-ADR1       TO ADS2I
-               MOVE E-CODEP      TO CP2I  
-               MOVE E-VILLE      TO VL2I  
+               MOVE E-ADR2       TO ADR22I
+               MOVE E-CODEP      TO CP2I
+               MOVE E-VILLE      TO VL2I
+               MOVE E-EMAIL      TO EM2I
+               MOVE E-DATE-DEBUT TO DEB2I
+               IF E-DATE-FIN-PREVUE = ZERO
+                  MOVE SPACES TO FIN2I
+               ELSE
+                  MOVE E-DATE-FIN-PREVUE TO FIN2I
+               END-IF
                PERFORM 22000-TRAIT-ENVOI
              WHEN DFHRESP(NOTFND)
                MOVE 'STAGIAIRE NON TROUVE' TO MESS2O
@@ -199,6 +243,79 @@
                PERFORM  22000-TRAIT-ENVOI
            END-EVALUATE
             .
+
+      *  IMPRESSION DE LA FICHE DU STAGIAIRE ACTUELLEMENT AFFICHE
+      *  (PF6) - CHAQUE LIGNE DE LA FICHE EST DEPOSEE SUR LA FILE
+      *  D'ATTENTE TD IMPR ; UN ECHEC ICI NE DOIT PAS FAIRE ECHOUER
+      *  LA TRANSACTION, L'IMPRESSION EST DONC EN MEILLEUR EFFORT
+       23500-IMPRESSION.
+      *-----------------*
+           IF NUM2I = LOW-VALUE
+             STRING 'AUCUNE FICHE A IMPRIMER' DELIMITED BY SIZE
+                    INTO MESS2O
+             PERFORM 22000-TRAIT-ENVOI
+           END-IF
+           MOVE LIGNE-IMPRESSION-VIDE TO LIGNE-IMPRESSION
+           STRING 'FICHE STAGIAIRE N. ' NUM2I
+                  DELIMITED BY SIZE INTO LIGNE-IMPRESSION
+           PERFORM 23550-ECRITURE-LIGNE
+           MOVE LIGNE-IMPRESSION-VIDE TO LIGNE-IMPRESSION
+           PERFORM 23550-ECRITURE-LIGNE
+           STRING 'NOM             : ' NOM2I
+                  DELIMITED BY SIZE INTO LIGNE-IMPRESSION
+           PERFORM 23550-ECRITURE-LIGNE
+           STRING 'PRENOM          : ' PNM2I
+                  DELIMITED BY SIZE INTO LIGNE-IMPRESSION
+           PERFORM 23550-ECRITURE-LIGNE
+           STRING 'DATE NAISSANCE  : ' DDN2I
+                  DELIMITED BY SIZE INTO LIGNE-IMPRESSION
+           PERFORM 23550-ECRITURE-LIGNE
+           STRING 'ADRESSE         : ' ADS2I
+                  DELIMITED BY SIZE INTO LIGNE-IMPRESSION
+           PERFORM 23550-ECRITURE-LIGNE
+           STRING 'COMPLEMENT ADR. : ' ADR22I
+                  DELIMITED BY SIZE INTO LIGNE-IMPRESSION
+           PERFORM 23550-ECRITURE-LIGNE
+           STRING 'CODE POSTAL     : ' CP2I
+                  DELIMITED BY SIZE INTO LIGNE-IMPRESSION
+           PERFORM 23550-ECRITURE-LIGNE
+           STRING 'VILLE           : ' VL2I
+                  DELIMITED BY SIZE INTO LIGNE-IMPRESSION
+           PERFORM 23550-ECRITURE-LIGNE
+           STRING 'TELEPHONE DOM.  : ' TF2I
+                  DELIMITED BY SIZE INTO LIGNE-IMPRESSION
+           PERFORM 23550-ECRITURE-LIGNE
+           STRING 'TELEPHONE PORT. : ' TM2I
+                  DELIMITED BY SIZE INTO LIGNE-IMPRESSION
+           PERFORM 23550-ECRITURE-LIGNE
+           STRING 'TELEPHONE URGENCE: ' TU2I
+                  DELIMITED BY SIZE INTO LIGNE-IMPRESSION
+           PERFORM 23550-ECRITURE-LIGNE
+           STRING 'EMAIL           : ' EM2I
+                  DELIMITED BY SIZE INTO LIGNE-IMPRESSION
+           PERFORM 23550-ECRITURE-LIGNE
+           STRING 'CODE SESSION    : ' COD2I
+                  DELIMITED BY SIZE INTO LIGNE-IMPRESSION
+           PERFORM 23550-ECRITURE-LIGNE
+           STRING 'DATE DEBUT      : ' DEB2I
+                  DELIMITED BY SIZE INTO LIGNE-IMPRESSION
+           PERFORM 23550-ECRITURE-LIGNE
+           STRING 'DATE FIN PREVUE : ' FIN2I
+                  DELIMITED BY SIZE INTO LIGNE-IMPRESSION
+           PERFORM 23550-ECRITURE-LIGNE
+           MOVE LIGNE-IMPRESSION-VIDE TO LIGNE-IMPRESSION
+           PERFORM 23550-ECRITURE-LIGNE
+           STRING 'FICHE IMPRIMEE' DELIMITED BY SIZE INTO MESS2O
+           PERFORM 22000-TRAIT-ENVOI
+           .
+       23550-ECRITURE-LIGNE.
+      *--------------------*
+           EXEC CICS WRITEQ TD QUEUE  (TD-QUEUE-IMPR)
+                             FROM     (LIGNE-IMPRESSION)
+                             LENGTH   (LENGTH OF LIGNE-IMPRESSION)
+                             RESP     (C-R)
+           END-EXEC
+           .
        23900-TRAIT-FIN.
       *---------------*
            MOVE 'FIN DE LA TRANSACTION' TO MESSAGE-TXT

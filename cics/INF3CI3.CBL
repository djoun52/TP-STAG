@@ -4,6 +4,10 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-390.
        OBJECT-COMPUTER. IBM-390.
+       SPECIAL-NAMES.
+      *  CARACTERES ADMIS DANS NOM/PRENOM (LETTRES, ESPACE, TIRET) -
+      *  REJETTE CHIFFRES ET AUTRE PONCTUATION A LA SAISIE
+           CLASS NOM-VALIDE IS 'A' THRU 'Z' 'a' THRU 'z' SPACE '-'.
 
        DATA DIVISION.
        WORKING-STORAGE SECTION.
@@ -24,6 +28,7 @@
        01 MON-PROG                PIC X(8) VALUE 'INF3CI3 '.
        01 PROGMENU                PIC X(8) VALUE 'INF0CI3 '.
        01 SPERR                   PIC X(8) VALUE 'SPERR3  '.
+       01 AUDIT                   PIC X(8) VALUE 'AUDIT3  '.
        01 MON-FICHIER             PIC X(8) VALUE 'FSTAG03 '.
        01 MA-MAP                  PIC X(8) VALUE 'MAP3    '.
        01 MON-MAPSET              PIC X(8) VALUE 'MAPC3   '.
@@ -34,24 +39,33 @@
        01 DAT-9                   PIC 9(4).
        01 DAT                     PIC 9(8).
        01 AGE-OK                  PIC 9999.
+       01 WS-DATE-CHK             PIC 9(8).
+       01 WS-DATE-INVALIDE        PIC X.
        01 WS-NUMERO.
            05 WS-NUMERO9          PIC 9999.
-       01 TABLE-DEP-LIM.
-          05 VALUE 67 PIC 99.
-          05 VALUE 68 PIC 99.
-          05 VALUE 88 PIC 99.
-          05 VALUE 54 PIC 99.
-          05 VALUE 57 PIC 99.
-       01 REDEFINES TABLE-DEP-LIM.
-         05  OCCURS 5.
-           10 DP  PIC 99.
+      *   TABLE DES DEPARTEMENTS LIMITROPHES ADMIS
+       COPY DEPTAB.
        77  CPT              PIC 99.
        77  CHECK-DEP-LIM    PIC X.
+      *   TABLE DE CONTROLE VILLE / CODE POSTAL
+       COPY VILTAB.
+       77  CPT-VIL          PIC 99.
+       77  CHECK-VIL-CP     PIC X.
+      *   BORNES D'AGE ADMISES A L'INSCRIPTION
+       COPY AGELIM.
+       01 MMJJ-NAIS               PIC 9(4).
+       01 MMJJ-JOUR               PIC 9(4).
+       77 CPT-AROBASE             PIC 99.
+      *   RE-ESSAIS SUR ENREGISTREMENT VERROUILLE PAR UNE AUTRE TACHE
+       77 WS-RETRY-CPT            PIC 9(02) COMP VALUE ZERO.
+       77 WS-RETRY-MAX            PIC 9(02) COMP VALUE 3.
       *   DESCRIPTION DE LA MAP
        COPY MAPC3.
 
       *   DESCRIPTION DU FICHIER KSD                         *
        COPY FSTAG.
+      *   DESCRIPTION DE L'ENREGISTREMENT D'AUDIT
+       COPY AUDIT.
       *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
        01  MESSAGE-TXT            PIC X(79).
 
@@ -121,6 +135,8 @@
       *-----------------*
            STRING EIBTRMID '/' MON-MAPSET DELIMITED BY SIZE
                   INTO TERM3O
+           STRING 'OPERATEUR:' EIBOPID DELIMITED BY SIZE
+                  INTO OPID3O
            EXEC CICS ASKTIME ABSTIME(WS-TIME) END-EXEC
            EXEC CICS FORMATTIME ABSTIME(WS-TIME)
                                DDMMYYYY(DAT3O)
@@ -211,23 +227,33 @@
                   DELIMITED BY SIZE INTO MESS31O
               PERFORM  23400-MODIFICATION-DEBUT
            END-IF
-           IF NUM3I < 1000 OR NUM3I > 5000
+           IF NUM3I < 1000 OR NUM3I > 9999
               STRING 'LE NUMERO DU STAGAIRE DOIT ETRE ENTRE 1000' 
-                      ' ET 5000' DELIMITED BY SIZE INTO MESS31O
+                      ' ET 9999' DELIMITED BY SIZE INTO MESS31O
               PERFORM  23400-MODIFICATION-DEBUT
            END-IF 
       *  CHECK NOM STAGIAIRE
-           IF NOM3I = LOW-VALUE 
+           IF NOM3I = LOW-VALUE
               STRING 'NOM DU STAGIAIRE OBLIGATOIRE'
                   DELIMITED BY SIZE INTO MESS31O
               PERFORM  23400-MODIFICATION-DEBUT
            END-IF
+           IF NOM3I IS NOT NOM-VALIDE
+              STRING 'NOM DU STAGIAIRE INVALIDE (LETTRES SEULEMENT)'
+                  DELIMITED BY SIZE INTO MESS31O
+              PERFORM  23400-MODIFICATION-DEBUT
+           END-IF
       *  CHECK PRENOM STAGIAIRE
-           IF PNM3I = LOW-VALUE 
+           IF PNM3I = LOW-VALUE
               STRING 'PRENOM DU STAGIAIRE OBLIGATOIRE'
                   DELIMITED BY SIZE INTO MESS31O
               PERFORM  23400-MODIFICATION-DEBUT
            END-IF
+           IF PNM3I IS NOT NOM-VALIDE
+              STRING 'PRENOM DU STAGIAIRE INVALIDE (LETTRES SEULEMENT)'
+                  DELIMITED BY SIZE INTO MESS31O
+              PERFORM  23400-MODIFICATION-DEBUT
+           END-IF
 
       * CHECK SI VILLE OU ADRESSE INPUT SONT REMPLIS DE BLANC     
            IF ADS3I = SPACES THEN
@@ -252,42 +278,88 @@
       *  CHECK DEPARTEMANT LIMITROPHE   
            IF CP3I NOT = LOW-VALUE
              MOVE 'F' TO CHECK-DEP-LIM
-             PERFORM VARYING CPT FROM 1 BY 1 UNTIL CPT > 5 
-               IF DP(CPT) = CP3I(1:2)
+             PERFORM VARYING CPT FROM 1 BY 1 UNTIL CPT > DEPTAB-MAX
+               IF DP(CPT) NOT = 00 AND DP(CPT) = CP3I(1:2)
                  MOVE 'T' TO CHECK-DEP-LIM              
                END-IF
              END-PERFORM
              IF CHECK-DEP-LIM  = 'F'
                 STRING 'DEPARTEMENT NON LIMITROPHE'
                     DELIMITED BY SIZE INTO MESS31O
-                PERFORM  23400-MODIFICATION-DEBUT            
+                PERFORM  23400-MODIFICATION-DEBUT
+             END-IF
+           END-IF
+      *  CHECK COHERENCE VILLE / CODE POSTAL (VILLES CONNUES SEULEMENT)
+           IF CP3I NOT = LOW-VALUE AND VL3I NOT = LOW-VALUE
+             MOVE 'T' TO CHECK-VIL-CP
+             PERFORM VARYING CPT-VIL FROM 1 BY 1
+                                     UNTIL CPT-VIL > VILTAB-MAX
+               IF VC-VILLE(CPT-VIL) NOT = SPACE AND
+                  VC-VILLE(CPT-VIL) = VL3I AND
+                  VC-DEPT(CPT-VIL) NOT = CP3I(1:2)
+                 MOVE 'F' TO CHECK-VIL-CP
+               END-IF
+             END-PERFORM
+             IF CHECK-VIL-CP = 'F'
+                STRING 'CODE POSTAL INCOHERENT AVEC LA VILLE'
+                    DELIMITED BY SIZE INTO MESS31O
+                PERFORM  23400-MODIFICATION-DEBUT
              END-IF
            END-IF
 
-      *  CHECK TELEPHONE 
-           IF TF3I NOT = LOW-VALUE 
+      *  CHECK TELEPHONE
+           IF TF3I NOT = LOW-VALUE
              MOVE TF3I TO NUM-TEL
-             IF NUM-TEL(1:2) NOT = 01 AND NOT = 02 AND NOT = 03 AND 
-                   NOT = 04 AND NOT = 05 THEN
+             IF NUM-TEL(1:2) NOT = 01 AND NOT = 02 AND NOT = 03 AND
+                   NOT = 04 AND NOT = 05 AND NOT = 09 THEN
                 STRING 'LE NUMERO DU TELEPHONE FIXE DOIT COMMENCE PAR'
-                       ' 01 OU 02 OU 03 OU 04 OU 05' 
+                       ' 01 OU 02 OU 03 OU 04 OU 05 OU 09'
                       DELIMITED BY SIZE INTO MESS31O
-                MOVE '  ' TO TF3I(1:2)   
+                MOVE '  ' TO TF3I(1:2)
                 PERFORM  23400-MODIFICATION-DEBUT
              END-IF
-           END-IF 
-           IF TM3I NOT = LOW-VALUE 
+           END-IF
+           IF TM3I NOT = LOW-VALUE
              MOVE TM3I TO NUM-TEL
              IF NUM-TEL(1:2) NOT = 06 AND NOT = 07
                 STRING 'LE NUMERO DU TELEPHONE MOBILE DOIT COMMENCE PAR'
-                       ' 06 OU 07' 
+                       ' 06 OU 07'
                       DELIMITED BY SIZE INTO MESS31O
-                MOVE '  ' TO TM3I(1:2)   
+                MOVE '  ' TO TM3I(1:2)
                 PERFORM  23400-MODIFICATION-DEBUT
              END-IF
-           END-IF 
-      *  CHECK DATE DE NAISSANCE 
-           IF DDN3I = LOW-VALUE 
+           END-IF
+      *  CHECK TELEPHONE URGENCE (FIXE OU MOBILE)
+           IF TU3I NOT = LOW-VALUE
+             MOVE TU3I TO NUM-TEL
+             IF NUM-TEL(1:2) NOT = 01 AND NOT = 02 AND NOT = 03 AND
+                   NOT = 04 AND NOT = 05 AND NOT = 06 AND NOT = 07
+                   AND NOT = 09 THEN
+                STRING 'LE NUMERO DU TELEPHONE URGENCE DOIT COMMENCE'
+                       ' PAR 01 02 03 04 05 06 07 OU 09'
+                      DELIMITED BY SIZE INTO MESS31O
+                MOVE '  ' TO TU3I(1:2)
+                PERFORM  23400-MODIFICATION-DEBUT
+             END-IF
+           END-IF
+      *  CHECK EMAIL
+           IF EM3I NOT = LOW-VALUE AND NOT = SPACES
+             MOVE ZERO TO CPT-AROBASE
+             INSPECT EM3I TALLYING CPT-AROBASE FOR ALL '@'
+             IF CPT-AROBASE NOT = 1 OR EM3I(1:1) = '@'
+                STRING 'ADRESSE EMAIL INVALIDE'
+                      DELIMITED BY SIZE INTO MESS31O
+                PERFORM  23400-MODIFICATION-DEBUT
+             END-IF
+           END-IF
+      *  CHECK CODE SESSION/COHORTE
+           IF COD3I = LOW-VALUE
+              STRING 'CODE SESSION/COHORTE OBLIGATOIRE'
+                  DELIMITED BY SIZE INTO MESS31O
+              PERFORM  23400-MODIFICATION-DEBUT
+           END-IF
+      *  CHECK DATE DE NAISSANCE
+           IF DDN3I = LOW-VALUE
               STRING 'DATE DE NAISSANCE DU STAGIAIRE OBLIGATOIRE'
                   DELIMITED BY SIZE INTO MESS31O
               PERFORM  23400-MODIFICATION-DEBUT
@@ -327,12 +399,72 @@
            MOVE DDN-9(5:4) TO ADN-9
            MOVE DAT(1:4)   TO DAT-9
            SUBTRACT ADN-9 FROM DAT-9 GIVING AGE-OK
-           IF AGE-OK < 17 OR AGE-OK > 30              
+      *  AGE EXACT (JOUR/MOIS) - L'ANNIVERSAIRE N'EST PAS ENCORE PASSE
+      *  CETTE ANNEE SI LE MOIS/JOUR DU JOUR EST ANTERIEUR A CELUI DE
+      *  LA NAISSANCE, AUQUEL CAS ON RETRANCHE UN AN A LA DIFFERENCE
+      *  D'ANNEES BRUTE CI-DESSUS
+           MOVE DDN-9(3:2) TO MMJJ-NAIS(1:2)
+           MOVE DDN-9(1:2) TO MMJJ-NAIS(3:2)
+           MOVE DAT(5:2)   TO MMJJ-JOUR(1:2)
+           MOVE DAT(7:2)   TO MMJJ-JOUR(3:2)
+           IF MMJJ-JOUR < MMJJ-NAIS
+              SUBTRACT 1 FROM AGE-OK
+           END-IF
+           IF AGE-OK < AGE-MIN OR AGE-OK > AGE-MAX
               STRING 'ANNEE DE NAISSANCE INVALIDE ' DAT-9 ' '  AGE-OK
                   DELIMITED BY SIZE INTO MESS31O
               PERFORM  23400-MODIFICATION-DEBUT
            END-IF
-           . 
+      *  CHECK DATE DE DEBUT DE STAGE
+           IF DEB3I = LOW-VALUE
+              STRING 'DATE DE DEBUT DE STAGE OBLIGATOIRE'
+                  DELIMITED BY SIZE INTO MESS31O
+              PERFORM  23400-MODIFICATION-DEBUT
+           END-IF
+           MOVE DEB3I TO WS-DATE-CHK
+           PERFORM 23320-CHECK-JOUR-MOIS
+           IF WS-DATE-INVALIDE = 'O'
+              STRING 'DATE DE DEBUT DE STAGE INVALIDE'
+                  DELIMITED BY SIZE INTO MESS31O
+              PERFORM  23400-MODIFICATION-DEBUT
+           END-IF
+      *  CHECK DATE DE FIN PREVUE (FACULTATIVE)
+           IF FIN3I NOT = LOW-VALUE
+              MOVE FIN3I TO WS-DATE-CHK
+              PERFORM 23320-CHECK-JOUR-MOIS
+              IF WS-DATE-INVALIDE = 'O'
+                 STRING 'DATE DE FIN PREVUE INVALIDE'
+                     DELIMITED BY SIZE INTO MESS31O
+                 PERFORM  23400-MODIFICATION-DEBUT
+              END-IF
+           END-IF
+           .
+
+      *  VERIFIE LA VALIDITE JOUR/MOIS D'UNE DATE AU FORMAT JJMMAAAA
+      *  DEJA DEPOSEE DANS WS-DATE-CHK - POSITIONNE WS-DATE-INVALIDE
+      *  A 'O' SI LE JOUR OU LE MOIS EST HORS BORNES
+       23320-CHECK-JOUR-MOIS.
+      *---------------------*
+           MOVE 'N' TO WS-DATE-INVALIDE
+           IF WS-DATE-CHK(1:2) < 01
+              MOVE 'O' TO WS-DATE-INVALIDE
+           END-IF
+           IF (WS-DATE-CHK(3:2) = '01' OR = '03' OR = '05' OR = '07'
+           OR = '08' OR = '10' OR = '12') AND WS-DATE-CHK(1:2) > 31
+              MOVE 'O' TO WS-DATE-INVALIDE
+           END-IF
+           IF WS-DATE-CHK(3:2) = '02' AND WS-DATE-CHK(1:2) > 29
+              MOVE 'O' TO WS-DATE-INVALIDE
+           END-IF
+           IF (WS-DATE-CHK(3:2) = '04' OR = '06' OR = '09' OR = '11')
+              AND WS-DATE-CHK(1:2) > 30
+              MOVE 'O' TO WS-DATE-INVALIDE
+           END-IF
+           IF WS-DATE-CHK(3:2) > 12
+              MOVE 'O' TO WS-DATE-INVALIDE
+           END-IF
+           .
+
        23400-MODIFICATION-DEBUT.
       *------------------------*
            EXEC CICS READ FILE  (MON-FICHIER)
@@ -345,26 +477,48 @@
                MOVE E-NOM        TO NOM3I
                MOVE E-PRENOM     TO PNM3I
                MOVE E-DATE-NAISS TO DDN3I
+               IF E-CODE-SESSION NOT = SPACES
+                 MOVE E-CODE-SESSION TO COD3I
+               END-IF
                IF E-TELDOM NOT = SPACES
                  MOVE E-TELDOM     TO TF3I
                END-IF
                IF E-TELPOR NOT = SPACES
                  MOVE E-TELPOR     TO TM3I
                END-IF
+               IF E-TEL-URGENCE NOT = SPACES
+                 MOVE E-TEL-URGENCE TO TU3I
+               END-IF
                IF E-ADR1 NOT = SPACES
                  MOVE E-ADR1       TO ADS3I
-                 MOVE E-CODEP      TO CP3I  
+                 MOVE E-CODEP      TO CP3I
                  MOVE E-VILLE      TO VL3I
                END-IF
+               IF E-ADR2 NOT = SPACES
+                 MOVE E-ADR2       TO ADR23I
+               END-IF
+               IF E-EMAIL NOT = SPACES
+                 MOVE E-EMAIL      TO EM3I
+               END-IF
+               MOVE E-DATE-DEBUT TO DEB3I
+               IF E-DATE-FIN-PREVUE NOT = ZERO
+                 MOVE E-DATE-FIN-PREVUE TO FIN3I
+               END-IF
                MOVE DFHBMASF     TO NUM3A
                MOVE DFHBMFSE     TO NOM3A
-               MOVE DFHBMFSE     TO PNM3A 
+               MOVE DFHBMFSE     TO PNM3A
                MOVE DFHBMFSE     TO ADS3A
+               MOVE DFHBMFSE     TO ADR23A
                MOVE DFHBMFSE     TO CP3A
                MOVE DFHBMFSE     TO VL3A
+               MOVE DFHBMFSE     TO EM3A
                MOVE DFHBMFSE     TO TF3A
                MOVE DFHBMFSE     TO TM3A
-               MOVE DFHBMFSE     TO DDN3A  
+               MOVE DFHBMFSE     TO TU3A
+               MOVE DFHBMFSE     TO DDN3A
+               MOVE DFHBMFSE     TO COD3A
+               MOVE DFHBMFSE     TO DEB3A
+               MOVE DFHBMFSE     TO FIN3A
                MOVE 'VOUS POUVEZ MODIFIEZ LES DONNEES' TO OPER3O
                MOVE '1'        TO ETAPE
                PERFORM  22000-TRAIT-ENVOI
@@ -386,9 +540,14 @@
            MOVE DFHBMASF   TO ADS3A
            MOVE DFHBMASF   TO CP3A
            MOVE DFHBMASF   TO VL3A
+           MOVE DFHBMASF   TO EM3A
            MOVE DFHBMASF   TO TF3A
            MOVE DFHBMASF   TO TM3A
+           MOVE DFHBMASF   TO TU3A
            MOVE DFHBMASF   TO DDN3A
+           MOVE DFHBMASF   TO COD3A
+           MOVE DFHBMASF   TO DEB3A
+           MOVE DFHBMASF   TO FIN3A
            MOVE DFHBMASK   TO LCONF3A
            MOVE DFHBMFSE   TO CONF3A
            MOVE '2'        TO ETAPE
@@ -403,45 +562,59 @@
            END-IF
            IF CONF3I = 'Y'
              MOVE NUM3I TO E-NUMERO
-             EXEC CICS READ  FILE  (MON-FICHIER)
-                             RIDFLD(E-NUMERO)
-                             INTO  (E-STAGIAIRE)
-                             UPDATE
-                             RESP  (C-R)
-             END-EXEC
+             PERFORM 23455-LECTURE-AVEC-RETRY
              IF C-R = DFHRESP(NORMAL)
                MOVE NUM3I TO E-NUMERO
                MOVE NOM3I TO E-NOM
                MOVE PNM3I TO E-PRENOM
                MOVE DDN3I TO E-DATE-NAISS
+               MOVE COD3I TO E-CODE-SESSION
                IF TF3I NOT = LOW-VALUE 
                  MOVE TF3I TO  E-TELDOM
                ELSE 
                  MOVE SPACES TO E-TELDOM
                END-IF
-               IF TM3I NOT = LOW-VALUE 
+               IF TM3I NOT = LOW-VALUE
                  MOVE TM3I TO  E-TELPOR
-               ELSE 
+               ELSE
                  MOVE SPACES TO E-TELPOR
                END-IF
+               IF TU3I NOT = LOW-VALUE
+                 MOVE TU3I TO  E-TEL-URGENCE
+               ELSE
+                 MOVE SPACES TO E-TEL-URGENCE
+               END-IF
+               IF EM3I NOT = LOW-VALUE
+                 MOVE EM3I TO E-EMAIL
+               ELSE
+                 MOVE SPACES TO E-EMAIL
+               END-IF
                IF CP3I NOT = LOW-VALUE
                   MOVE ADS3I TO E-ADR1
                   MOVE CP3I  TO E-CODEP  
                   MOVE VL3I  TO E-VILLE 
-               ELSE 
+               ELSE
                   MOVE SPACES TO E-ADR1
-                                 E-CODEP  
-                                 E-VILLE  
+                                 E-CODEP
+                                 E-VILLE
+               END-IF
+               MOVE DEB3I TO E-DATE-DEBUT
+               IF FIN3I NOT = LOW-VALUE
+                 MOVE FIN3I TO E-DATE-FIN-PREVUE
+               ELSE
+                 MOVE ZERO TO E-DATE-FIN-PREVUE
                END-IF
                EXEC CICS REWRITE FILE  (MON-FICHIER)
                                  FROM  (E-STAGIAIRE)
                                  RESP  (C-R)
                END-EXEC
                IF C-R = DFHRESP(NORMAL)
+                 MOVE 'M' TO AU-ACTION
+                 PERFORM 80500-APPEL-AUDIT
                  STRING 'STAGIAIRE ' NUM3I ' MODIFIE' DELIMITED BY SIZE
                          INTO MESSPROG
                  MOVE PROGMENU TO PROG-SUIVANT
-                 PERFORM 23050-PROG-SUIVANT 
+                 PERFORM 23050-PROG-SUIVANT
                ELSE
                  PERFORM 80000-APPEL-SPERR
                  STRING 'ERREUR FICHIER REWRITE' C-R-ED
@@ -456,10 +629,32 @@
              MOVE 'MODIFICATION ABANDONEE' TO MESS31O
            END-IF
            MOVE ' ' TO ETAPE
-           MOVE 'N' TO CONF3O 
+           MOVE 'N' TO CONF3O
            PERFORM 22000-TRAIT-ENVOI
            .
-
+       23455-LECTURE-AVEC-RETRY.
+      *------------------------*
+      *  L'ENREGISTREMENT PEUT ETRE VERROUILLE PAR UNE AUTRE TACHE EN
+      *  TRAIN DE LE MODIFIER - CONDITION TRANSITOIRE, ON RE-ESSAIE
+      *  QUELQUES FOIS AVANT DE REMONTER L'ERREUR A L'OPERATEUR
+           MOVE ZERO TO WS-RETRY-CPT
+           EXEC CICS READ  FILE  (MON-FICHIER)
+                           RIDFLD(E-NUMERO)
+                           INTO  (E-STAGIAIRE)
+                           UPDATE
+                           RESP  (C-R)
+           END-EXEC
+           PERFORM UNTIL C-R NOT = DFHRESP(LOCKED)
+                       OR WS-RETRY-CPT >= WS-RETRY-MAX
+              ADD 1 TO WS-RETRY-CPT
+              EXEC CICS DELAY INTERVAL(000001) END-EXEC
+              EXEC CICS READ  FILE  (MON-FICHIER)
+                              RIDFLD(E-NUMERO)
+                              INTO  (E-STAGIAIRE)
+                              UPDATE
+                              RESP  (C-R)
+              END-EXEC
+           END-PERFORM.
 
        80000-APPEL-SPERR.
       *------------------*
@@ -481,6 +676,26 @@
              PERFORM 22000-TRAIT-ENVOI
            END-IF
            .
+       80500-APPEL-AUDIT.
+      *------------------*
+      *  TRACE DE L'OPERATION DANS LA PISTE D'AUDIT (QUI, QUAND, SUR
+      *  QUEL STAGIAIRE) - CF AUDIT3
+           MOVE E-NUMERO   TO AU-NUMERO
+           MOVE EIBOPID    TO AU-OPERATEUR
+           MOVE EIBTRMID   TO AU-TERMINAL
+           EXEC CICS ASKTIME ABSTIME(WS-TIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-TIME)
+                               DDMMYYYY(AU-DATE)
+                               DATESEP ('/')
+                               TIME    (AU-HEURE)
+                               TIMESEP(':')
+           END-EXEC
+           EXEC CICS LINK PROGRAM (AUDIT)
+                          COMMAREA(AUDIT-REC)
+                          LENGTH  (LENGTH OF AUDIT-REC)
+                          RESP    (C-R)
+           END-EXEC
+           .
        90000-ERR-TOUCHE.
       *----------------*
            MOVE 'TOUCHE DE FONCTION INVALIDE' TO MESS11I

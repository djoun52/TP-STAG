@@ -24,17 +24,26 @@
        01 MON-PROG                PIC X(8) VALUE 'INF4CI3 '.
        01 PROGMENU                PIC X(8) VALUE 'INF0CI3 '.
        01 SPERR                   PIC X(8) VALUE 'SPERR3  '.
+       01 AUDIT                   PIC X(8) VALUE 'AUDIT3  '.
        01 MON-FICHIER             PIC X(8) VALUE 'FSTAG03 '.
+       01 MON-FICHIER-ARC         PIC X(8) VALUE 'FSTAGARC'.
        01 MA-MAP                  PIC X(8) VALUE 'MAP4    '.
        01 MON-MAPSET              PIC X(8) VALUE 'MAPC3   '.
        01 MA-TRX                  PIC X(4) VALUE 'T4C3'.
        01 WS-NUMERO.
            05 WS-NUMERO9          PIC 9999.
+      *   RE-ESSAIS SUR ENREGISTREMENT VERROUILLE PAR UNE AUTRE TACHE
+       77 WS-RETRY-CPT            PIC 9(02) COMP VALUE ZERO.
+       77 WS-RETRY-MAX            PIC 9(02) COMP VALUE 3.
       *   DESCRIPTION DE LA MAP
        COPY MAPC3.
 
       *   DESCRIPTION DU FICHIER KSD                         *
        COPY FSTAG.
+      *   DESCRIPTION DE L'ENREGISTREMENT D'AUDIT
+       COPY AUDIT.
+      *   DESCRIPTION DE L'ENREGISTREMENT D'ARCHIVE
+       COPY FSTAGARC.
       *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
        01  MESSAGE-TXT            PIC X(79).
 
@@ -102,6 +111,8 @@
       *-----------------*
            STRING EIBTRMID '/' MON-MAPSET DELIMITED BY SIZE
                   INTO TERM4O
+           STRING 'OPERATEUR:' EIBOPID DELIMITED BY SIZE
+                  INTO OPID4O
            EXEC CICS ASKTIME ABSTIME(WS-TIME) END-EXEC
            EXEC CICS FORMATTIME ABSTIME(WS-TIME)
                                DDMMYYYY(DAT4O)
@@ -189,11 +200,19 @@
                MOVE E-NOM        TO NOM4I
                MOVE E-PRENOM     TO PNM4I
                MOVE E-DATE-NAISS TO DDN4I
+               MOVE E-CODE-SESSION TO COD4I
                MOVE E-TELDOM     TO TF4I
                MOVE E-TELPOR     TO TM4I
+               MOVE E-TEL-URGENCE TO TU4I
                MOVE E-ADR1       TO ADS4I
-               MOVE E-CODEP      TO CP4I  
-               MOVE E-VILLE      TO VL4I  
+               MOVE E-ADR2       TO ADR24I
+               MOVE E-CODEP      TO CP4I
+               MOVE E-VILLE      TO VL4I
+               MOVE E-EMAIL      TO EM4I
+               MOVE E-DATE-DEBUT TO DEB4I
+               IF E-DATE-FIN-PREVUE NOT = ZERO
+                 MOVE E-DATE-FIN-PREVUE TO FIN4I
+               END-IF
                MOVE DFHBMASK     TO LCONF4A
                MOVE DFHBMFSE     TO CONF4A
                MOVE '1'        TO ETAPE
@@ -215,20 +234,31 @@
                INTO MESS41O
              PERFORM  23400-SUPRESSION-DEBUT
            END-IF
+           IF CONF4I = 'Y' AND MOT4I = LOW-VALUE
+             STRING 'MOTIF DE SUPPRESSION OBLIGATOIRE' DELIMITED BY SIZE
+               INTO MESS41O
+             PERFORM  23400-SUPRESSION-DEBUT
+           END-IF
            IF CONF4I = 'Y'
              MOVE NUM4I TO E-NUMERO
-             EXEC CICS DELETE FILE  (MON-FICHIER)
-                              RIDFLD(E-NUMERO)
-                              RESP  (C-R)
-             END-EXEC
+             PERFORM 23460-ARCHIVE-STAGIAIRE
              IF C-R = DFHRESP(NORMAL)
-               STRING 'STAGIAIRE ' NUM4I ' SUPPRIME' DELIMITED BY SIZE
-                       INTO MESSPROG
-               MOVE PROGMENU TO PROG-SUIVANT
-               PERFORM 23050-PROG-SUIVANT 
+               PERFORM 23470-SUPPRESSION-AVEC-RETRY
+               IF C-R = DFHRESP(NORMAL)
+                 MOVE 'D' TO AU-ACTION
+                 PERFORM 80500-APPEL-AUDIT
+                 STRING 'STAGIAIRE ' NUM4I ' SUPPRIME' DELIMITED BY SIZE
+                         INTO MESSPROG
+                 MOVE PROGMENU TO PROG-SUIVANT
+                 PERFORM 23050-PROG-SUIVANT
+               ELSE
+                 PERFORM 80000-APPEL-SPERR
+                 STRING 'ERREUR FICHIER DELETE'  C-R-ED
+                         DELIMITED BY SIZE INTO MESS41O
+               END-IF
              ELSE
                PERFORM 80000-APPEL-SPERR
-               STRING 'ERREUR FICHIER DELETE'  C-R-ED
+               STRING 'ERREUR ARCHIVAGE '  C-R-ED
                        DELIMITED BY SIZE INTO MESS41O
              END-IF
            ELSE
@@ -237,6 +267,72 @@
            MOVE ' '    TO ETAPE
            PERFORM 22000-TRAIT-ENVOI
            .
+       23460-ARCHIVE-STAGIAIRE.
+      *------------------------*
+      *  RECOPIE DU STAGIAIRE DANS FSTAGARC AVANT LA SUPPRESSION DU
+      *  FICHIER MAITRE - LES DONNEES SONT DEJA SUR L'ECRAN (ASKIP,
+      *  FSET DEPUIS 23400-SUPRESSION-DEBUT), PAS BESOIN DE RELIRE
+      *  LE FICHIER. CLE D'ARCHIVE = NUMERO, COMME DANS FSTAG03. UNE
+      *  CLE DEJA PRESENTE (DUPREC) EST TOLEREE : ELLE SIGNIFIE QUE LA
+      *  SUPPRESSION FSTAG03 AVAIT ECHOUE APRES UN PRECEDENT PASSAGE
+      *  ICI ET QUE L'ARTICLE EST DEJA ARCHIVE - ON LAISSE ALORS LA
+      *  SUPPRESSION SE FAIRE PLUTOT QUE DE BLOQUER LE RETRY.
+           MOVE E-NUMERO     TO AR-NUMERO
+           MOVE NOM4I        TO AR-NOM
+           MOVE PNM4I        TO AR-PRENOM
+           MOVE ADS4I        TO AR-ADR1
+           MOVE ADR24I       TO AR-ADR2
+           MOVE CP4I         TO AR-CODEP
+           MOVE VL4I         TO AR-VILLE
+           MOVE TF4I         TO AR-TELDOM
+           MOVE TM4I         TO AR-TELPOR
+           MOVE TU4I         TO AR-TEL-URGENCE
+           MOVE DDN4I        TO AR-DATE-NAISS
+           MOVE COD4I        TO AR-CODE-SESSION
+           MOVE EM4I         TO AR-EMAIL
+           MOVE DEB4I        TO AR-DATE-DEBUT
+           IF FIN4I NOT = LOW-VALUE AND NOT = SPACES
+             MOVE FIN4I      TO AR-DATE-FIN-PREVUE
+           ELSE
+             MOVE ZERO       TO AR-DATE-FIN-PREVUE
+           END-IF
+           MOVE EIBOPID      TO AR-OPERATEUR
+           MOVE MOT4I        TO AR-MOTIF
+           EXEC CICS ASKTIME ABSTIME(WS-TIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-TIME)
+                               DDMMYYYY(AR-DATE-SUPPR)
+                               DATESEP ('/')
+                               TIME    (AR-HEURE-SUPPR)
+                               TIMESEP(':')
+           END-EXEC
+           EXEC CICS WRITE FILE  (MON-FICHIER-ARC)
+                           FROM  (E-ARCHIVE)
+                           RIDFLD(AR-NUMERO)
+                           RESP  (C-R)
+           END-EXEC
+           IF C-R = DFHRESP(DUPREC)
+             MOVE DFHRESP(NORMAL) TO C-R
+           END-IF
+           .
+       23470-SUPPRESSION-AVEC-RETRY.
+      *----------------------------*
+      *  L'ENREGISTREMENT PEUT ETRE VERROUILLE PAR UNE AUTRE TACHE EN
+      *  TRAIN DE LE LIRE POUR MODIFICATION - CONDITION TRANSITOIRE,
+      *  ON RE-ESSAIE QUELQUES FOIS AVANT DE REMONTER L'ERREUR
+           MOVE ZERO TO WS-RETRY-CPT
+           EXEC CICS DELETE FILE  (MON-FICHIER)
+                            RIDFLD(E-NUMERO)
+                            RESP  (C-R)
+           END-EXEC
+           PERFORM UNTIL C-R NOT = DFHRESP(LOCKED)
+                       OR WS-RETRY-CPT >= WS-RETRY-MAX
+              ADD 1 TO WS-RETRY-CPT
+              EXEC CICS DELAY INTERVAL(000001) END-EXEC
+              EXEC CICS DELETE FILE  (MON-FICHIER)
+                               RIDFLD(E-NUMERO)
+                               RESP  (C-R)
+              END-EXEC
+           END-PERFORM.
        23900-TRAIT-FIN.
       *---------------*
            MOVE 'FIN DE LA TRANSACTION' TO MESSAGE-TXT
@@ -263,6 +359,26 @@
              PERFORM 22000-TRAIT-ENVOI
            END-IF
            .
+       80500-APPEL-AUDIT.
+      *------------------*
+      *  TRACE DE L'OPERATION DANS LA PISTE D'AUDIT (QUI, QUAND, SUR
+      *  QUEL STAGIAIRE) - CF AUDIT3
+           MOVE E-NUMERO   TO AU-NUMERO
+           MOVE EIBOPID    TO AU-OPERATEUR
+           MOVE EIBTRMID   TO AU-TERMINAL
+           EXEC CICS ASKTIME ABSTIME(WS-TIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-TIME)
+                               DDMMYYYY(AU-DATE)
+                               DATESEP ('/')
+                               TIME    (AU-HEURE)
+                               TIMESEP(':')
+           END-EXEC
+           EXEC CICS LINK PROGRAM (AUDIT)
+                          COMMAREA(AUDIT-REC)
+                          LENGTH  (LENGTH OF AUDIT-REC)
+                          RESP    (C-R)
+           END-EXEC
+           .
        90000-ERR-TOUCHE.
       *----------------*
            MOVE 'TOUCHE DE FONCTION INVALIDE' TO MESS2I

@@ -18,9 +18,16 @@
              10 TS-NOM2           PIC X(4).
            05 ITEMCOUR            PIC S9(4) COMP. 
            05 ITEMMAXI            PIC S9(4) COMP.
-           05 CA-NUMERO           PIC X(4). 
-           05 CA-OPT              PIC X. 
-           05 FILLER              PIC X(07).
+           05 CA-NUMERO           PIC X(4).
+           05 CA-OPT              PIC X.
+      *   CRITERES DE FILTRE DE LA LISTE - PERSISTANTS D'UN ECRAN A
+      *   L'AUTRE (PAGINATION PF7/PF8) VIA LA COMMAREA
+           05 FILT-VL              PIC X(20).
+           05 FILT-CP              PIC X(05).
+           05 FILT-AGEMIN          PIC 99.
+           05 FILT-AGEMAX          PIC 99.
+      *   AFFICHAGE OPTIONNEL DE LA COLONNE VILLE DANS LA GRILLE
+           05 FILT-COLVL           PIC X.
        01 MAXI-ED                 PIC Z9.
        01 COUR-ED                 PIC Z9.
        01 POS                     PIC S9(8) COMP.
@@ -30,13 +37,31 @@
        01 TEXT-ERREUR             PIC X(15).
        01 MON-PROG                PIC X(8) VALUE 'INF5CI3 '.
        01 PROGMENU                PIC X(8) VALUE 'INF0CI3 '.
+       01 PROGCREA                PIC X(8) VALUE 'INF1CI3 '.
        01 SPERR                   PIC X(8) VALUE 'SPERR3  '.
+      *   TABLE DES HABILITATIONS OPERATEUR (EQUIVALENT RACF MAISON) -
+      *   PF10 COURT-CIRCUITE LE MENU, IL DOIT DONC REFAIRE LE MEME
+      *   CONTROLE QUE 23100-TRAIT-ENTER DANS INF0CI3
+       COPY OPRTAB.
+       77 OP-IND                  PIC 99.
+       77 OP-NIVEAU-TROUVE        PIC 9 VALUE ZERO.
+       77 NIVEAU-CREATION         PIC 9 VALUE 2.
        01 MON-FICHIER             PIC X(8) VALUE 'FSTAG03 '.
        01 MA-MAP                  PIC X(8) VALUE 'MAP5    '.
        01 MON-MAPSET              PIC X(8) VALUE 'MAPC3   '.
        01 MA-TRX                  PIC X(4) VALUE 'T5C3'.
-       01 WS-NUMERO.             
+       01 WS-NUMERO.
            05 WS-NUMERO9          PIC 9999.
+      *   ZONES DE CALCUL DE L'AGE EXACT (JOUR/MOIS/ANNEE) POUR LE
+      *   FILTRE AGE MINI/MAXI DE LA LISTE
+       01 WS-DAT                  PIC 9(8).
+       01 WS-ANNEE-COUR           PIC 9(4).
+       01 WS-ANNEE-NAIS           PIC 9(4).
+       01 WS-AGE                  PIC 99.
+       01 MMJJ-NAIS               PIC 9(4).
+       01 MMJJ-JOUR               PIC 9(4).
+       77 FILT-OK                 PIC X.
+       77 WS-PAGE-CIBLE           PIC S9(4) COMP.
       *   DESCRIPTION DE LA MAP           
        COPY MAPC3.
 
@@ -57,8 +82,12 @@
          05 VALUE SPACE          PIC X(1).
          05 LI-DATE-NAISS         PIC X(8).
          05 VALUE SPACE          PIC X(1).
-         05 VALUE '|'            PIC X.  
-       77  IND-LIG               PIC S9(4) COMP.    
+         05 VALUE '|'            PIC X.
+         05 VALUE SPACE          PIC X(1).
+         05 LI-VILLE             PIC X(13).
+         05 VALUE SPACE          PIC X(1).
+         05 VALUE '|'            PIC X.
+       77  IND-LIG               PIC S9(4) COMP.
        01 LIGNE-VIDE.
          05 VALUE SPACE          PIC X(1).
          05 VALUE SPACE          PIC X(4).
@@ -73,7 +102,11 @@
          05 VALUE SPACE          PIC X(1).
          05 VALUE SPACE          PIC X(8).
          05 VALUE SPACE          PIC X(1).
-         05 VALUE '|'            PIC X.  
+         05 VALUE '|'            PIC X.
+         05 VALUE SPACE          PIC X(1).
+         05 VALUE SPACE          PIC X(13).
+         05 VALUE SPACE          PIC X(1).
+         05 VALUE '|'            PIC X.
 
       *   ZONE DE MESSAGE TAMPON POUR LE SEND FROM           *
        01  MESSAGE-TXT            PIC X(79).
@@ -147,9 +180,23 @@
       *-----------------*
            STRING EIBTRMID '/' MON-MAPSET DELIMITED BY SIZE
                   INTO TERM5O
-           MOVE ITEMCOUR TO COUR-ED     
-           MOVE ITEMMAXI TO MAXI-ED 
+           STRING 'OPERATEUR:' EIBOPID DELIMITED BY SIZE
+                  INTO OPID5O
+           MOVE ITEMCOUR TO COUR-ED
+           MOVE ITEMMAXI TO MAXI-ED
            STRING COUR-ED '/' MAXI-ED DELIMITED BY SIZE INTO PAG5O
+      *  RE-AFFICHAGE DES CRITERES DE FILTRE COURANTS (LA MAP EST
+      *  RECONSTRUITE A CHAQUE ENVOI, ELLE NE GARDE PAS SON CONTENU
+      *  PRECEDENT)
+           MOVE FILT-VL TO FVL5O
+           MOVE FILT-CP TO FCP5O
+           IF FILT-AGEMIN NOT = 00
+              MOVE FILT-AGEMIN TO FAM5O
+           END-IF
+           IF FILT-AGEMAX NOT = 00
+              MOVE FILT-AGEMAX TO FAX5O
+           END-IF
+           MOVE FILT-COLVL TO COLVL5O
            EXEC CICS ASKTIME ABSTIME(WS-TIME) END-EXEC
            EXEC CICS FORMATTIME ABSTIME(WS-TIME)
                                DDMMYYYY(DAT5O)
@@ -185,7 +232,9 @@
               WHEN DFHPF12
                    MOVE ' ' TO ETAPE
                    PERFORM 40000-DELETE-TS
-                   PERFORM 23200-TRAIT-FIN  
+                   PERFORM 23200-TRAIT-FIN
+              WHEN DFHPF10
+                   PERFORM 23800-TRAIT-NOUVEAU
               WHEN OTHER
                    PERFORM  90000-ERR-TOUCHE
            END-EVALUATE
@@ -203,6 +252,34 @@
                   DELIMITED BY SIZE INTO MESS5O
            PERFORM 22000-TRAIT-ENVOI
            .
+      *  PF10 = NOUVEAU - ACCES DIRECT A LA CREATION SANS REPASSER
+      *  PAR LE MENU - COMME CE COURT-CIRCUIT EVITE LE CONTROLE
+      *  D'HABILITATION FAIT PAR INF0CI3, ON REFAIT ICI LE MEME
+      *  CONTROLE (TABLE OPRTAB) AVANT D'AUTORISER LE XCTL
+       23800-TRAIT-NOUVEAU.
+      *---------------------*
+           PERFORM 23850-CHECK-HABILITATION
+           IF OP-NIVEAU-TROUVE < NIVEAU-CREATION
+               STRING 'ACCES NON AUTORISE POUR CET OPERATEUR'
+                      DELIMITED BY SIZE INTO MESS5O
+               PERFORM 22000-TRAIT-ENVOI
+           END-IF
+           PERFORM 40000-DELETE-TS
+           MOVE PROGCREA TO PROG-SUIVANT
+           PERFORM 23050-PROG-SUIVANT
+           .
+      *  RECHERCHE DU NIVEAU D'HABILITATION DE L'OPERATEUR CONNECTE
+      *  (EIBOPID) DANS LA TABLE OPRTAB - OPERATEUR INCONNU = NIVEAU 0
+       23850-CHECK-HABILITATION.
+      *---------------------*
+           MOVE ZERO TO OP-NIVEAU-TROUVE
+           PERFORM VARYING OP-IND FROM 1 BY 1 UNTIL OP-IND > OPRTAB-MAX
+              IF OP-OPERATEUR(OP-IND) = EIBOPID AND
+                 OP-OPERATEUR(OP-IND) NOT = SPACE
+                 MOVE OP-NIVEAU(OP-IND) TO OP-NIVEAU-TROUVE
+              END-IF
+           END-PERFORM
+           .
        23100-TRAIT-ENTER.
       *------------------*
            EXEC CICS RECEIVE MAP   (MA-MAP)
@@ -218,16 +295,53 @@
               WHEN OTHER
                 PERFORM 91000-ERREUR-CICS
            END-EVALUATE
+           PERFORM 23150-CAPTURE-FILTRES
            EVALUATE EIBAID
              WHEN DFHPF7
                PERFORM 23600-PAGE-PRECEDENTE
              WHEN DFHPF8
                PERFORM 23700-PAGE-SUIVANTE
+             WHEN DFHENTER
+               IF SPG5I NOT = LOW-VALUE AND SPG5I NOT = SPACE
+                 PERFORM 23750-SAUT-PAGE
+               END-IF
            END-EVALUATE
            PERFORM 40000-DELETE-TS
            PERFORM 23400-LECTURE
            PERFORM 22000-TRAIT-ENVOI
            .
+       23150-CAPTURE-FILTRES.
+      *----------------------*
+      *  MEMORISATION DES CRITERES DE FILTRE SAISIS (VILLE, CODE
+      *  POSTAL, AGE MINI/MAXI) - RECONDUITS DANS LA COMMAREA POUR
+      *  RESTER ACTIFS PENDANT TOUTE LA PAGINATION
+           IF FVL5I = LOW-VALUE
+              MOVE SPACE TO FILT-VL
+           ELSE
+              MOVE FVL5I TO FILT-VL
+           END-IF
+           IF FCP5I = LOW-VALUE
+              MOVE SPACE TO FILT-CP
+           ELSE
+              MOVE FCP5I TO FILT-CP
+           END-IF
+           IF FAM5I NOT NUMERIC
+              MOVE 00 TO FILT-AGEMIN
+           ELSE
+              MOVE FAM5I TO FILT-AGEMIN
+           END-IF
+           IF FAX5I NOT NUMERIC
+              MOVE 00 TO FILT-AGEMAX
+           ELSE
+              MOVE FAX5I TO FILT-AGEMAX
+           END-IF
+      *  COLONNE VILLE DE LA GRILLE - OPTIONNELLE, INACTIVE PAR DEFAUT
+           IF COLVL5I = 'Y'
+              MOVE 'Y' TO FILT-COLVL
+           ELSE
+              MOVE 'N' TO FILT-COLVL
+           END-IF
+           .
        23200-TRAIT-FIN.
       *---------------*
            MOVE 'FIN DE LA TRANSACTION' TO MESSAGE-TXT
@@ -251,19 +365,42 @@
              PERFORM 22000-TRAIT-ENVOI
            END-IF
            MOVE NUM5I TO E-NUMERO
+      *  DATE DU JOUR (UNE FOIS POUR TOUTE LA PAGE) POUR LE FILTRE AGE
+           EXEC CICS ASKTIME ABSTIME(WS-TIME) END-EXEC
+           EXEC CICS FORMATTIME ABSTIME(WS-TIME)
+                               YYYYMMDD(WS-DAT)
+           END-EXEC
+           MOVE WS-DAT(1:4) TO WS-ANNEE-COUR
+           MOVE WS-DAT(5:2) TO MMJJ-JOUR(1:2)
+           MOVE WS-DAT(7:2) TO MMJJ-JOUR(3:2)
            EXEC CICS READNEXT FILE   (MON-FICHIER)
                               RIDFLD (E-NUMERO)
                               INTO   (E-STAGIAIRE)
                               RESP   (C-R)
            END-EXEC
-           PERFORM VARYING IND-LIG FROM 1 BY 1 UNTIL IND-LIG > 10
+           MOVE 1 TO IND-LIG
+           PERFORM UNTIL IND-LIG > 10
              EVALUATE C-R
                WHEN DFHRESP(NORMAL)
-                 MOVE E-NUMERO       TO LI-NUMERO
-                 MOVE E-NOM          TO LI-NOM
-                 MOVE E-PRENOM       TO LI-PRENOM 
-                 MOVE E-DATE-NAISS   TO LI-DATE-NAISS 
-                 MOVE LIGNE          TO LIG5O(IND-LIG)
+                 PERFORM 23420-TESTE-FILTRE
+                 IF FILT-OK = 'Y'
+                   MOVE E-NUMERO       TO LI-NUMERO
+                   MOVE E-NOM          TO LI-NOM
+                   MOVE E-PRENOM       TO LI-PRENOM
+                   MOVE E-DATE-NAISS   TO LI-DATE-NAISS
+                   IF FILT-COLVL = 'Y'
+                      MOVE E-VILLE(1:13) TO LI-VILLE
+                   ELSE
+                      MOVE SPACE TO LI-VILLE
+                   END-IF
+                   MOVE LIGNE          TO LIG5O(IND-LIG)
+                   ADD 1 TO IND-LIG
+                 END-IF
+                 EXEC CICS READNEXT FILE   (MON-FICHIER)
+                                    RIDFLD (E-NUMERO)
+                                    INTO   (E-STAGIAIRE)
+                                    RESP   (C-R)
+                 END-EXEC
                WHEN DFHRESP(ENDFILE)
                  MOVE 'Y' TO FIN-FIC
                  PERFORM VARYING IND-LIG FROM IND-LIG
@@ -272,14 +409,15 @@
                  END-PERFORM
                WHEN OTHER
                  PERFORM 80000-APPEL-SPERR
-                 STRING 'ERREUR FICHIER ' TEXT-ERREUR 
+                 STRING 'ERREUR FICHIER ' TEXT-ERREUR
                         DELIMITED BY SIZE INTO MESS5O
+                 ADD 1 TO IND-LIG
+                 EXEC CICS READNEXT FILE   (MON-FICHIER)
+                                    RIDFLD (E-NUMERO)
+                                    INTO   (E-STAGIAIRE)
+                                    RESP   (C-R)
+                 END-EXEC
              END-EVALUATE
-             EXEC CICS READNEXT FILE   (MON-FICHIER)
-                                RIDFLD (E-NUMERO)
-                                INTO   (E-STAGIAIRE)
-                                RESP   (C-R)
-             END-EXEC
            END-PERFORM
            IF LIG5O(1) NOT = LIGNE-VIDE
              EXEC CICS WRITEQ TS QUEUE(TS-NOM)
@@ -298,6 +436,34 @@
              PERFORM 41000-READQ-TS
            END-IF
            .
+       23420-TESTE-FILTRE.
+      *------------------*
+      *  UN ENREGISTREMENT SATISFAIT LE FILTRE SI CHACUN DES CRITERES
+      *  RENSEIGNES (VILLE, CODE POSTAL, AGE MINI/MAXI) EST VERIFIE -
+      *  UN CRITERE LAISSE VIDE N'EST PAS APPLIQUE
+           MOVE 'Y' TO FILT-OK
+           IF FILT-VL NOT = SPACE AND E-VILLE(1:20) NOT = FILT-VL
+              MOVE 'N' TO FILT-OK
+           END-IF
+           IF FILT-CP NOT = SPACE AND E-CODEP NOT = FILT-CP
+              MOVE 'N' TO FILT-OK
+           END-IF
+           IF FILT-AGEMIN NOT = 00 OR FILT-AGEMAX NOT = 00
+              MOVE E-DATE-NAISS(5:4) TO WS-ANNEE-NAIS
+              SUBTRACT WS-ANNEE-NAIS FROM WS-ANNEE-COUR GIVING WS-AGE
+              MOVE E-DATE-NAISS(3:2) TO MMJJ-NAIS(1:2)
+              MOVE E-DATE-NAISS(1:2) TO MMJJ-NAIS(3:2)
+              IF MMJJ-JOUR < MMJJ-NAIS
+                 SUBTRACT 1 FROM WS-AGE
+              END-IF
+              IF FILT-AGEMIN NOT = 00 AND WS-AGE < FILT-AGEMIN
+                 MOVE 'N' TO FILT-OK
+              END-IF
+              IF FILT-AGEMAX NOT = 00 AND WS-AGE > FILT-AGEMAX
+                 MOVE 'N' TO FILT-OK
+              END-IF
+           END-IF
+           .
        23600-PAGE-PRECEDENTE.
       *----------------------*
            IF ITEMCOUR < 2 
@@ -324,9 +490,57 @@
                PERFORM 23400-LECTURE
              END-IF
            END-IF
-           PERFORM 22000-TRAIT-ENVOI 
+           PERFORM 22000-TRAIT-ENVOI
+           .
+
+       23750-SAUT-PAGE.
+      *----------------*
+      *  SAUT DIRECT A UNE PAGE DE LA LISTE - SI LA PAGE DEMANDEE A
+      *  DEJA ETE CALCULEE (FILE TS), SIMPLE RELECTURE, SINON LA
+      *  PAGINATION EST ETENDUE PAGE PAR PAGE (COMME PF8) A PARTIR DE
+      *  LA VRAIE DERNIERE PAGE CONNUE (ITEMMAXI) JUSQU'A LA PAGE
+      *  DEMANDEE OU LA FIN DE FICHIER - LIG5I (ECRAN RECU) N'EST PAS
+      *  FIABLE COMME POINT DE REPRISE : IL PEUT ETRE VIERGE (AUCUNE
+      *  PAGE ENCORE LUE) OU PERIME (RETOUR ARRIERE PF7 PUIS SAUT EN
+      *  AVANT) - ON RESYNCHRONISE DONC SUR LA VRAIE DERNIERE PAGE
+      *  (FILE TS) AVANT D'ETENDRE, ET LA PROGRESSION DANS LA BOUCLE
+      *  SE FAIT SUR LIG5O, MIS A JOUR PAR CHAQUE 23400-LECTURE
+           IF SPG5I NOT NUMERIC OR SPG5I = ZERO
+             MOVE 'NUMERO DE PAGE INVALIDE' TO MESS5O
+             PERFORM 22000-TRAIT-ENVOI
+           END-IF
+           MOVE SPG5I TO WS-PAGE-CIBLE
+           IF WS-PAGE-CIBLE <= ITEMMAXI
+             MOVE WS-PAGE-CIBLE TO ITEMCOUR
+             PERFORM 41000-READQ-TS
+           ELSE
+             IF ITEMMAXI NOT = ZERO
+               IF ITEMCOUR NOT = ITEMMAXI
+                 MOVE ITEMMAXI TO ITEMCOUR
+                 PERFORM 41000-READQ-TS
+               END-IF
+               MOVE LIG5O(8) TO LIGNE
+               MOVE LI-NUMERO TO WS-NUMERO
+               ADD 1 TO WS-NUMERO9
+               MOVE WS-NUMERO TO NUM5I
+             END-IF
+             PERFORM UNTIL ITEMMAXI >= WS-PAGE-CIBLE OR FIN-FIC = 'Y'
+               PERFORM 23400-LECTURE
+               IF ITEMMAXI < WS-PAGE-CIBLE AND FIN-FIC NOT = 'Y'
+                 MOVE LIG5O(8) TO LIGNE
+                 MOVE LI-NUMERO TO WS-NUMERO
+                 ADD 1 TO WS-NUMERO9
+                 MOVE WS-NUMERO TO NUM5I
+               END-IF
+             END-PERFORM
+             IF FIN-FIC = 'Y' AND ITEMMAXI < WS-PAGE-CIBLE
+               MOVE 'FIN DE LISTE ATTEINTE' TO MESS5O
+               MOVE ITEMMAXI TO ITEMCOUR
+               PERFORM 41000-READQ-TS
+             END-IF
+           END-IF
+           PERFORM 22000-TRAIT-ENVOI
            .
-       
 
        40000-DELETE-TS.
       *----------------*
@@ -377,6 +591,10 @@
 
        91000-ERREUR-CICS.
       *-----------------*
+      *  LA TRANSACTION S'ARRETE ICI SANS PASSER PAR PF3/PF12 - IL FAUT
+      *  LIBERER LA FILE TS DE PAGINATION SOI-MEME, SINON ELLE RESTE
+      *  ORPHELINE JUSQU'A LA PROCHAINE ENTREE DE CE TERMINAL DANS T5C3
+           PERFORM 40000-DELETE-TS
            MOVE 'ERREUR CICS !!!  FIN DE LA TRANSACTION' TO MESSAGE-TXT
            PERFORM   99000-FIN-CICS.
 

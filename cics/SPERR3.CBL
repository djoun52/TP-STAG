@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SPERR3.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-390.
+       OBJECT-COMPUTER. IBM-390.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 C-R                     PIC S9(8) COMP.
+       01 TEXT-ERREUR             PIC X(15).
+      *   CATALOGUE DES CODES RESP CICS (ERREURS FICHIER/SYSTEME ET
+      *   CONDITIONS METIER RENCONTREES PAR LA NAVIGATION/PAGINATION) -
+      *   LES DERNIERES ENTREES SONT DE RESERVE (CODE 000000, JAMAIS
+      *   RENVOYE PAR CICS) POUR AJOUTER UN CODE SANS AGRANDIR LA TABLE
+       01 RESP-CATALOG.
+          05 FILLER PIC X(6) VALUE '000012'.
+          05 FILLER PIC X(15) VALUE 'FICHIER INCONNU'.
+          05 FILLER PIC X(6) VALUE '000013'.
+          05 FILLER PIC X(15) VALUE 'ENREG. INTROUV.'.
+          05 FILLER PIC X(6) VALUE '000014'.
+          05 FILLER PIC X(15) VALUE 'ENREG. EXISTANT'.
+          05 FILLER PIC X(6) VALUE '000015'.
+          05 FILLER PIC X(15) VALUE 'CLE EN DOUBLE  '.
+          05 FILLER PIC X(6) VALUE '000016'.
+          05 FILLER PIC X(15) VALUE 'DEMANDE INVALID'.
+          05 FILLER PIC X(6) VALUE '000017'.
+          05 FILLER PIC X(15) VALUE 'ERREUR E/S FIC.'.
+          05 FILLER PIC X(6) VALUE '000018'.
+          05 FILLER PIC X(15) VALUE 'FICHIER SATURE '.
+          05 FILLER PIC X(6) VALUE '000019'.
+          05 FILLER PIC X(15) VALUE 'FICHIER FERME  '.
+          05 FILLER PIC X(6) VALUE '000020'.
+          05 FILLER PIC X(15) VALUE 'FIN DE FICHIER '.
+          05 FILLER PIC X(6) VALUE '000022'.
+          05 FILLER PIC X(15) VALUE 'LONGUEUR ERRON.'.
+          05 FILLER PIC X(6) VALUE '000027'.
+          05 FILLER PIC X(15) VALUE 'PROG. ABSENT   '.
+          05 FILLER PIC X(6) VALUE '000026'.
+          05 FILLER PIC X(15) VALUE 'ARTICLE INTROUV'.
+          05 FILLER PIC X(6) VALUE '000044'.
+          05 FILLER PIC X(15) VALUE 'FILE TS INCONNU'.
+          05 FILLER PIC X(6) VALUE '000070'.
+          05 FILLER PIC X(15) VALUE 'ACCES INTERDIT '.
+          05 FILLER PIC X(6) VALUE '000172'.
+          05 FILLER PIC X(15) VALUE 'ENREG. VERROU. '.
+          05 FILLER PIC X(6) VALUE '000000'.
+          05 FILLER PIC X(15) VALUE SPACE.
+          05 FILLER PIC X(6) VALUE '000000'.
+          05 FILLER PIC X(15) VALUE SPACE.
+          05 FILLER PIC X(6) VALUE '000000'.
+          05 FILLER PIC X(15) VALUE SPACE.
+       01 RESP-CATALOG-TBL REDEFINES RESP-CATALOG.
+          05 RESP-ENTRY OCCURS 18 TIMES.
+             10 RESP-CODE-ED       PIC 9(6).
+             10 RESP-TEXT          PIC X(15).
+       77 RESP-CATALOG-MAX        PIC 99 VALUE 18.
+       77 RESP-IND                PIC 99.
+       77 RESP-FOUND              PIC X VALUE 'N'.
+       77 WS-RECEIVE-RESP         PIC S9(8) COMP.
+
+       PROCEDURE DIVISION.
+       00000-INIT-PROGRAMME.
+      *---------------------*
+           EXEC CICS RECEIVE INTO(C-R) RESP(WS-RECEIVE-RESP) END-EXEC
+           PERFORM 10000-LOOKUP-RESP
+           EXEC CICS SEND FROM   (TEXT-ERREUR)
+                          LENGTH (LENGTH OF TEXT-ERREUR)
+           END-EXEC
+           EXEC CICS RETURN END-EXEC
+           .
+
+       10000-LOOKUP-RESP.
+      *------------------*
+           MOVE 'N' TO RESP-FOUND
+           PERFORM VARYING RESP-IND FROM 1 BY 1
+                   UNTIL RESP-IND > RESP-CATALOG-MAX
+              IF RESP-CODE-ED(RESP-IND) = C-R
+                 MOVE RESP-TEXT(RESP-IND) TO TEXT-ERREUR
+                 MOVE 'Y' TO RESP-FOUND
+              END-IF
+           END-PERFORM
+           IF RESP-FOUND = 'N'
+              MOVE 'ERREUR SYSTEME' TO TEXT-ERREUR
+           END-IF
+           .

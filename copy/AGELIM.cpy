@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  AGELIM  -  BORNES D'AGE ADMISES A L'INSCRIPTION D'UN         *
+      *              STAGIAIRE (COPYBOOK PARTAGE INF1CI3 / INF3CI3 /  *
+      *              INF5CI3 - CHANGER LA BORNE NE TOUCHE QUE CETTE   *
+      *              TABLE, PAS LA LOGIQUE DE CONTROLE)               *
+      *****************************************************************
+       01 AGE-LIM.
+          05 AGE-MIN            PIC 99 VALUE 17.
+          05 AGE-MAX            PIC 99 VALUE 30.

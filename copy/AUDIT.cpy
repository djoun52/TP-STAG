@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  AUDIT  -  ENREGISTREMENT DE LA PISTE D'AUDIT (CREATION,      *
+      *             MODIFICATION, SUPPRESSION D'UN STAGIAIRE) -       *
+      *             ECRIT PAR AUDIT3 SUR LA FILE D'ATTENTE TD AUDT    *
+      *****************************************************************
+       01  AUDIT-REC.
+           05  AU-NUMERO           PIC 9(4).
+           05  AU-ACTION           PIC X(1).
+               88  AU-CREATION                 VALUE 'C'.
+               88  AU-MODIFICATION             VALUE 'M'.
+               88  AU-SUPPRESSION              VALUE 'D'.
+           05  AU-OPERATEUR        PIC X(3).
+           05  AU-TERMINAL         PIC X(4).
+           05  AU-DATE             PIC X(10).
+           05  AU-HEURE            PIC X(8).

@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  DEPTAB  -  TABLE DES DEPARTEMENTS LIMITROPHES ADMIS          *
+      *              (COPYBOOK PARTAGE INF1CI3 / INF3CI3 - AJOUTER    *
+      *               OU RETIRER UN DEPARTEMENT NE TOUCHE QUE CETTE   *
+      *               TABLE, PAS LA LOGIQUE DE CONTROLE)              *
+      *****************************************************************
+       01 TABLE-DEP-LIM.
+          05 VALUE 67 PIC 99.
+          05 VALUE 68 PIC 99.
+          05 VALUE 88 PIC 99.
+          05 VALUE 54 PIC 99.
+          05 VALUE 57 PIC 99.
+          05 VALUE 00 PIC 99.
+          05 VALUE 00 PIC 99.
+          05 VALUE 00 PIC 99.
+          05 VALUE 00 PIC 99.
+          05 VALUE 00 PIC 99.
+       01 REDEFINES TABLE-DEP-LIM.
+         05  OCCURS 10.
+           10 DP  PIC 99.
+       77  DEPTAB-MAX       PIC 99 VALUE 10.

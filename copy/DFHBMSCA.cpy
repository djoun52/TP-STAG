@@ -0,0 +1,23 @@
+      *****************************************************************
+      *  DFHBMSCA  -  BMS ATTRIBUTE / COLOR VALUES (STANDARD CICS COPY)*
+      *****************************************************************
+       01  DFHBMSCA.
+           02  DFHBMPEM             PIC X VALUE ' '.
+           02  DFHBMPRF             PIC X VALUE 'H'.
+           02  DFHBMPRO             PIC X VALUE '8'.
+           02  DFHBMASK             PIC X VALUE '0'.
+           02  DFHBMUNP             PIC X VALUE ' '.
+           02  DFHBMUNN             PIC X VALUE '<'.
+           02  DFHBMPRN             PIC X VALUE '(' .
+           02  DFHBMASF             PIC X VALUE '1'.
+           02  DFHBMFSE             PIC X VALUE 'A'.
+           02  DFHBMPRD             PIC X VALUE ')'.
+           02  DFHBMUNB             PIC X VALUE 'I'.
+           02  DFHNEUTR             PIC X VALUE ' '.
+           02  DFHBLUE              PIC X VALUE '1'.
+           02  DFHRED               PIC X VALUE '2'.
+           02  DFHPINK              PIC X VALUE '3'.
+           02  DFHGREEN             PIC X VALUE '4'.
+           02  DFHTURQ              PIC X VALUE '5'.
+           02  DFHYELLO             PIC X VALUE '6'.
+           02  DFHDFCOL             PIC X VALUE ' '.

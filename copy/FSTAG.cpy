@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  FSTAG    -  ENREGISTREMENT DU FICHIER FSTAG03 (STAGIAIRES)   *
+      *****************************************************************
+       01  E-STAGIAIRE.
+           05  E-NUMERO            PIC 9(4).
+           05  E-NOM                PIC X(25).
+           05  E-PRENOM             PIC X(25).
+           05  E-ADR1               PIC X(30).
+           05  E-ADR2               PIC X(30).
+           05  E-CODEP              PIC X(5).
+           05  E-VILLE              PIC X(30).
+           05  E-TELDOM             PIC X(10).
+           05  E-TELPOR             PIC X(10).
+           05  E-DATE-NAISS         PIC 9(8).
+           05  E-EMAIL              PIC X(40).
+           05  E-DATE-DEBUT         PIC 9(8).
+           05  E-DATE-FIN-PREVUE    PIC 9(8).
+           05  E-CODE-SESSION       PIC X(10).
+           05  E-TEL-URGENCE        PIC X(10).

@@ -0,0 +1,26 @@
+      *****************************************************************
+      *  FSTAGARC  -  ENREGISTREMENT DU FICHIER D'ARCHIVE FSTAGARC     *
+      *                (STAGIAIRES SUPPRIMES) - MEME CONTENU QUE       *
+      *                E-STAGIAIRE (FSTAG.cpy) PLUS LES INFORMATIONS   *
+      *                DE SUPPRESSION (QUI, QUAND)                    *
+      *****************************************************************
+       01  E-ARCHIVE.
+           05  AR-NUMERO           PIC 9(4).
+           05  AR-NOM              PIC X(25).
+           05  AR-PRENOM           PIC X(25).
+           05  AR-ADR1             PIC X(30).
+           05  AR-ADR2             PIC X(30).
+           05  AR-CODEP            PIC X(5).
+           05  AR-VILLE            PIC X(30).
+           05  AR-TELDOM           PIC X(10).
+           05  AR-TELPOR           PIC X(10).
+           05  AR-DATE-NAISS       PIC 9(8).
+           05  AR-EMAIL            PIC X(40).
+           05  AR-DATE-DEBUT       PIC 9(8).
+           05  AR-DATE-FIN-PREVUE  PIC 9(8).
+           05  AR-CODE-SESSION     PIC X(10).
+           05  AR-TEL-URGENCE      PIC X(10).
+           05  AR-DATE-SUPPR       PIC X(10).
+           05  AR-HEURE-SUPPR      PIC X(8).
+           05  AR-OPERATEUR        PIC X(3).
+           05  AR-MOTIF            PIC X(20).

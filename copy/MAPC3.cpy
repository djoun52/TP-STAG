@@ -0,0 +1,834 @@
+      *****************************************************************
+      *  MAPC3   -  SYMBOLIC MAP FOR MAPSET MAPC3 (BMS SOURCE:        *
+      *             bms/MAPC3.CBL). HAND-MAINTAINED IN LOCKSTEP WITH  *
+      *             THE BMS SOURCE - KEEP BOTH IN SYNC.               *
+      *****************************************************************
+       01  MAP0I.
+           02  FILLER                PIC X(12).
+           02  TERM0L                PIC S9(4) COMP.
+           02  TERM0F                PIC X.
+           02  FILLER REDEFINES TERM0F.
+               03  TERM0A            PIC X.
+           02  TERM0I                PIC X(13).
+           02  DAT0L                 PIC S9(4) COMP.
+           02  DAT0F                 PIC X.
+           02  FILLER REDEFINES DAT0F.
+               03  DAT0A             PIC X.
+           02  DAT0I                 PIC X(10).
+           02  TIM0L                 PIC S9(4) COMP.
+           02  TIM0F                 PIC X.
+           02  FILLER REDEFINES TIM0F.
+               03  TIM0A             PIC X.
+           02  TIM0I                 PIC X(8).
+           02  OPID0L                PIC S9(4) COMP.
+           02  OPID0F                PIC X.
+           02  FILLER REDEFINES OPID0F.
+               03  OPID0A            PIC X.
+           02  OPID0I                PIC X(13).
+           02  NUM0L                 PIC S9(4) COMP.
+           02  NUM0F                 PIC X.
+           02  FILLER REDEFINES NUM0F.
+               03  NUM0A             PIC X.
+           02  NUM0I                 PIC X(1).
+           02  NBT0L                 PIC S9(4) COMP.
+           02  NBT0F                 PIC X.
+           02  FILLER REDEFINES NBT0F.
+               03  NBT0A             PIC X.
+           02  NBT0I                 PIC X(4).
+           02  MESS0L                PIC S9(4) COMP.
+           02  MESS0F                PIC X.
+           02  FILLER REDEFINES MESS0F.
+               03  MESS0A            PIC X.
+           02  MESS0I                PIC X(79).
+       01  MAP0O REDEFINES MAP0I.
+           02  FILLER                PIC X(12).
+           02  FILLER                PIC X(3).
+           02  TERM0O                PIC X(13).
+           02  FILLER                PIC X(3).
+           02  DAT0O                 PIC X(10).
+           02  FILLER                PIC X(3).
+           02  TIM0O                 PIC X(8).
+           02  FILLER                PIC X(3).
+           02  OPID0O                PIC X(13).
+           02  FILLER                PIC X(3).
+           02  NUM0O                 PIC X(1).
+           02  FILLER                PIC X(3).
+           02  NBT0O                 PIC X(4).
+           02  FILLER                PIC X(3).
+           02  MESS0O                PIC X(79).
+
+       01  MAP1I.
+           02  FILLER                PIC X(12).
+           02  TERM1L                PIC S9(4) COMP.
+           02  TERM1F                PIC X.
+           02  FILLER REDEFINES TERM1F.
+               03  TERM1A            PIC X.
+           02  TERM1I                PIC X(13).
+           02  DAT1L                 PIC S9(4) COMP.
+           02  DAT1F                 PIC X.
+           02  FILLER REDEFINES DAT1F.
+               03  DAT1A             PIC X.
+           02  DAT1I                 PIC X(10).
+           02  TIM1L                 PIC S9(4) COMP.
+           02  TIM1F                 PIC X.
+           02  FILLER REDEFINES TIM1F.
+               03  TIM1A             PIC X.
+           02  TIM1I                 PIC X(8).
+           02  OPID1L                PIC S9(4) COMP.
+           02  OPID1F                PIC X.
+           02  FILLER REDEFINES OPID1F.
+               03  OPID1A            PIC X.
+           02  OPID1I                PIC X(13).
+           02  NUM1L                 PIC S9(4) COMP.
+           02  NUM1F                 PIC X.
+           02  FILLER REDEFINES NUM1F.
+               03  NUM1A             PIC X.
+           02  NUM1I                 PIC X(4).
+           02  NOM1L                 PIC S9(4) COMP.
+           02  NOM1F                 PIC X.
+           02  FILLER REDEFINES NOM1F.
+               03  NOM1A             PIC X.
+           02  NOM1I                 PIC X(25).
+           02  PNM1L                 PIC S9(4) COMP.
+           02  PNM1F                 PIC X.
+           02  FILLER REDEFINES PNM1F.
+               03  PNM1A             PIC X.
+           02  PNM1I                 PIC X(25).
+           02  ADS1L                 PIC S9(4) COMP.
+           02  ADS1F                 PIC X.
+           02  FILLER REDEFINES ADS1F.
+               03  ADS1A             PIC X.
+           02  ADS1I                 PIC X(30).
+           02  CP1L                  PIC S9(4) COMP.
+           02  CP1F                  PIC X.
+           02  FILLER REDEFINES CP1F.
+               03  CP1A              PIC X.
+           02  CP1I                  PIC X(5).
+           02  VL1L                  PIC S9(4) COMP.
+           02  VL1F                  PIC X.
+           02  FILLER REDEFINES VL1F.
+               03  VL1A              PIC X.
+           02  VL1I                  PIC X(30).
+           02  EM1L                  PIC S9(4) COMP.
+           02  EM1F                  PIC X.
+           02  FILLER REDEFINES EM1F.
+               03  EM1A              PIC X.
+           02  EM1I                  PIC X(40).
+           02  TF1L                  PIC S9(4) COMP.
+           02  TF1F                  PIC X.
+           02  FILLER REDEFINES TF1F.
+               03  TF1A              PIC X.
+           02  TF1I                  PIC X(10).
+           02  TM1L                  PIC S9(4) COMP.
+           02  TM1F                  PIC X.
+           02  FILLER REDEFINES TM1F.
+               03  TM1A              PIC X.
+           02  TM1I                  PIC X(10).
+           02  DDN1L                 PIC S9(4) COMP.
+           02  DDN1F                 PIC X.
+           02  FILLER REDEFINES DDN1F.
+               03  DDN1A             PIC X.
+           02  DDN1I                 PIC X(8).
+           02  COD1L                 PIC S9(4) COMP.
+           02  COD1F                 PIC X.
+           02  FILLER REDEFINES COD1F.
+               03  COD1A             PIC X.
+           02  COD1I                 PIC X(10).
+           02  DEB1L                 PIC S9(4) COMP.
+           02  DEB1F                 PIC X.
+           02  FILLER REDEFINES DEB1F.
+               03  DEB1A             PIC X.
+           02  DEB1I                 PIC X(8).
+           02  FIN1L                 PIC S9(4) COMP.
+           02  FIN1F                 PIC X.
+           02  FILLER REDEFINES FIN1F.
+               03  FIN1A             PIC X.
+           02  FIN1I                 PIC X(8).
+           02  ADR21L                PIC S9(4) COMP.
+           02  ADR21F                PIC X.
+           02  FILLER REDEFINES ADR21F.
+               03  ADR21A            PIC X.
+           02  ADR21I                PIC X(30).
+           02  TU1L                  PIC S9(4) COMP.
+           02  TU1F                  PIC X.
+           02  FILLER REDEFINES TU1F.
+               03  TU1A              PIC X.
+           02  TU1I                  PIC X(10).
+           02  LCONF1L               PIC S9(4) COMP.
+           02  LCONF1F               PIC X.
+           02  FILLER REDEFINES LCONF1F.
+               03  LCONF1A           PIC X.
+           02  LCONF1I               PIC X(33).
+           02  CONF1L                PIC S9(4) COMP.
+           02  CONF1F                PIC X.
+           02  FILLER REDEFINES CONF1F.
+               03  CONF1A            PIC X.
+           02  CONF1I                PIC X(1).
+           02  LVIS1L                PIC S9(4) COMP.
+           02  LVIS1F                PIC X.
+           02  FILLER REDEFINES LVIS1F.
+               03  LVIS1A            PIC X.
+           02  LVIS1I                PIC X(11).
+           02  VIS1L                 PIC S9(4) COMP.
+           02  VIS1F                 PIC X.
+           02  FILLER REDEFINES VIS1F.
+               03  VIS1A             PIC X.
+           02  VIS1I                 PIC X(3).
+           02  MESS11L               PIC S9(4) COMP.
+           02  MESS11F               PIC X.
+           02  FILLER REDEFINES MESS11F.
+               03  MESS11A           PIC X.
+           02  MESS11I               PIC X(79).
+           02  MESS12L               PIC S9(4) COMP.
+           02  MESS12F               PIC X.
+           02  FILLER REDEFINES MESS12F.
+               03  MESS12A           PIC X.
+           02  MESS12I               PIC X(79).
+       01  MAP1O REDEFINES MAP1I.
+           02  FILLER                PIC X(12).
+           02  FILLER                PIC X(3).
+           02  TERM1O                PIC X(13).
+           02  FILLER                PIC X(3).
+           02  DAT1O                 PIC X(10).
+           02  FILLER                PIC X(3).
+           02  TIM1O                 PIC X(8).
+           02  FILLER                PIC X(3).
+           02  OPID1O                PIC X(13).
+           02  FILLER                PIC X(3).
+           02  NUM1O                 PIC X(4).
+           02  FILLER                PIC X(3).
+           02  NOM1O                 PIC X(25).
+           02  FILLER                PIC X(3).
+           02  PNM1O                 PIC X(25).
+           02  FILLER                PIC X(3).
+           02  ADS1O                 PIC X(30).
+           02  FILLER                PIC X(3).
+           02  CP1O                  PIC X(5).
+           02  FILLER                PIC X(3).
+           02  VL1O                  PIC X(30).
+           02  FILLER                PIC X(3).
+           02  EM1O                  PIC X(40).
+           02  FILLER                PIC X(3).
+           02  TF1O                  PIC X(10).
+           02  FILLER                PIC X(3).
+           02  TM1O                  PIC X(10).
+           02  FILLER                PIC X(3).
+           02  DDN1O                 PIC X(8).
+           02  FILLER                PIC X(3).
+           02  COD1O                 PIC X(10).
+           02  FILLER                PIC X(3).
+           02  DEB1O                 PIC X(8).
+           02  FILLER                PIC X(3).
+           02  FIN1O                 PIC X(8).
+           02  FILLER                PIC X(3).
+           02  ADR21O                PIC X(30).
+           02  FILLER                PIC X(3).
+           02  TU1O                  PIC X(10).
+           02  FILLER                PIC X(3).
+           02  LCONF1O               PIC X(33).
+           02  FILLER                PIC X(3).
+           02  CONF1O                PIC X(1).
+           02  FILLER                PIC X(3).
+           02  LVIS1O                PIC X(11).
+           02  FILLER                PIC X(3).
+           02  VIS1O                 PIC X(3).
+           02  FILLER                PIC X(3).
+           02  MESS11O               PIC X(79).
+           02  FILLER                PIC X(3).
+           02  MESS12O               PIC X(79).
+
+       01  MAP2I.
+           02  FILLER                PIC X(12).
+           02  TERM2L                PIC S9(4) COMP.
+           02  TERM2F                PIC X.
+           02  FILLER REDEFINES TERM2F.
+               03  TERM2A            PIC X.
+           02  TERM2I                PIC X(13).
+           02  DAT2L                 PIC S9(4) COMP.
+           02  DAT2F                 PIC X.
+           02  FILLER REDEFINES DAT2F.
+               03  DAT2A             PIC X.
+           02  DAT2I                 PIC X(10).
+           02  TIM2L                 PIC S9(4) COMP.
+           02  TIM2F                 PIC X.
+           02  FILLER REDEFINES TIM2F.
+               03  TIM2A             PIC X.
+           02  TIM2I                 PIC X(8).
+           02  OPID2L                PIC S9(4) COMP.
+           02  OPID2F                PIC X.
+           02  FILLER REDEFINES OPID2F.
+               03  OPID2A            PIC X.
+           02  OPID2I                PIC X(13).
+           02  NUM2L                 PIC S9(4) COMP.
+           02  NUM2F                 PIC X.
+           02  FILLER REDEFINES NUM2F.
+               03  NUM2A             PIC X.
+           02  NUM2I                 PIC X(4).
+           02  NOM2L                 PIC S9(4) COMP.
+           02  NOM2F                 PIC X.
+           02  FILLER REDEFINES NOM2F.
+               03  NOM2A             PIC X.
+           02  NOM2I                 PIC X(25).
+           02  PNM2L                 PIC S9(4) COMP.
+           02  PNM2F                 PIC X.
+           02  FILLER REDEFINES PNM2F.
+               03  PNM2A             PIC X.
+           02  PNM2I                 PIC X(25).
+           02  ADS2L                 PIC S9(4) COMP.
+           02  ADS2F                 PIC X.
+           02  FILLER REDEFINES ADS2F.
+               03  ADS2A             PIC X.
+           02  ADS2I                 PIC X(30).
+           02  CP2L                  PIC S9(4) COMP.
+           02  CP2F                  PIC X.
+           02  FILLER REDEFINES CP2F.
+               03  CP2A              PIC X.
+           02  CP2I                  PIC X(5).
+           02  VL2L                  PIC S9(4) COMP.
+           02  VL2F                  PIC X.
+           02  FILLER REDEFINES VL2F.
+               03  VL2A              PIC X.
+           02  VL2I                  PIC X(30).
+           02  EM2L                  PIC S9(4) COMP.
+           02  EM2F                  PIC X.
+           02  FILLER REDEFINES EM2F.
+               03  EM2A              PIC X.
+           02  EM2I                  PIC X(40).
+           02  TF2L                  PIC S9(4) COMP.
+           02  TF2F                  PIC X.
+           02  FILLER REDEFINES TF2F.
+               03  TF2A              PIC X.
+           02  TF2I                  PIC X(10).
+           02  TM2L                  PIC S9(4) COMP.
+           02  TM2F                  PIC X.
+           02  FILLER REDEFINES TM2F.
+               03  TM2A              PIC X.
+           02  TM2I                  PIC X(10).
+           02  DDN2L                 PIC S9(4) COMP.
+           02  DDN2F                 PIC X.
+           02  FILLER REDEFINES DDN2F.
+               03  DDN2A             PIC X.
+           02  DDN2I                 PIC X(8).
+           02  COD2L                 PIC S9(4) COMP.
+           02  COD2F                 PIC X.
+           02  FILLER REDEFINES COD2F.
+               03  COD2A             PIC X.
+           02  COD2I                 PIC X(10).
+           02  DEB2L                 PIC S9(4) COMP.
+           02  DEB2F                 PIC X.
+           02  FILLER REDEFINES DEB2F.
+               03  DEB2A             PIC X.
+           02  DEB2I                 PIC X(8).
+           02  FIN2L                 PIC S9(4) COMP.
+           02  FIN2F                 PIC X.
+           02  FILLER REDEFINES FIN2F.
+               03  FIN2A             PIC X.
+           02  FIN2I                 PIC X(8).
+           02  ADR22L                PIC S9(4) COMP.
+           02  ADR22F                PIC X.
+           02  FILLER REDEFINES ADR22F.
+               03  ADR22A            PIC X.
+           02  ADR22I                PIC X(30).
+           02  TU2L                  PIC S9(4) COMP.
+           02  TU2F                  PIC X.
+           02  FILLER REDEFINES TU2F.
+               03  TU2A              PIC X.
+           02  TU2I                  PIC X(10).
+           02  MESS2L                PIC S9(4) COMP.
+           02  MESS2F                PIC X.
+           02  FILLER REDEFINES MESS2F.
+               03  MESS2A            PIC X.
+           02  MESS2I                PIC X(79).
+       01  MAP2O REDEFINES MAP2I.
+           02  FILLER                PIC X(12).
+           02  FILLER                PIC X(3).
+           02  TERM2O                PIC X(13).
+           02  FILLER                PIC X(3).
+           02  DAT2O                 PIC X(10).
+           02  FILLER                PIC X(3).
+           02  TIM2O                 PIC X(8).
+           02  FILLER                PIC X(3).
+           02  OPID2O                PIC X(13).
+           02  FILLER                PIC X(3).
+           02  NUM2O                 PIC X(4).
+           02  FILLER                PIC X(3).
+           02  NOM2O                 PIC X(25).
+           02  FILLER                PIC X(3).
+           02  PNM2O                 PIC X(25).
+           02  FILLER                PIC X(3).
+           02  ADS2O                 PIC X(30).
+           02  FILLER                PIC X(3).
+           02  CP2O                  PIC X(5).
+           02  FILLER                PIC X(3).
+           02  VL2O                  PIC X(30).
+           02  FILLER                PIC X(3).
+           02  EM2O                  PIC X(40).
+           02  FILLER                PIC X(3).
+           02  TF2O                  PIC X(10).
+           02  FILLER                PIC X(3).
+           02  TM2O                  PIC X(10).
+           02  FILLER                PIC X(3).
+           02  DDN2O                 PIC X(8).
+           02  FILLER                PIC X(3).
+           02  COD2O                 PIC X(10).
+           02  FILLER                PIC X(3).
+           02  DEB2O                 PIC X(8).
+           02  FILLER                PIC X(3).
+           02  FIN2O                 PIC X(8).
+           02  FILLER                PIC X(3).
+           02  ADR22O                PIC X(30).
+           02  FILLER                PIC X(3).
+           02  TU2O                  PIC X(10).
+           02  FILLER                PIC X(3).
+           02  MESS2O                PIC X(79).
+
+       01  MAP3I.
+           02  FILLER                PIC X(12).
+           02  TERM3L                PIC S9(4) COMP.
+           02  TERM3F                PIC X.
+           02  FILLER REDEFINES TERM3F.
+               03  TERM3A            PIC X.
+           02  TERM3I                PIC X(13).
+           02  DAT3L                 PIC S9(4) COMP.
+           02  DAT3F                 PIC X.
+           02  FILLER REDEFINES DAT3F.
+               03  DAT3A             PIC X.
+           02  DAT3I                 PIC X(10).
+           02  OPER3L                PIC S9(4) COMP.
+           02  OPER3F                PIC X.
+           02  FILLER REDEFINES OPER3F.
+               03  OPER3A            PIC X.
+           02  OPER3I                PIC X(34).
+           02  TIM3L                 PIC S9(4) COMP.
+           02  TIM3F                 PIC X.
+           02  FILLER REDEFINES TIM3F.
+               03  TIM3A             PIC X.
+           02  TIM3I                 PIC X(8).
+           02  OPID3L                PIC S9(4) COMP.
+           02  OPID3F                PIC X.
+           02  FILLER REDEFINES OPID3F.
+               03  OPID3A            PIC X.
+           02  OPID3I                PIC X(13).
+           02  NUM3L                 PIC S9(4) COMP.
+           02  NUM3F                 PIC X.
+           02  FILLER REDEFINES NUM3F.
+               03  NUM3A             PIC X.
+           02  NUM3I                 PIC X(4).
+           02  NOM3L                 PIC S9(4) COMP.
+           02  NOM3F                 PIC X.
+           02  FILLER REDEFINES NOM3F.
+               03  NOM3A             PIC X.
+           02  NOM3I                 PIC X(25).
+           02  PNM3L                 PIC S9(4) COMP.
+           02  PNM3F                 PIC X.
+           02  FILLER REDEFINES PNM3F.
+               03  PNM3A             PIC X.
+           02  PNM3I                 PIC X(25).
+           02  ADS3L                 PIC S9(4) COMP.
+           02  ADS3F                 PIC X.
+           02  FILLER REDEFINES ADS3F.
+               03  ADS3A             PIC X.
+           02  ADS3I                 PIC X(30).
+           02  CP3L                  PIC S9(4) COMP.
+           02  CP3F                  PIC X.
+           02  FILLER REDEFINES CP3F.
+               03  CP3A              PIC X.
+           02  CP3I                  PIC X(5).
+           02  VL3L                  PIC S9(4) COMP.
+           02  VL3F                  PIC X.
+           02  FILLER REDEFINES VL3F.
+               03  VL3A              PIC X.
+           02  VL3I                  PIC X(30).
+           02  EM3L                  PIC S9(4) COMP.
+           02  EM3F                  PIC X.
+           02  FILLER REDEFINES EM3F.
+               03  EM3A              PIC X.
+           02  EM3I                  PIC X(40).
+           02  TF3L                  PIC S9(4) COMP.
+           02  TF3F                  PIC X.
+           02  FILLER REDEFINES TF3F.
+               03  TF3A              PIC X.
+           02  TF3I                  PIC X(10).
+           02  TM3L                  PIC S9(4) COMP.
+           02  TM3F                  PIC X.
+           02  FILLER REDEFINES TM3F.
+               03  TM3A              PIC X.
+           02  TM3I                  PIC X(10).
+           02  DDN3L                 PIC S9(4) COMP.
+           02  DDN3F                 PIC X.
+           02  FILLER REDEFINES DDN3F.
+               03  DDN3A             PIC X.
+           02  DDN3I                 PIC X(8).
+           02  COD3L                 PIC S9(4) COMP.
+           02  COD3F                 PIC X.
+           02  FILLER REDEFINES COD3F.
+               03  COD3A             PIC X.
+           02  COD3I                 PIC X(10).
+           02  DEB3L                 PIC S9(4) COMP.
+           02  DEB3F                 PIC X.
+           02  FILLER REDEFINES DEB3F.
+               03  DEB3A             PIC X.
+           02  DEB3I                 PIC X(8).
+           02  FIN3L                 PIC S9(4) COMP.
+           02  FIN3F                 PIC X.
+           02  FILLER REDEFINES FIN3F.
+               03  FIN3A             PIC X.
+           02  FIN3I                 PIC X(8).
+           02  ADR23L                PIC S9(4) COMP.
+           02  ADR23F                PIC X.
+           02  FILLER REDEFINES ADR23F.
+               03  ADR23A            PIC X.
+           02  ADR23I                PIC X(30).
+           02  TU3L                  PIC S9(4) COMP.
+           02  TU3F                  PIC X.
+           02  FILLER REDEFINES TU3F.
+               03  TU3A              PIC X.
+           02  TU3I                  PIC X(10).
+           02  LCONF3L               PIC S9(4) COMP.
+           02  LCONF3F               PIC X.
+           02  FILLER REDEFINES LCONF3F.
+               03  LCONF3A           PIC X.
+           02  LCONF3I               PIC X(33).
+           02  CONF3L                PIC S9(4) COMP.
+           02  CONF3F                PIC X.
+           02  FILLER REDEFINES CONF3F.
+               03  CONF3A            PIC X.
+           02  CONF3I                PIC X(1).
+           02  MESS31L               PIC S9(4) COMP.
+           02  MESS31F               PIC X.
+           02  FILLER REDEFINES MESS31F.
+               03  MESS31A           PIC X.
+           02  MESS31I               PIC X(79).
+           02  MESS32L               PIC S9(4) COMP.
+           02  MESS32F               PIC X.
+           02  FILLER REDEFINES MESS32F.
+               03  MESS32A           PIC X.
+           02  MESS32I               PIC X(79).
+       01  MAP3O REDEFINES MAP3I.
+           02  FILLER                PIC X(12).
+           02  FILLER                PIC X(3).
+           02  TERM3O                PIC X(13).
+           02  FILLER                PIC X(3).
+           02  DAT3O                 PIC X(10).
+           02  FILLER                PIC X(3).
+           02  OPER3O                PIC X(34).
+           02  FILLER                PIC X(3).
+           02  TIM3O                 PIC X(8).
+           02  FILLER                PIC X(3).
+           02  OPID3O                PIC X(13).
+           02  FILLER                PIC X(3).
+           02  NUM3O                 PIC X(4).
+           02  FILLER                PIC X(3).
+           02  NOM3O                 PIC X(25).
+           02  FILLER                PIC X(3).
+           02  PNM3O                 PIC X(25).
+           02  FILLER                PIC X(3).
+           02  ADS3O                 PIC X(30).
+           02  FILLER                PIC X(3).
+           02  CP3O                  PIC X(5).
+           02  FILLER                PIC X(3).
+           02  VL3O                  PIC X(30).
+           02  FILLER                PIC X(3).
+           02  EM3O                  PIC X(40).
+           02  FILLER                PIC X(3).
+           02  TF3O                  PIC X(10).
+           02  FILLER                PIC X(3).
+           02  TM3O                  PIC X(10).
+           02  FILLER                PIC X(3).
+           02  DDN3O                 PIC X(8).
+           02  FILLER                PIC X(3).
+           02  COD3O                 PIC X(10).
+           02  FILLER                PIC X(3).
+           02  DEB3O                 PIC X(8).
+           02  FILLER                PIC X(3).
+           02  FIN3O                 PIC X(8).
+           02  FILLER                PIC X(3).
+           02  ADR23O                PIC X(30).
+           02  FILLER                PIC X(3).
+           02  TU3O                  PIC X(10).
+           02  FILLER                PIC X(3).
+           02  LCONF3O               PIC X(33).
+           02  FILLER                PIC X(3).
+           02  CONF3O                PIC X(1).
+           02  FILLER                PIC X(3).
+           02  MESS31O               PIC X(79).
+           02  FILLER                PIC X(3).
+           02  MESS32O               PIC X(79).
+
+       01  MAP4I.
+           02  FILLER                PIC X(12).
+           02  TERM4L                PIC S9(4) COMP.
+           02  TERM4F                PIC X.
+           02  FILLER REDEFINES TERM4F.
+               03  TERM4A            PIC X.
+           02  TERM4I                PIC X(13).
+           02  DAT4L                 PIC S9(4) COMP.
+           02  DAT4F                 PIC X.
+           02  FILLER REDEFINES DAT4F.
+               03  DAT4A             PIC X.
+           02  DAT4I                 PIC X(10).
+           02  TIM4L                 PIC S9(4) COMP.
+           02  TIM4F                 PIC X.
+           02  FILLER REDEFINES TIM4F.
+               03  TIM4A             PIC X.
+           02  TIM4I                 PIC X(8).
+           02  OPID4L                PIC S9(4) COMP.
+           02  OPID4F                PIC X.
+           02  FILLER REDEFINES OPID4F.
+               03  OPID4A            PIC X.
+           02  OPID4I                PIC X(13).
+           02  NUM4L                 PIC S9(4) COMP.
+           02  NUM4F                 PIC X.
+           02  FILLER REDEFINES NUM4F.
+               03  NUM4A             PIC X.
+           02  NUM4I                 PIC X(4).
+           02  NOM4L                 PIC S9(4) COMP.
+           02  NOM4F                 PIC X.
+           02  FILLER REDEFINES NOM4F.
+               03  NOM4A             PIC X.
+           02  NOM4I                 PIC X(25).
+           02  PNM4L                 PIC S9(4) COMP.
+           02  PNM4F                 PIC X.
+           02  FILLER REDEFINES PNM4F.
+               03  PNM4A             PIC X.
+           02  PNM4I                 PIC X(25).
+           02  ADS4L                 PIC S9(4) COMP.
+           02  ADS4F                 PIC X.
+           02  FILLER REDEFINES ADS4F.
+               03  ADS4A             PIC X.
+           02  ADS4I                 PIC X(30).
+           02  CP4L                  PIC S9(4) COMP.
+           02  CP4F                  PIC X.
+           02  FILLER REDEFINES CP4F.
+               03  CP4A              PIC X.
+           02  CP4I                  PIC X(5).
+           02  VL4L                  PIC S9(4) COMP.
+           02  VL4F                  PIC X.
+           02  FILLER REDEFINES VL4F.
+               03  VL4A              PIC X.
+           02  VL4I                  PIC X(30).
+           02  EM4L                  PIC S9(4) COMP.
+           02  EM4F                  PIC X.
+           02  FILLER REDEFINES EM4F.
+               03  EM4A              PIC X.
+           02  EM4I                  PIC X(40).
+           02  TF4L                  PIC S9(4) COMP.
+           02  TF4F                  PIC X.
+           02  FILLER REDEFINES TF4F.
+               03  TF4A              PIC X.
+           02  TF4I                  PIC X(10).
+           02  TM4L                  PIC S9(4) COMP.
+           02  TM4F                  PIC X.
+           02  FILLER REDEFINES TM4F.
+               03  TM4A              PIC X.
+           02  TM4I                  PIC X(10).
+           02  DDN4L                 PIC S9(4) COMP.
+           02  DDN4F                 PIC X.
+           02  FILLER REDEFINES DDN4F.
+               03  DDN4A             PIC X.
+           02  DDN4I                 PIC X(8).
+           02  COD4L                 PIC S9(4) COMP.
+           02  COD4F                 PIC X.
+           02  FILLER REDEFINES COD4F.
+               03  COD4A             PIC X.
+           02  COD4I                 PIC X(10).
+           02  DEB4L                 PIC S9(4) COMP.
+           02  DEB4F                 PIC X.
+           02  FILLER REDEFINES DEB4F.
+               03  DEB4A             PIC X.
+           02  DEB4I                 PIC X(8).
+           02  FIN4L                 PIC S9(4) COMP.
+           02  FIN4F                 PIC X.
+           02  FILLER REDEFINES FIN4F.
+               03  FIN4A             PIC X.
+           02  FIN4I                 PIC X(8).
+           02  ADR24L                PIC S9(4) COMP.
+           02  ADR24F                PIC X.
+           02  FILLER REDEFINES ADR24F.
+               03  ADR24A            PIC X.
+           02  ADR24I                PIC X(30).
+           02  MOT4L                 PIC S9(4) COMP.
+           02  MOT4F                 PIC X.
+           02  FILLER REDEFINES MOT4F.
+               03  MOT4A             PIC X.
+           02  MOT4I                 PIC X(20).
+           02  TU4L                  PIC S9(4) COMP.
+           02  TU4F                  PIC X.
+           02  FILLER REDEFINES TU4F.
+               03  TU4A              PIC X.
+           02  TU4I                  PIC X(10).
+           02  LCONF4L               PIC S9(4) COMP.
+           02  LCONF4F               PIC X.
+           02  FILLER REDEFINES LCONF4F.
+               03  LCONF4A           PIC X.
+           02  LCONF4I               PIC X(33).
+           02  CONF4L                PIC S9(4) COMP.
+           02  CONF4F                PIC X.
+           02  FILLER REDEFINES CONF4F.
+               03  CONF4A            PIC X.
+           02  CONF4I                PIC X(1).
+           02  MESS41L               PIC S9(4) COMP.
+           02  MESS41F               PIC X.
+           02  FILLER REDEFINES MESS41F.
+               03  MESS41A           PIC X.
+           02  MESS41I               PIC X(79).
+           02  MESS42L               PIC S9(4) COMP.
+           02  MESS42F               PIC X.
+           02  FILLER REDEFINES MESS42F.
+               03  MESS42A           PIC X.
+           02  MESS42I               PIC X(79).
+       01  MAP4O REDEFINES MAP4I.
+           02  FILLER                PIC X(12).
+           02  FILLER                PIC X(3).
+           02  TERM4O                PIC X(13).
+           02  FILLER                PIC X(3).
+           02  DAT4O                 PIC X(10).
+           02  FILLER                PIC X(3).
+           02  TIM4O                 PIC X(8).
+           02  FILLER                PIC X(3).
+           02  OPID4O                PIC X(13).
+           02  FILLER                PIC X(3).
+           02  NUM4O                 PIC X(4).
+           02  FILLER                PIC X(3).
+           02  NOM4O                 PIC X(25).
+           02  FILLER                PIC X(3).
+           02  PNM4O                 PIC X(25).
+           02  FILLER                PIC X(3).
+           02  ADS4O                 PIC X(30).
+           02  FILLER                PIC X(3).
+           02  CP4O                  PIC X(5).
+           02  FILLER                PIC X(3).
+           02  VL4O                  PIC X(30).
+           02  FILLER                PIC X(3).
+           02  EM4O                  PIC X(40).
+           02  FILLER                PIC X(3).
+           02  TF4O                  PIC X(10).
+           02  FILLER                PIC X(3).
+           02  TM4O                  PIC X(10).
+           02  FILLER                PIC X(3).
+           02  DDN4O                 PIC X(8).
+           02  FILLER                PIC X(3).
+           02  COD4O                 PIC X(10).
+           02  FILLER                PIC X(3).
+           02  DEB4O                 PIC X(8).
+           02  FILLER                PIC X(3).
+           02  FIN4O                 PIC X(8).
+           02  FILLER                PIC X(3).
+           02  ADR24O                PIC X(30).
+           02  FILLER                PIC X(3).
+           02  MOT4O                 PIC X(20).
+           02  FILLER                PIC X(3).
+           02  TU4O                  PIC X(10).
+           02  FILLER                PIC X(3).
+           02  LCONF4O               PIC X(33).
+           02  FILLER                PIC X(3).
+           02  CONF4O                PIC X(1).
+           02  FILLER                PIC X(3).
+           02  MESS41O               PIC X(79).
+           02  FILLER                PIC X(3).
+           02  MESS42O               PIC X(79).
+
+       01  MAP5I.
+           02  FILLER                PIC X(12).
+           02  TERM5L                PIC S9(4) COMP.
+           02  TERM5F                PIC X.
+           02  FILLER REDEFINES TERM5F.
+               03  TERM5A            PIC X.
+           02  TERM5I                PIC X(13).
+           02  DAT5L                 PIC S9(4) COMP.
+           02  DAT5F                 PIC X.
+           02  FILLER REDEFINES DAT5F.
+               03  DAT5A             PIC X.
+           02  DAT5I                 PIC X(10).
+           02  TIM5L                 PIC S9(4) COMP.
+           02  TIM5F                 PIC X.
+           02  FILLER REDEFINES TIM5F.
+               03  TIM5A             PIC X.
+           02  TIM5I                 PIC X(8).
+           02  OPID5L                PIC S9(4) COMP.
+           02  OPID5F                PIC X.
+           02  FILLER REDEFINES OPID5F.
+               03  OPID5A            PIC X.
+           02  OPID5I                PIC X(13).
+           02  NUM5L                 PIC S9(4) COMP.
+           02  NUM5F                 PIC X.
+           02  FILLER REDEFINES NUM5F.
+               03  NUM5A             PIC X.
+           02  NUM5I                 PIC X(4).
+           02  PAG5L                 PIC S9(4) COMP.
+           02  PAG5F                 PIC X.
+           02  FILLER REDEFINES PAG5F.
+               03  PAG5A             PIC X.
+           02  PAG5I                 PIC X(5).
+           02  SPG5L                 PIC S9(4) COMP.
+           02  SPG5F                 PIC X.
+           02  FILLER REDEFINES SPG5F.
+               03  SPG5A             PIC X.
+           02  SPG5I                 PIC X(2).
+           02  FVL5L                 PIC S9(4) COMP.
+           02  FVL5F                 PIC X.
+           02  FILLER REDEFINES FVL5F.
+               03  FVL5A             PIC X.
+           02  FVL5I                 PIC X(20).
+           02  FCP5L                 PIC S9(4) COMP.
+           02  FCP5F                 PIC X.
+           02  FILLER REDEFINES FCP5F.
+               03  FCP5A             PIC X.
+           02  FCP5I                 PIC X(5).
+           02  FAM5L                 PIC S9(4) COMP.
+           02  FAM5F                 PIC X.
+           02  FILLER REDEFINES FAM5F.
+               03  FAM5A             PIC X.
+           02  FAM5I                 PIC X(2).
+           02  FAX5L                 PIC S9(4) COMP.
+           02  FAX5F                 PIC X.
+           02  FILLER REDEFINES FAX5F.
+               03  FAX5A             PIC X.
+           02  FAX5I                 PIC X(2).
+           02  COLVL5L               PIC S9(4) COMP.
+           02  COLVL5F               PIC X.
+           02  FILLER REDEFINES COLVL5F.
+               03  COLVL5A           PIC X.
+           02  COLVL5I               PIC X(1).
+           02  LIG5 OCCURS 10 TIMES.
+               03  LIG5L             PIC S9(4) COMP.
+               03  LIG5F             PIC X.
+               03  FILLER REDEFINES LIG5F.
+                   04  LIG5A         PIC X.
+               03  LIG5I             PIC X(79).
+           02  MESS5L                PIC S9(4) COMP.
+           02  MESS5F                PIC X.
+           02  FILLER REDEFINES MESS5F.
+               03  MESS5A            PIC X.
+           02  MESS5I                PIC X(79).
+       01  MAP5O REDEFINES MAP5I.
+           02  FILLER                PIC X(12).
+           02  FILLER                PIC X(3).
+           02  TERM5O                PIC X(13).
+           02  FILLER                PIC X(3).
+           02  DAT5O                 PIC X(10).
+           02  FILLER                PIC X(3).
+           02  TIM5O                 PIC X(8).
+           02  FILLER                PIC X(3).
+           02  OPID5O                PIC X(13).
+           02  FILLER                PIC X(3).
+           02  NUM5O                 PIC X(4).
+           02  FILLER                PIC X(3).
+           02  PAG5O                 PIC X(5).
+           02  FILLER                PIC X(3).
+           02  SPG5O                 PIC X(2).
+           02  FILLER                PIC X(3).
+           02  FVL5O                 PIC X(20).
+           02  FILLER                PIC X(3).
+           02  FCP5O                 PIC X(5).
+           02  FILLER                PIC X(3).
+           02  FAM5O                 PIC X(2).
+           02  FILLER                PIC X(3).
+           02  FAX5O                 PIC X(2).
+           02  FILLER                PIC X(3).
+           02  COLVL5O               PIC X(1).
+           02  LIG5O-GRP OCCURS 10 TIMES.
+               03  FILLER            PIC X(3).
+               03  LIG5O             PIC X(79).
+           02  FILLER                PIC X(3).
+           02  MESS5O                PIC X(79).

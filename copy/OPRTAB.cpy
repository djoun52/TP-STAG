@@ -0,0 +1,45 @@
+      *****************************************************************
+      *  OPRTAB  -  TABLE DES HABILITATIONS OPERATEUR (EQUIVALENT      *
+      *              MAISON D'UN PROFIL RACF) - NIVEAU 1 = CONSULTA-   *
+      *              TION SEULE, NIVEAU 2 = CONSULTATION + MAINTENANCE *
+      *              (CREATION/MODIFICATION/SUPPRESSION) - AJOUTER OU  *
+      *              RETIRER UN OPERATEUR NE TOUCHE QUE CETTE TABLE,   *
+      *              PAS LA LOGIQUE DE CONTROLE (COPYBOOK PARTAGE      *
+      *              INF0CI3)                                          *
+      *****************************************************************
+       01  OPRTAB.
+           05  FILLER.
+               10 FILLER PIC X(3)  VALUE 'SE1'.
+               10 FILLER PIC 9     VALUE 2.
+           05  FILLER.
+               10 FILLER PIC X(3)  VALUE 'SE2'.
+               10 FILLER PIC 9     VALUE 2.
+           05  FILLER.
+               10 FILLER PIC X(3)  VALUE 'ACC'.
+               10 FILLER PIC 9     VALUE 1.
+           05  FILLER.
+               10 FILLER PIC X(3)  VALUE SPACE.
+               10 FILLER PIC 9     VALUE 0.
+           05  FILLER.
+               10 FILLER PIC X(3)  VALUE SPACE.
+               10 FILLER PIC 9     VALUE 0.
+           05  FILLER.
+               10 FILLER PIC X(3)  VALUE SPACE.
+               10 FILLER PIC 9     VALUE 0.
+           05  FILLER.
+               10 FILLER PIC X(3)  VALUE SPACE.
+               10 FILLER PIC 9     VALUE 0.
+           05  FILLER.
+               10 FILLER PIC X(3)  VALUE SPACE.
+               10 FILLER PIC 9     VALUE 0.
+           05  FILLER.
+               10 FILLER PIC X(3)  VALUE SPACE.
+               10 FILLER PIC 9     VALUE 0.
+           05  FILLER.
+               10 FILLER PIC X(3)  VALUE SPACE.
+               10 FILLER PIC 9     VALUE 0.
+       01  OPRTAB-TBL REDEFINES OPRTAB.
+           05  OPRTAB-ENTRY OCCURS 10 TIMES.
+               10 OP-OPERATEUR     PIC X(3).
+               10 OP-NIVEAU        PIC 9.
+       77  OPRTAB-MAX              PIC 99 VALUE 10.

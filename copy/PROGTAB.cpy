@@ -0,0 +1,60 @@
+      *****************************************************************
+      *  PROGTAB  -  TABLE DES PROGRAMMES ACCESSIBLES DEPUIS LE MENU  *
+      *              (PILOTE PAR TABLE - AJOUT D'UNE OPTION = AJOUT   *
+      *               D'UNE LIGNE, SANS TOUCHER A LA LOGIQUE) - LE     *
+      *              NIVEAU EST LE NIVEAU D'HABILITATION OPRTAB        *
+      *              MINIMAL REQUIS POUR ACCEDER A L'OPTION (VOIR      *
+      *              OPRTAB.cpy)                                       *
+      *****************************************************************
+       01  PROGTAB.
+           05  FILLER.
+               10 FILLER PIC 9     VALUE 1.
+               10 FILLER PIC X(8)  VALUE 'INF1CI3 '.
+               10 FILLER PIC X(20) VALUE 'CREATION            '.
+               10 FILLER PIC 9     VALUE 2.
+           05  FILLER.
+               10 FILLER PIC 9     VALUE 2.
+               10 FILLER PIC X(8)  VALUE 'INF2CI3 '.
+               10 FILLER PIC X(20) VALUE 'CONSULTATION        '.
+               10 FILLER PIC 9     VALUE 1.
+           05  FILLER.
+               10 FILLER PIC 9     VALUE 3.
+               10 FILLER PIC X(8)  VALUE 'INF4CI3 '.
+               10 FILLER PIC X(20) VALUE 'SUPPRESSION         '.
+               10 FILLER PIC 9     VALUE 2.
+           05  FILLER.
+               10 FILLER PIC 9     VALUE 4.
+               10 FILLER PIC X(8)  VALUE 'INF3CI3 '.
+               10 FILLER PIC X(20) VALUE 'MODIFICATION        '.
+               10 FILLER PIC 9     VALUE 2.
+           05  FILLER.
+               10 FILLER PIC 9     VALUE 5.
+               10 FILLER PIC X(8)  VALUE 'INF5CI3 '.
+               10 FILLER PIC X(20) VALUE 'LISTE               '.
+               10 FILLER PIC 9     VALUE 1.
+           05  FILLER.
+               10 FILLER PIC 9     VALUE 0.
+               10 FILLER PIC X(8)  VALUE SPACE.
+               10 FILLER PIC X(20) VALUE SPACE.
+               10 FILLER PIC 9     VALUE 0.
+           05  FILLER.
+               10 FILLER PIC 9     VALUE 0.
+               10 FILLER PIC X(8)  VALUE SPACE.
+               10 FILLER PIC X(20) VALUE SPACE.
+               10 FILLER PIC 9     VALUE 0.
+           05  FILLER.
+               10 FILLER PIC 9     VALUE 0.
+               10 FILLER PIC X(8)  VALUE SPACE.
+               10 FILLER PIC X(20) VALUE SPACE.
+               10 FILLER PIC 9     VALUE 0.
+           05  FILLER.
+               10 FILLER PIC 9     VALUE 0.
+               10 FILLER PIC X(8)  VALUE SPACE.
+               10 FILLER PIC X(20) VALUE SPACE.
+               10 FILLER PIC 9     VALUE 0.
+       01  PROGTAB-TBL REDEFINES PROGTAB.
+           05  PROGTAB-ENTRY OCCURS 9 TIMES.
+               10 PT-NUMERO        PIC 9.
+               10 PT-PROGRAMME     PIC X(8).
+               10 PT-LIBELLE       PIC X(20).
+               10 PT-NIVEAU        PIC 9.

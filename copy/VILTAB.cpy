@@ -0,0 +1,46 @@
+      *****************************************************************
+      *  VILTAB  -  TABLE DE CONTROLE VILLE / CODE POSTAL POUR LES     *
+      *              VILLES-PREFECTURES DES DEPARTEMENTS LIMITROPHES   *
+      *              (VOIR DEPTAB) - SI LA VILLE SAISIE EST CONNUE DE  *
+      *              CETTE TABLE, LES 2 PREMIERS CHIFFRES DU CODE      *
+      *              POSTAL DOIVENT CORRESPONDRE AU DEPARTEMENT ATTEN- *
+      *              DU, SINON LE COUPLE EST REJETE - UNE VILLE ABSEN- *
+      *              TE DE LA TABLE N'EST PAS CONTROLEE (BEST EFFORT,  *
+      *              LA TABLE NE RECENSE QUE LES CHEFS-LIEUX)          *
+      *****************************************************************
+       01 TABLE-VILLE-CP.
+          05 FILLER.
+             10 FILLER PIC X(20) VALUE 'STRASBOURG'.
+             10 FILLER PIC 99    VALUE 67.
+          05 FILLER.
+             10 FILLER PIC X(20) VALUE 'COLMAR'.
+             10 FILLER PIC 99    VALUE 68.
+          05 FILLER.
+             10 FILLER PIC X(20) VALUE 'MULHOUSE'.
+             10 FILLER PIC 99    VALUE 68.
+          05 FILLER.
+             10 FILLER PIC X(20) VALUE 'EPINAL'.
+             10 FILLER PIC 99    VALUE 88.
+          05 FILLER.
+             10 FILLER PIC X(20) VALUE 'NANCY'.
+             10 FILLER PIC 99    VALUE 54.
+          05 FILLER.
+             10 FILLER PIC X(20) VALUE 'METZ'.
+             10 FILLER PIC 99    VALUE 57.
+          05 FILLER.
+             10 FILLER PIC X(20) VALUE SPACE.
+             10 FILLER PIC 99    VALUE 00.
+          05 FILLER.
+             10 FILLER PIC X(20) VALUE SPACE.
+             10 FILLER PIC 99    VALUE 00.
+          05 FILLER.
+             10 FILLER PIC X(20) VALUE SPACE.
+             10 FILLER PIC 99    VALUE 00.
+          05 FILLER.
+             10 FILLER PIC X(20) VALUE SPACE.
+             10 FILLER PIC 99    VALUE 00.
+       01 TABLE-VILLE-CP-TBL REDEFINES TABLE-VILLE-CP.
+          05 VILLE-CP-ENTRY OCCURS 10 TIMES.
+             10 VC-VILLE           PIC X(20).
+             10 VC-DEPT            PIC 99.
+       77  VILTAB-MAX              PIC 99 VALUE 10.

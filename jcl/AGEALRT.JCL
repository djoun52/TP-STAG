@@ -0,0 +1,11 @@
+//AGEALRT  JOB  (ACCT),'ALERTE LIMITE AGE',CLASS=A,MSGCLASS=X,
+//              MSGLEVEL=(1,1)
+//*----------------------------------------------------------------*
+//* ALERTE DES STAGIAIRES (FSTAG03) DONT L'AGE ATTEINT OU APPROCHE  *
+//* LA BORNE AGE-MAX (COPY AGELIM) - A LANCER PERIODIQUEMENT        *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=AGEALRT
+//STEPLIB  DD   DSN=TPSTAG.LOAD,DISP=SHR
+//FSTAG03  DD   DSN=TPSTAG.FSTAG03,DISP=SHR
+//RAPPORT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*

@@ -0,0 +1,11 @@
+//CTLQUAL  JOB  (ACCT),'CONTROLE QUALITE FSTAG03',CLASS=A,MSGCLASS=X,
+//              MSGLEVEL=(1,1)
+//*----------------------------------------------------------------*
+//* EDITION DU RAPPORT DE CONTROLE QUALITE / RECOLEMENT DES DONNEES *
+//* DU FICHIER DES STAGIAIRES (FSTAG03)                             *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=CTLQUAL
+//STEPLIB  DD   DSN=TPSTAG.LOAD,DISP=SHR
+//FSTAG03  DD   DSN=TPSTAG.FSTAG03,DISP=SHR
+//RAPPORT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*

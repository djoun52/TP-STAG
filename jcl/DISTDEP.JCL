@@ -0,0 +1,11 @@
+//DISTDEP  JOB  (ACCT),'REPARTITION DEPARTEMENTS',CLASS=A,MSGCLASS=X,
+//              MSGLEVEL=(1,1)
+//*----------------------------------------------------------------*
+//* EDITION DE LA REPARTITION DES STAGIAIRES (FSTAG03) PAR           *
+//* DEPARTEMENT LIMITROPHE, EN NOMBRE ET EN POURCENTAGE              *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=DISTDEP
+//STEPLIB  DD   DSN=TPSTAG.LOAD,DISP=SHR
+//FSTAG03  DD   DSN=TPSTAG.FSTAG03,DISP=SHR
+//RAPPORT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*

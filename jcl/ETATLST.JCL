@@ -0,0 +1,18 @@
+//ETATLST  JOB  (ACCT),'LISTE STAGIAIRES',CLASS=A,MSGCLASS=X,
+//              MSGLEVEL=(1,1)
+//*----------------------------------------------------------------*
+//* EDITION DE LA LISTE DES STAGIAIRES (FSTAG03), TRIEE PAR NUMERO  *
+//* OU PAR NOM SELON LA CARTE SYSIN ('O' EN COLONNE 1 = PAR NOM)    *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=ETATLST
+//STEPLIB  DD   DSN=TPSTAG.LOAD,DISP=SHR
+//FSTAG03  DD   DSN=TPSTAG.FSTAG03,DISP=SHR
+//TRIWK01  DD   UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//              DCB=(RECFM=FB,LRECL=97,BLKSIZE=0)
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SORTWK02 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSIN    DD   *
+N
+/*
+//RAPPORT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*

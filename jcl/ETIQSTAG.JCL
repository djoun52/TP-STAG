@@ -0,0 +1,14 @@
+//ETIQSTAG JOB  (ACCT),'ETIQUETTES STAGIAIRES',CLASS=A,MSGCLASS=X,
+//              MSGLEVEL=(1,1)
+//*----------------------------------------------------------------*
+//* EDITION DES ETIQUETTES D'ADRESSE DES STAGIAIRES (FSTAG03) POUR   *
+//* UN PUBLIPOSTAGE                                                  *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=ETIQSTAG
+//STEPLIB  DD   DSN=TPSTAG.LOAD,DISP=SHR
+//FSTAG03  DD   DSN=TPSTAG.FSTAG03,DISP=SHR
+//ETIQEXP  DD   DSN=TPSTAG.FSTAG03.ETIQ,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),UNIT=SYSDA,
+//              DCB=(RECFM=FB,LRECL=40,BLKSIZE=4000)
+//RAPPORT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*

@@ -0,0 +1,14 @@
+//EXPPAIE  JOB  (ACCT),'EXPORT PAIE STAGIAIRES',CLASS=A,MSGCLASS=X,
+//              MSGLEVEL=(1,1)
+//*----------------------------------------------------------------*
+//* EXTRACTION DES STAGIAIRES (FSTAG03) POUR TRANSMISSION AU        *
+//* SYSTEME DE PAIE/INDEMNITES                                      *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=EXPPAIE
+//STEPLIB  DD   DSN=TPSTAG.LOAD,DISP=SHR
+//FSTAG03  DD   DSN=TPSTAG.FSTAG03,DISP=SHR
+//PAIEXP   DD   DSN=TPSTAG.PAIE.EXPORT,
+//              DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*

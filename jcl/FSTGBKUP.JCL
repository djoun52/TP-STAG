@@ -0,0 +1,28 @@
+//FSTGBKUP JOB  (ACCT),'BACKUP NOCTURNE FSTAG03',CLASS=A,MSGCLASS=X,
+//              MSGLEVEL=(1,1)
+//*----------------------------------------------------------------*
+//* SAUVEGARDE NOCTURNE DU FICHIER VSAM KSDS FSTAG03 PAR REPRO VERS *
+//* UNE GENERATION D'UN GDG DE SAUVEGARDE (UNE GENERATION PAR NUIT, *
+//* CONSERVEE SELON LES LIMITES DEFINIES SUR LA BASE GDG). LA BASE  *
+//* TPSTAG.FSTAG03.BACKUP EST SUPPOSEE DEJA DEFINIE (DEFINE GDG,    *
+//* OPERATION UNIQUE HORS DE CE JOB NOCTURNE).                      *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//INFILE   DD   DSN=TPSTAG.FSTAG03,DISP=SHR
+//OUTFILE  DD   DSN=TPSTAG.FSTAG03.BACKUP(+1),
+//              DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(CYL,(10,10)),
+//              DCB=(RECFM=FB,LRECL=253,BLKSIZE=0)
+//SYSIN    DD   *
+  REPRO INFILE(INFILE) OUTFILE(OUTFILE)
+/*
+//*----------------------------------------------------------------*
+//* CONTROLE : NOMBRE D'ENREGISTREMENTS SAUVEGARDES                 *
+//*----------------------------------------------------------------*
+//STEP020  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//PRTFILE  DD   DSN=TPSTAG.FSTAG03.BACKUP(+0),DISP=SHR
+//SYSIN    DD   *
+  PRINT INFILE(PRTFILE) COUNT(1)
+/*

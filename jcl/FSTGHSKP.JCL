@@ -0,0 +1,64 @@
+//FSTGHSKP JOB  (ACCT),'VSAM HOUSEKEEPING FSTAG03',CLASS=A,MSGCLASS=X,
+//              MSGLEVEL=(1,1)
+//*----------------------------------------------------------------*
+//* REORGANISATION NOCTURNE DU FICHIER VSAM KSDS FSTAG03            *
+//* DECHARGEMENT / RECHARGEMENT POUR RECUPERER L'ESPACE LIBERE PAR  *
+//* LES SUPPRESSIONS ET ELIMINER LES ECLATEMENTS DE CI/CA. LE       *
+//* CLUSTER EST REDEFINI A L'IDENTIQUE (MEMES CLES ET TAILLE) PUIS  *
+//* RECHARGE DANS L'ORDRE DES CLES.                                 *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//INFILE   DD   DSN=TPSTAG.FSTAG03,DISP=SHR
+//OUTFILE  DD   DSN=TPSTAG.FSTAG03.DECHARGE,
+//              DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(CYL,(10,10)),
+//              DCB=(RECFM=FB,LRECL=253,BLKSIZE=0)
+//SYSIN    DD   *
+  REPRO INFILE(INFILE) OUTFILE(OUTFILE)
+/*
+//*----------------------------------------------------------------*
+//* SUPPRESSION PUIS RECREATION DU CLUSTER VSAM FSTAG03             *
+//*----------------------------------------------------------------*
+//STEP020  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE TPSTAG.FSTAG03 CLUSTER PURGE
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(TPSTAG.FSTAG03)          -
+                  INDEXED                        -
+                  KEYS(4 0)                      -
+                  RECORDSIZE(253 253)            -
+                  FREESPACE(10 10)               -
+                  VOLUMES(SYSDA1)                -
+                  CYLINDERS(10 5)                ) -
+          DATA  (NAME(TPSTAG.FSTAG03.DATA))       -
+          INDEX (NAME(TPSTAG.FSTAG03.INDEX))
+/*
+//*----------------------------------------------------------------*
+//* RECHARGEMENT DU CLUSTER A PARTIR DU FICHIER DECHARGE            *
+//*----------------------------------------------------------------*
+//STEP030  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//INFILE   DD   DSN=TPSTAG.FSTAG03.DECHARGE,DISP=SHR
+//OUTFILE  DD   DSN=TPSTAG.FSTAG03,DISP=SHR
+//SYSIN    DD   *
+  REPRO INFILE(INFILE) OUTFILE(OUTFILE)
+/*
+//*----------------------------------------------------------------*
+//* CONTROLE D'INTEGRITE DU CLUSTER RECHARGE                        *
+//*----------------------------------------------------------------*
+//STEP040  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  VERIFY DATASET(TPSTAG.FSTAG03)
+/*
+//*----------------------------------------------------------------*
+//* PURGE DU FICHIER DE DECHARGEMENT TEMPORAIRE                     *
+//*----------------------------------------------------------------*
+//STEP050  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DELETE TPSTAG.FSTAG03.DECHARGE PURGE
+  SET MAXCC = 0
+/*

@@ -0,0 +1,12 @@
+//IMPSTAG  JOB  (ACCT),'IMPORT STAGIAIRES',CLASS=A,MSGCLASS=X,
+//              MSGLEVEL=(1,1)
+//*----------------------------------------------------------------*
+//* IMPORT EN MASSE DE STAGIAIRES DANS FSTAG03 A PARTIR DU FICHIER  *
+//* FOURNI PAR LES COORDINATEURS DE FORMATION                       *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=IMPSTAG
+//STEPLIB  DD   DSN=TPSTAG.LOAD,DISP=SHR
+//FSTAG03  DD   DSN=TPSTAG.FSTAG03,DISP=OLD
+//IMPORT   DD   DSN=TPSTAG.COORDO.STAGIAIRES,DISP=SHR
+//RAPPORT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*

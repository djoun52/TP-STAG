@@ -0,0 +1,11 @@
+//STATDEP  JOB  (ACCT),'STATS DEPARTEMENT/AGE',CLASS=A,MSGCLASS=X,
+//              MSGLEVEL=(1,1)
+//*----------------------------------------------------------------*
+//* STATISTIQUES DES STAGIAIRES (FSTAG03) PAR DEPARTEMENT           *
+//* LIMITROPHE ET PAR TRANCHE D'AGE                                 *
+//*----------------------------------------------------------------*
+//STEP010  EXEC PGM=STATDEP
+//STEPLIB  DD   DSN=TPSTAG.LOAD,DISP=SHR
+//FSTAG03  DD   DSN=TPSTAG.FSTAG03,DISP=SHR
+//RAPPORT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
